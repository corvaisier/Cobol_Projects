@@ -18,6 +18,27 @@
                      ORGANIZATION is SEQUENTIAL
                      ACCESS MODE is SEQUENTIAL
                      FILE STATUS is WS-STATUS-FIC1-XML.
+      * Lignes FIC1-XML rejetées car mal formées
+           SELECT FIC1-XML-REJETS
+                     ASSIGN to FIC1XMLR
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-REJETS.
+      * Contenu extrait du parsing, 1 ligne par élément/contenu
+           SELECT FIC3-EXTRAIT
+                     ASSIGN to FIC3EXTR
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-EXTRAIT.
+      * XML généré en contrepartie du parsing (XML GENERATE)
+           SELECT FIC2-XML-GEN
+                     ASSIGN to FIC2XMLG
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-XMLGEN.
+      * FIC-RUNLOG : journal des heures de début/fin de run, partagé
+      *              avec FOREX009 et FOREX00B
+           COPY RUNLOGS.
 
       *
       *==============================================================*
@@ -28,19 +49,68 @@
        FD  FIC1-XML.
        01  FIC1-XML-REC  PIC X(80).
 
+      * Ligne rejetée : n° d'enregistrement + code retour XML PARSE
+      * + ligne brute en cause
+       FD  FIC1-XML-REJETS.
+       01  REJ-XML-REC.
+           10 REJ-XML-SEQUENCE     PIC 9(09).
+           10 FILLER               PIC X(01)  VALUE SPACE.
+           10 REJ-XML-CODE         PIC S9(09).
+           10 FILLER               PIC X(01)  VALUE SPACE.
+           10 REJ-XML-DONNEE       PIC X(60).
+
+      * Contenu extrait : nom de l'élément XML et son contenu
+       FD  FIC3-EXTRAIT.
+       01  EXTR-REC.
+           10 EXTR-ELEMENT        PIC X(30).
+           10 FILLER              PIC X(01)  VALUE SPACE.
+           10 EXTR-CONTENU        PIC X(49).
+
+      * XML généré, image de WS-ARTICLE-XML
+       FD  FIC2-XML-GEN.
+       01  FIC2-XML-GEN-REC       PIC X(200).
+
+           COPY RUNLOG.
 
        WORKING-STORAGE SECTION.
        01  WS-INDICATEURS.
            02  WS-STATUS-FIC1-XML       PIC 9(02)   VALUE ZERO.
            02  WS-INDIC-FIN-FIC1-XML    PIC 9       VALUE ZERO.
                88 WS-FIN-FIC1-XML                   VALUE 1.
+           02  WS-STATUS-REJETS         PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-EXTRAIT        PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-XMLGEN         PIC 9(02)   VALUE ZERO.
 
        01  WS-CALCULS  COMP SYNC.
            02  WS-NB-REC-LUS-FIC1-XML   PIC S9(9)   VALUE ZERO.
+           02  WS-NB-REC-REJETEES       PIC S9(9)   VALUE ZERO.
 
        01  WS-ZONES-AFFICHAGE.
          02  WS-IDX-EDT             PIC ZZ9.
+         02  WS-NB-REJ-EDT          PIC ZZ9.
          02  WS-MES-SORTIE          PIC X(80).
+
+      *    Zones de controle du file status, partagées avec FOREX009
+           COPY FSTATAB.
+
+      *    Journal des heures de début/fin de run, partagé avec
+      *    FOREX009 et FOREX00B
+           COPY RUNLOGW.
+
+      *    Dernier élément ouvert, utilisé pour l'extraction du
+      *    contenu : associe CONTENT-CHARACTERS/ATTRIBUTE-CHARACTERS
+      *    à sa balise
+       01  WS-ELEMENT-COURANT       PIC X(30)  VALUE SPACE.
+
+      *    Exemple d'article à convertir en XML par XML GENERATE
+       01  WS-ARTICLE-XML.
+           02  ART-CODE             PIC X(10)  VALUE "ART0001".
+           02  ART-LIBELLE          PIC X(30)  VALUE
+                   "Article de demonstration".
+           02  ART-MONTANT          PIC 9(07)V99 VALUE 12345,67.
+
+       01  WS-XML-GEN-BUF            PIC X(200).
+       01  WS-XML-GEN-LONG           PIC S9(9) COMP.
       *
       *==============================================================*
       * PROCEDURE                                                    *
@@ -53,6 +123,7 @@
            PERFORM INIT           *> Init du programme
            PERFORM TRAITEMENT     *> Traitement principal en boucle
              UNTIL WS-FIN-FIC1-XML
+           PERFORM GENERE-XML     *> Contrepartie : XML GENERATE
            PERFORM FIN            *> Fin du programme
            .
 
@@ -61,7 +132,29 @@
            INITIALIZE  WS-CALCULS
            INITIALIZE  WS-ZONES-AFFICHAGE
 
-           OPEN INPUT FIC1-XML
+      *    Horodatage de début de run dans le journal partagé
+           MOVE 'FOREX010'  TO WS-RLOG-PROGRAMME
+           PERFORM DEBUT-RUN-LOG
+
+           OPEN INPUT  FIC1-XML
+           MOVE WS-STATUS-FIC1-XML  TO WS-FSTA-STATUT
+           MOVE 'FIC1-XML'          TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+
+           OPEN OUTPUT FIC1-XML-REJETS
+           MOVE WS-STATUS-REJETS    TO WS-FSTA-STATUT
+           MOVE 'FIC1XMLRJ'         TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+
+           OPEN OUTPUT FIC3-EXTRAIT
+           MOVE WS-STATUS-EXTRAIT   TO WS-FSTA-STATUT
+           MOVE 'FIC3-EXTR'         TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+
+           OPEN OUTPUT FIC2-XML-GEN
+           MOVE WS-STATUS-XMLGEN    TO WS-FSTA-STATUT
+           MOVE 'FIC2XMLGN'         TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
            .
 
        TRAITEMENT.
@@ -69,6 +162,9 @@
             AT END
               SET WS-FIN-FIC1-XML      TO TRUE
             NOT AT END
+              MOVE WS-STATUS-FIC1-XML TO WS-FSTA-STATUT
+              MOVE 'FIC1-XML'         TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
               ADD 1                TO WS-NB-REC-LUS-FIC1-XML
               PERFORM TRAITE-LIGNE-XML
       *       DISPLAY 'Rec lu '       FIC1-XML-CH1 FIC1-XML-CH2
@@ -77,9 +173,11 @@
 
        TRAITE-LIGNE-XML.
            DISPLAY "Parsing de XML:" FIC1-XML-REC
+           MOVE SPACE              TO WS-ELEMENT-COURANT
            XML PARSE FIC1-XML-REC
                PROCESSING PROCEDURE PARSE-EVENT
-            ON EXCEPTION CONTINUE
+            ON EXCEPTION
+              PERFORM ECRIT-REJET-XML
             NOT ON EXCEPTION
               CONTINUE
            END-XML.
@@ -92,27 +190,74 @@
               DISPLAY 'Fin parsing XML'
             WHEN 'START-OF-ELEMENT'
               DISPLAY 'Balise Debut ' XML-TEXT
+              MOVE XML-TEXT        TO WS-ELEMENT-COURANT
             WHEN 'END-OF-ELEMENT'
               DISPLAY 'Balise Fin   ' XML-TEXT
             WHEN 'ATTRIBUTE-NAME'
               DISPLAY 'Nom attribut ' XML-TEXT
             WHEN 'ATTRIBUTE-CHARACTERS'
               DISPLAY 'Val attribut ' XML-TEXT
+              PERFORM ECRIT-EXTRACTION
             WHEN 'CONTENT-CHARACTERS'
               DISPLAY 'Contenu      ' XML-TEXT
+              PERFORM ECRIT-EXTRACTION
             WHEN OTHER
               DISPLAY 'Autre (' XML-EVENT ') ' XML-TEXT
            END-EVALUATE.
 
+      *    Contenu associé à la dernière balise ouverte, extrait dans
+      *    FIC3-EXTRAIT (une ligne par élément/contenu)
+       ECRIT-EXTRACTION.
+           INITIALIZE EXTR-REC
+           MOVE WS-ELEMENT-COURANT  TO EXTR-ELEMENT
+           MOVE XML-TEXT            TO EXTR-CONTENU
+           WRITE EXTR-REC
+           .
+
+      *    Ligne FIC1-XML rejetée : XML PARSE est tombé en exception
+       ECRIT-REJET-XML.
+           ADD 1                    TO WS-NB-REC-REJETEES
+           INITIALIZE REJ-XML-REC
+           MOVE WS-NB-REC-LUS-FIC1-XML TO REJ-XML-SEQUENCE
+           MOVE XML-CODE            TO REJ-XML-CODE
+           MOVE FIC1-XML-REC        TO REJ-XML-DONNEE
+           WRITE REJ-XML-REC
+           .
+
+      *    Contrepartie de XML PARSE : génère un document XML à
+      *    partir de WS-ARTICLE-XML et l'écrit sur FIC2-XML-GEN
+       GENERE-XML.
+           XML GENERATE WS-XML-GEN-BUF FROM WS-ARTICLE-XML
+               COUNT IN WS-XML-GEN-LONG
+            ON EXCEPTION
+              DISPLAY 'Erreur lors de la generation XML'
+            NOT ON EXCEPTION
+              MOVE WS-XML-GEN-BUF   TO FIC2-XML-GEN-REC
+              WRITE FIC2-XML-GEN-REC
+           END-XML
+           .
+
+      *    Controle du file status, partagé avec FOREX009
+           COPY FSTATCK.
 
+      *    Journal des heures de début/fin de run, partagé avec
+      *    FOREX009 et FOREX00B
+           COPY RUNLOGP.
 
       * Fin du pgm
        FIN.
+           PERFORM FIN-RUN-LOG
            MOVE WS-NB-REC-LUS-FIC1-XML  TO WS-IDX-EDT
+           MOVE WS-NB-REC-REJETEES      TO WS-NB-REJ-EDT
            INITIALIZE WS-MES-SORTIE
            STRING "NB articles lus = " WS-IDX-EDT
                   DELIMITED BY SIZE
              INTO WS-MES-SORTIE
+           DISPLAY WS-MES-SORTIE
+           DISPLAY 'NB lignes rejetees = ' WS-NB-REJ-EDT
 
            CLOSE FIC1-XML
+                 FIC1-XML-REJETS
+                 FIC3-EXTRAIT
+                 FIC2-XML-GEN
            GOBACK.
