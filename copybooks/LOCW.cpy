@@ -0,0 +1,13 @@
+      *==============================================================*
+      * LOCW - ZONES DE TRAVAIL DE LA BASCULE DE FORMAT DE SORTIE     *
+      *   (FIC-LOCALE-US, copybooks LOCS et LOC) - PARTAGEES ENTRE    *
+      *   FOREX00B, FABEX005 ET FOREX006. WS-LOC-US-EDT est la zone   *
+      *   de travail commune de CONVERTIT-US-STYLE (copybook LOCP) :  *
+      *   y déposer (par MOVE) un montant déjà édité au format        *
+      *   français avant de PERFORMer CONVERTIT-US-STYLE, qui le      *
+      *   transforme sur place.                                      *
+      *==============================================================*
+       01  WS-STATUS-LOCUS          PIC 9(02)  VALUE ZERO.
+       01  WS-INDIC-LOCALE-US       PIC 9      VALUE ZERO.
+           88 WS-LOCALE-US-ACTIF               VALUE 1.
+       01  WS-LOC-US-EDT            PIC X(24)  VALUE SPACE.
