@@ -0,0 +1,16 @@
+      *==============================================================*
+      * FSTATCK - CONTROLE D'UN FILE STATUS APRES OPEN/READ/WRITE :   *
+      *   abend avec message si le code n'est ni OK (00) ni fin de   *
+      *   fichier normale (10) - ex. fichier absent (35), erreur     *
+      *   disque, ... A PERFORMer juste après avoir alimenté         *
+      *   WS-FSTA-STATUT et WS-FSTA-FICHIER (copybook FSTATAB, à     *
+      *   inclure dans la WORKING-STORAGE avant celui-ci).           *
+      *==============================================================*
+       CONTROLE-FILE-STATUT.
+           IF NOT WS-FSTA-OK AND NOT WS-FSTA-FIN-FICHIER
+              DISPLAY 'ABEND - FILE STATUS ' WS-FSTA-STATUT
+                      ' SUR ' WS-FSTA-FICHIER
+              MOVE 16                TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
