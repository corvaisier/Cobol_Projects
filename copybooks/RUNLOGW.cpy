@@ -0,0 +1,21 @@
+      *==============================================================*
+      * RUNLOGW - ZONES DE TRAVAIL DU JOURNAL DES HEURES DE DEBUT/   *
+      *   FIN DE RUN (FIC-RUNLOG, copybooks RUNLOGS et RUNLOG) -     *
+      *   PARTAGEES ENTRE FOREX009, FOREX00B ET FOREX010.            *
+      *   WS-RLOG-PROGRAMME doit être alimenté (MOVE du nom du       *
+      *   programme appelant) avant le premier PERFORM DEBUT-RUN-LOG *
+      *   (copybook RUNLOGP).                                        *
+      *==============================================================*
+       01  WS-STATUS-RUNLOG        PIC 9(02)  VALUE ZERO.
+       01  WS-RLOG-PROGRAMME       PIC X(08)  VALUE SPACE.
+       01  WS-RLOG-EVENEMENT       PIC X(05)  VALUE SPACE.
+       01  WS-RLOG-DATE-HEURE-SYS.
+           02  WS-RLOG-DATE.
+               03  WS-RLOG-ANNEE   PIC 9(04).
+               03  WS-RLOG-MOIS    PIC 9(02).
+               03  WS-RLOG-JOUR    PIC 9(02).
+           02  WS-RLOG-HEURE       PIC 9(02).
+           02  WS-RLOG-MINUTE      PIC 9(02).
+           02  WS-RLOG-SECONDE     PIC 9(02).
+           02  FILLER              PIC X(10).
+       01  WS-RLOG-DATE-HEURE-EDT  PIC X(17).
