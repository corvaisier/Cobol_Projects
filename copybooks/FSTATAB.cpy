@@ -0,0 +1,21 @@
+      *==============================================================*
+      * FSTATAB - ZONES DE CONTROLE DU FILE STATUS, PARTAGEES ENTRE  *
+      *   TOUS LES PROGRAMMES MANIPULANT DES FICHIERS SEQUENTIELS.   *
+      *   WS-FSTA-STATUT reçoit (par MOVE) le code FILE STATUS du    *
+      *   fichier à contrôler juste avant un PERFORM                 *
+      *   CONTROLE-FILE-STATUT (copybook FSTATCK) ; WS-FSTA-FICHIER  *
+      *   porte le nom du fichier à citer dans le message d'abend.   *
+      *   Significations retenues ici :                              *
+      *     00          OK                                           *
+      *     10          Fin de fichier normale (déjà traitée par le  *
+      *                 AT END du READ, sans déclencher d'abend)     *
+      *     22          Clé en double (fichiers indexés)             *
+      *     35          Fichier absent à l'OPEN INPUT                *
+      *     autres      Erreur d'E/S à traiter en abend              *
+      *==============================================================*
+       01  WS-FSTA-STATUT          PIC 9(02)  VALUE ZERO.
+           88  WS-FSTA-OK                        VALUE 00.
+           88  WS-FSTA-FIN-FICHIER                VALUE 10.
+           88  WS-FSTA-CLE-EN-DOUBLE               VALUE 22.
+           88  WS-FSTA-FICHIER-ABSENT              VALUE 35.
+       01  WS-FSTA-FICHIER         PIC X(10)  VALUE SPACE.
