@@ -0,0 +1,4 @@
+      *    FIC-LOCALE-US : son seul rôle est d'exister ou non, son
+      *    contenu n'est pas exploité (copybooks LOCS et LOC)
+       FD  FIC-LOCALE-US.
+       01  LOCUS-REC                PIC X(80).
