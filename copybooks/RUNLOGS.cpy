@@ -0,0 +1,13 @@
+      *==============================================================*
+      * RUNLOGS - DECLARATION DU FICHIER FIC-RUNLOG (JOURNAL DES     *
+      *   HEURES DE DEBUT/FIN DE RUN), PARTAGE ENTRE FOREX009,       *
+      *   FOREX00B ET FOREX010. A inclure dans le File-Control, avec *
+      *   RUNLOG (FD, FILE SECTION), RUNLOGW (WORKING-STORAGE) et    *
+      *   RUNLOGP (PROCEDURE DIVISION, paragraphes DEBUT-RUN-LOG et  *
+      *   FIN-RUN-LOG).                                              *
+      *==============================================================*
+           SELECT FIC-RUNLOG
+                     ASSIGN to RUNLOG
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-RUNLOG.
