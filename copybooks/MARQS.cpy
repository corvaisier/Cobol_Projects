@@ -0,0 +1,15 @@
+      *==============================================================*
+      * MARQS - DECLARATION DU FICHIER FIC-MARQUEUR (MARQUEUR DE FIN *
+      *   DE RUN), PARTAGE ENTRE FOREX009 (ECRITURE) ET FOREX00B     *
+      *   (LECTURE). A inclure dans le File-Control, avec MARQ (FD,  *
+      *   FILE SECTION). FOREX009 écrit 1 article lors de la         *
+      *   fermeture réussie de FIC2-STATS ; FOREX00B le relit en     *
+      *   INIT pour s'assurer que FOREX009 a bien produit un         *
+      *   FIC2-STATS exploitable pour le run du jour avant de        *
+      *   poursuivre.                                                *
+      *==============================================================*
+           SELECT FIC-MARQUEUR
+                     ASSIGN to FICMARQ
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-MARQ.
