@@ -0,0 +1,40 @@
+      *==============================================================*
+      * RUNLOGP - OUVERTURE ET ECRITURE DU JOURNAL DES HEURES DE     *
+      *   DEBUT/FIN DE RUN (FIC-RUNLOG). DEBUT-RUN-LOG est à         *
+      *   PERFORMer en tout début de traitement (après avoir         *
+      *   alimenté WS-RLOG-PROGRAMME, copybook RUNLOGW), FIN-RUN-LOG *
+      *   juste avant la fermeture des autres fichiers en sortie -   *
+      *   FIN-RUN-LOG referme aussi FIC-RUNLOG.                      *
+      *   FIC-RUNLOG est ouvert en EXTEND pour accumuler l'historique*
+      *   des runs ; s'il n'existe pas encore, il est créé en OUTPUT.*
+      *==============================================================*
+       DEBUT-RUN-LOG.
+           OPEN EXTEND FIC-RUNLOG
+           IF WS-STATUS-RUNLOG NOT = '00'
+              OPEN OUTPUT FIC-RUNLOG
+           END-IF
+           MOVE 'DEBUT'                TO WS-RLOG-EVENEMENT
+           PERFORM ECRIT-RUNLOG-LIGNE
+           .
+
+       FIN-RUN-LOG.
+           MOVE 'FIN  '                TO WS-RLOG-EVENEMENT
+           PERFORM ECRIT-RUNLOG-LIGNE
+           CLOSE FIC-RUNLOG
+           .
+
+      *    Construit et écrit une ligne de FIC-RUNLOG avec le nom du
+      *    programme (WS-RLOG-PROGRAMME), l'événement (WS-RLOG-
+      *    EVENEMENT) et l'horodatage système courant
+       ECRIT-RUNLOG-LIGNE.
+           MOVE FUNCTION CURRENT-DATE  TO WS-RLOG-DATE-HEURE-SYS
+           STRING WS-RLOG-ANNEE "-" WS-RLOG-MOIS "-" WS-RLOG-JOUR "-"
+                  WS-RLOG-HEURE WS-RLOG-MINUTE WS-RLOG-SECONDE
+                  DELIMITED BY SIZE
+             INTO WS-RLOG-DATE-HEURE-EDT
+           INITIALIZE RUNLOG-REC
+           MOVE WS-RLOG-PROGRAMME       TO RUNLOG-PROGRAMME
+           MOVE WS-RLOG-EVENEMENT       TO RUNLOG-EVENEMENT
+           MOVE WS-RLOG-DATE-HEURE-EDT  TO RUNLOG-DATE-HEURE
+           WRITE RUNLOG-REC
+           .
