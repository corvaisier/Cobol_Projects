@@ -0,0 +1,51 @@
+      *==============================================================*
+      * ACCTCNV - CONVERSION DES CARACTERES ACCENTUES D'UNE ZONE     *
+      *   VERS UNE AUTRE, MEME LONGUEUR, VIA LA TABLE WS-TABLE-       *
+      *   ACCENTS (copybook ACCTTAB, à inclure dans la WORKING-      *
+      *   STORAGE avant celui-ci). Les lettres accentuées sont       *
+      *   codées sur 2 octets (UTF-8) : INSPECT CONVERTING traduit   *
+      *   octet par octet et ne peut donc pas reconnaître ces        *
+      *   séquences - on les reconnaît et on les convertit à la      *
+      *   main, par recherche dans WS-TABLE-ACCENTS.                 *
+      *   A inclure par :                                            *
+      *     COPY ACCTCNV REPLACING ==ACCT-CHAINE-IN==  BY ==zone-1==*
+      *                            ==ACCT-CHAINE-OUT== BY ==zone-2==.*
+      *   zone-1 et zone-2 doivent être deux zones PIC X distinctes  *
+      *   de même longueur.                                          *
+      *==============================================================*
+       CONVERTIT-ACCENTS.
+           MOVE SPACE                TO ACCT-CHAINE-OUT
+           MOVE ZERO                 TO WS-ACCT-IDX-DST
+           MOVE 1                    TO WS-ACCT-IDX-SRC
+           PERFORM UNTIL WS-ACCT-IDX-SRC > LENGTH OF ACCT-CHAINE-IN
+              IF ACCT-CHAINE-IN (WS-ACCT-IDX-SRC : 1) = X"C3"
+                 AND WS-ACCT-IDX-SRC < LENGTH OF ACCT-CHAINE-IN
+                 MOVE ACCT-CHAINE-IN (WS-ACCT-IDX-SRC : 2)
+                                      TO WS-ACCT-CAR-2
+                 MOVE ZERO            TO WS-ACCT-TROUVE
+                 SET WS-ACCENT-IDX    TO 1
+                 SEARCH WS-ACCENT-ENTREE
+                       AT END
+                          CONTINUE
+                       WHEN WS-ACCENT-UTF8 (WS-ACCENT-IDX)
+                                             = WS-ACCT-CAR-2
+                          SET WS-ACCT-EST-TROUVE TO TRUE
+                 END-SEARCH
+                 ADD 1                TO WS-ACCT-IDX-DST
+                 IF WS-ACCT-EST-TROUVE
+                    MOVE WS-ACCENT-SORTIE (WS-ACCENT-IDX) TO
+                         ACCT-CHAINE-OUT (WS-ACCT-IDX-DST : 1)
+                 ELSE
+                    MOVE WS-ACCT-CAR-2 TO
+                         ACCT-CHAINE-OUT (WS-ACCT-IDX-DST : 2)
+                    ADD 1              TO WS-ACCT-IDX-DST
+                 END-IF
+                 ADD 2                TO WS-ACCT-IDX-SRC
+              ELSE
+                 ADD 1                TO WS-ACCT-IDX-DST
+                 MOVE ACCT-CHAINE-IN (WS-ACCT-IDX-SRC : 1) TO
+                      ACCT-CHAINE-OUT (WS-ACCT-IDX-DST : 1)
+                 ADD 1                TO WS-ACCT-IDX-SRC
+              END-IF
+           END-PERFORM
+           .
