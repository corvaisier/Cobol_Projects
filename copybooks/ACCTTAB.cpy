@@ -0,0 +1,68 @@
+      *==============================================================*
+      * ACCTTAB - TABLE DE CONVERSION DES CARACTERES ACCENTUES       *
+      *   (UTF-8, 2 octets) VERS LEUR EQUIVALENT NON ACCENTUE.       *
+      *   Partagée par FOREX00A et FOREX00C (et tout futur programme *
+      *   ayant besoin de la même normalisation) via CONVERTIT-      *
+      *   ACCENTS (copybook ACCTCNV). Pour ajouter un caractère,     *
+      *   ajouter une ligne FILLER ci-dessous (2 octets UTF-8 + 1    *
+      *   octet de remplacement) et incrémenter le OCCURS -          *
+      *   aucune autre modification n'est nécessaire.                *
+      *==============================================================*
+       01  WS-TABLE-ACCENTS.
+           05  FILLER   PIC X(03)  VALUE X"C38041".
+           05  FILLER   PIC X(03)  VALUE X"C38141".
+           05  FILLER   PIC X(03)  VALUE X"C38241".
+           05  FILLER   PIC X(03)  VALUE X"C38441".
+           05  FILLER   PIC X(03)  VALUE X"C38745".
+           05  FILLER   PIC X(03)  VALUE X"C38845".
+           05  FILLER   PIC X(03)  VALUE X"C38945".
+           05  FILLER   PIC X(03)  VALUE X"C38A45".
+           05  FILLER   PIC X(03)  VALUE X"C38B45".
+           05  FILLER   PIC X(03)  VALUE X"C38C49".
+           05  FILLER   PIC X(03)  VALUE X"C38D49".
+           05  FILLER   PIC X(03)  VALUE X"C38E49".
+           05  FILLER   PIC X(03)  VALUE X"C38F49".
+           05  FILLER   PIC X(03)  VALUE X"C3924F".
+           05  FILLER   PIC X(03)  VALUE X"C3934F".
+           05  FILLER   PIC X(03)  VALUE X"C3944F".
+           05  FILLER   PIC X(03)  VALUE X"C3964F".
+           05  FILLER   PIC X(03)  VALUE X"C3914E".
+           05  FILLER   PIC X(03)  VALUE X"C39955".
+           05  FILLER   PIC X(03)  VALUE X"C39A55".
+           05  FILLER   PIC X(03)  VALUE X"C39B55".
+           05  FILLER   PIC X(03)  VALUE X"C39C55".
+           05  FILLER   PIC X(03)  VALUE X"C3A061".
+           05  FILLER   PIC X(03)  VALUE X"C3A161".
+           05  FILLER   PIC X(03)  VALUE X"C3A261".
+           05  FILLER   PIC X(03)  VALUE X"C3A461".
+           05  FILLER   PIC X(03)  VALUE X"C3A763".
+           05  FILLER   PIC X(03)  VALUE X"C3A865".
+           05  FILLER   PIC X(03)  VALUE X"C3A965".
+           05  FILLER   PIC X(03)  VALUE X"C3AA65".
+           05  FILLER   PIC X(03)  VALUE X"C3AB65".
+           05  FILLER   PIC X(03)  VALUE X"C3AC69".
+           05  FILLER   PIC X(03)  VALUE X"C3AD69".
+           05  FILLER   PIC X(03)  VALUE X"C3AE69".
+           05  FILLER   PIC X(03)  VALUE X"C3AF69".
+           05  FILLER   PIC X(03)  VALUE X"C3B26F".
+           05  FILLER   PIC X(03)  VALUE X"C3B36F".
+           05  FILLER   PIC X(03)  VALUE X"C3B46F".
+           05  FILLER   PIC X(03)  VALUE X"C3B66F".
+           05  FILLER   PIC X(03)  VALUE X"C3B16E".
+           05  FILLER   PIC X(03)  VALUE X"C3B975".
+           05  FILLER   PIC X(03)  VALUE X"C3BA75".
+           05  FILLER   PIC X(03)  VALUE X"C3BB75".
+           05  FILLER   PIC X(03)  VALUE X"C3BC75".
+           05  FILLER   PIC X(03)  VALUE X"C3BF79".
+       01  WS-TABLE-ACCENTS-R REDEFINES WS-TABLE-ACCENTS.
+           05  WS-ACCENT-ENTREE OCCURS 45 TIMES
+                       INDEXED BY WS-ACCENT-IDX.
+               10  WS-ACCENT-UTF8       PIC X(02).
+               10  WS-ACCENT-SORTIE     PIC X(01).
+
+      *    Zones de travail de CONVERTIT-ACCENTS (copybook ACCTCNV)
+       77  WS-ACCT-IDX-SRC      PIC S9(04) COMP-3.
+       77  WS-ACCT-IDX-DST      PIC S9(04) COMP-3.
+       77  WS-ACCT-CAR-2        PIC X(02).
+       77  WS-ACCT-TROUVE       PIC 9.
+           88  WS-ACCT-EST-TROUVE         VALUE 1.
