@@ -0,0 +1,25 @@
+      *==============================================================*
+      * LOCP - DETECTION DE LA BASCULE DE FORMAT DE SORTIE ET         *
+      *   CONVERSION FR -> US D'UN MONTANT EDITE. DETECTE-LOCALE-US   *
+      *   est à PERFORMer en début de traitement (INIT) ; elle ne lit *
+      *   jamais FIC-LOCALE-US, seule sa présence compte.             *
+      *   CONVERTIT-US-STYLE transforme, en place, le montant édité   *
+      *   au format français déposé dans WS-LOC-US-EDT (copybook      *
+      *   LOCW) en son équivalent anglo-saxon.                        *
+      *==============================================================*
+       DETECTE-LOCALE-US.
+           OPEN INPUT FIC-LOCALE-US
+           IF WS-STATUS-LOCUS = '00'
+              SET WS-LOCALE-US-ACTIF   TO TRUE
+              CLOSE FIC-LOCALE-US
+           END-IF
+           .
+
+      *    Echange des séparateurs de milliers (point) et décimal
+      *    (virgule) du format français vers le format anglo-saxon,
+      *    via un caractère intermédiaire le temps de l'échange
+       CONVERTIT-US-STYLE.
+           INSPECT WS-LOC-US-EDT REPLACING ALL '.' BY ';'
+           INSPECT WS-LOC-US-EDT REPLACING ALL ',' BY '.'
+           INSPECT WS-LOC-US-EDT REPLACING ALL ';' BY ','
+           .
