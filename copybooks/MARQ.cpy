@@ -0,0 +1,10 @@
+      *    FIC-MARQUEUR : 1 ligne écrite par FOREX009 à la fermeture
+      *    réussie de FIC2-STATS, relue par FOREX00B en INIT
+      *    (copybooks MARQS et MARQ)
+       FD  FIC-MARQUEUR.
+       01  MARQ-REC.
+           10 MARQ-PROGRAMME       PIC X(08).
+           10 MARQ-STATUT          PIC X(08).
+           10 MARQ-DATE            PIC 9(08).
+           10 MARQ-HEURE           PIC 9(06).
+           10 FILLER               PIC X(50).
