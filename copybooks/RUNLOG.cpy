@@ -0,0 +1,10 @@
+      *    FIC-RUNLOG : 1 ligne par DEBUT ou FIN de run (copybooks
+      *    RUNLOGS/RUNLOGW/RUNLOGP)
+       FD  FIC-RUNLOG.
+       01  RUNLOG-REC.
+           10 RUNLOG-PROGRAMME     PIC X(08).
+           10 FILLER               PIC X(01)  VALUE SPACE.
+           10 RUNLOG-EVENEMENT     PIC X(05).
+           10 FILLER               PIC X(01)  VALUE SPACE.
+           10 RUNLOG-DATE-HEURE    PIC X(17).
+           10 FILLER               PIC X(48)  VALUE SPACE.
