@@ -0,0 +1,20 @@
+      *==============================================================*
+      * LOCS - DECLARATION DU FICHIER FIC-LOCALE-US (BASCULE DE       *
+      *   FORMAT DE SORTIE), PARTAGE ENTRE FOREX00B, FABEX005 ET      *
+      *   FOREX006. A inclure dans le File-Control, avec LOC (FD,     *
+      *   FILE SECTION), LOCW (WORKING-STORAGE) et LOCP (PROCEDURE    *
+      *   DIVISION, paragraphes DETECTE-LOCALE-US et                 *
+      *   CONVERTIT-US-STYLE). Seule la présence de FIC-LOCALE-US     *
+      *   compte, comme pour FIC-DRYRUN : elle fait basculer les      *
+      *   montants et dates édités du format français par défaut     *
+      *   (point = séparateur de milliers, virgule = séparateur      *
+      *   décimal, date JJ-MM-AAAA) vers un format anglo-saxon        *
+      *   (virgule = séparateur de milliers, point = séparateur       *
+      *   décimal, date ISO AAAA-MM-JJ) pour les partenaires hors     *
+      *   zone francophone.                                          *
+      *==============================================================*
+           SELECT FIC-LOCALE-US
+                     ASSIGN to FICLOCUS
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-LOCUS.
