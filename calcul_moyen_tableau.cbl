@@ -12,8 +12,50 @@
        OBJECT-COMPUTER.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Montants en entrée, alimentant TA00-LIGNES
+           SELECT FIC-MONTANTS
+                     ASSIGN TO FICMTS
+                     ORGANIZATION IS SEQUENTIAL
+                     ACCESS MODE IS SEQUENTIAL
+                     FILE STATUS IS WS02-STATUT-MTS.
+      * Résultats du calcul, en plus de l'affichage écran
+           SELECT FIC-RESULTAT
+                     ASSIGN TO FICRES
+                     ORGANIZATION IS SEQUENTIAL
+                     ACCESS MODE IS SEQUENTIAL
+                     FILE STATUS IS WS02-STATUT-RES.
+      * Montants rejetés par CONTROLE-MONTANT (négatifs ou non
+      * numériques), avec leur motif
+           SELECT FIC-REJETS
+                     ASSIGN TO FICMTSR
+                     ORGANIZATION IS SEQUENTIAL
+                     ACCESS MODE IS SEQUENTIAL
+                     FILE STATUS IS WS02-STATUT-REJ.
+      * FIC-LOCALE-US : bascule du format de sortie, partagée avec
+      *                 FOREX00B et FOREX006
+           COPY LOCS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  FIC-MONTANTS.
+       01  MTS-REC.
+           05 MTS-MTHT           PIC S9(16)V99.
+           05 FILLER             PIC X(62).
+
+       FD  FIC-RESULTAT.
+       01  RES-REC               PIC X(80).
+
+      * REJ-MOTIF + REJ-DONNEE : le montant rejeté et son motif
+       FD  FIC-REJETS.
+       01  REJ-REC.
+           05 REJ-MOTIF          PIC X(20).
+           05 REJ-DONNEE         PIC X(60).
+
+           COPY LOC.
+
        WORKING-STORAGE SECTION.
        01 WS01 COMP-3 SYNC.
            05 WS01-IND1         PIC 9(10).
@@ -21,15 +63,33 @@
            05 WS01-OCCURS       PIC 9(03) .
            05 WS01-TOTAL        PIC 9(16)V99.
            05 WS01-MOY          PIC 9(16)V99.
+           05 WS01-CIBLE        PIC 9(16)V99    VALUE 327,45.
+           05 WS01-TROUVE       PIC 9.
+               88 WS01-EST-TROUVE                  VALUE 1.
+       01 WS02.
+           05 WS02-STATUT-MTS   PIC 9(02).
+           05 WS02-STATUT-RES   PIC 9(02).
+           05 WS02-STATUT-REJ   PIC 9(02).
+           05 WS02-FIN-MTS      PIC 9             VALUE ZERO.
+               88 WS02-FIN-MTS-ATTEINT                VALUE 1.
+           05 WS02-MTHT-VALIDE  PIC 9             VALUE 1.
+               88 WS02-MTHT-EST-VALIDE                VALUE 1.
+           05 WS02-MOTIF-REJET-MTS  PIC X(20)     VALUE SPACE.
+           05 WS02-NB-REJETES   PIC 9(03)         VALUE ZERO.
        01 TA00-TABLE1.
-          05 TA00-LIGNES  OCCURS 3
+          05 TA00-LIGNES  OCCURS 1 TO 999
                     DEPENDING ON WS01-OCCURS
                     ASCENDING KEY TA00-MTHT
                     INDEXED   BY  WS01-INDEX.
-             10 TA00-MTHT       PIC 9(16)V99.
+             10 TA00-MTHT       PIC S9(16)V99.
        01 WE01-EDIT.
           05 WE01-MTHT          PIC Z.ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
           05 WE01-MOY           PIC Z.ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+          05 WE01-OCCURS        PIC ZZ9.
+
+      *    Bascule de format de sortie, partagée avec FOREX00B et
+      *    FOREX006
+           COPY LOCW.
        PROCEDURE DIVISION.
        MAIN.
            PERFORM INIT
@@ -52,12 +112,69 @@
 
       **** INITIALISATION DES DONNEES
        INIT.
-           MOVE 3         TO WS01-OCCURS
-           MOVE 1         TO WS01-IND1
            MOVE ZERO      TO WS01-TOTAL
-           MOVE 145,12    TO TA00-MTHT(1)
-           MOVE 327,45    TO TA00-MTHT(2)
-           MOVE 126,89    TO TA00-MTHT(3)
+           PERFORM LIT-MONTANTS
+           MOVE 1         TO WS01-IND1
+           PERFORM DETECTE-LOCALE-US
+           .
+
+      **** LECTURE DES MONTANTS SUR FIC-MONTANTS
+       LIT-MONTANTS.
+           OPEN INPUT FIC-MONTANTS
+           IF WS02-STATUT-MTS = '00'
+              OPEN OUTPUT FIC-REJETS
+              MOVE ZERO      TO WS01-OCCURS
+              PERFORM VARYING WS01-IND1 FROM 1 BY 1
+                      UNTIL WS01-IND1 > 999
+                         OR WS02-FIN-MTS-ATTEINT
+                 READ FIC-MONTANTS
+                  AT END
+                    SET WS02-FIN-MTS-ATTEINT TO TRUE
+                  NOT AT END
+                    PERFORM CONTROLE-MONTANT
+                    IF WS02-MTHT-EST-VALIDE
+                       ADD 1          TO WS01-OCCURS
+                       MOVE MTS-MTHT  TO TA00-MTHT (WS01-OCCURS)
+                    ELSE
+                       ADD 1          TO WS02-NB-REJETES
+                       PERFORM ECRIT-REJET-MONTANT
+                    END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FIC-MONTANTS
+                    FIC-REJETS
+              IF WS02-NB-REJETES > ZERO
+                 DISPLAY WS02-NB-REJETES
+                         " montant(s) rejete(s), voir FIC-REJETS"
+              END-IF
+           ELSE
+              DISPLAY "FIC-MONTANTS absent, montants de test"
+              MOVE 3         TO WS01-OCCURS
+              MOVE 145,12    TO TA00-MTHT(1)
+              MOVE 327,45    TO TA00-MTHT(2)
+              MOVE 126,89    TO TA00-MTHT(3)
+           END-IF
+           .
+      **** CONTROLE DE VALIDITE D'UN MONTANT LU SUR FIC-MONTANTS,
+      **** AVANT QU'IL N'ENTRE DANS TA00-TABLE1 ET LE TOTAL
+       CONTROLE-MONTANT.
+           MOVE 1                    TO WS02-MTHT-VALIDE
+           MOVE SPACE                TO WS02-MOTIF-REJET-MTS
+           IF MTS-MTHT NOT NUMERIC
+              MOVE ZERO                  TO WS02-MTHT-VALIDE
+              MOVE "MTHT NON NUMERIQUE"  TO WS02-MOTIF-REJET-MTS
+           ELSE
+              IF MTS-MTHT < ZERO
+                 MOVE ZERO               TO WS02-MTHT-VALIDE
+                 MOVE "MTHT NEGATIF"     TO WS02-MOTIF-REJET-MTS
+              END-IF
+           END-IF
+           .
+      **** ECRITURE D'UN MONTANT REJETE DANS FIC-REJETS, AVEC SON MOTIF
+       ECRIT-REJET-MONTANT.
+           MOVE WS02-MOTIF-REJET-MTS TO REJ-MOTIF
+           MOVE MTS-REC              TO REJ-DONNEE
+           WRITE REJ-REC
            .
       **** CALCUL TOTAL
        TOTAL.
@@ -78,12 +195,17 @@
       **** RECHERCHE TABLEAU
        RECHTABLE.
            DISPLAY "RECHERCHE"
-      *     SEARCH ALL TA00-LIGNES
-      *           AT END
-      *              DISPLAY "Pas trouvé"
-      *           WHEN TA00-MTHT (WS01-IND1) = "327,45"
-      *              DISPLAY "Valeur trouvé : " 327,45
-      *           END-SEARCH
+           MOVE ZERO           TO WS01-TROUVE
+           SEARCH ALL TA00-LIGNES
+                 AT END
+                    DISPLAY "Pas trouve"
+                 WHEN TA00-MTHT (WS01-INDEX IN TA00-LIGNES) = WS01-CIBLE
+                    SET WS01-EST-TROUVE  TO TRUE
+           END-SEARCH
+           IF WS01-EST-TROUVE
+              MOVE TA00-MTHT (WS01-INDEX IN TA00-LIGNES)  TO WE01-MTHT
+              DISPLAY "Valeur trouvee : " WE01-MTHT
+           END-IF
            .
       **** AFFICHAGE RESULTATS
        RESULTAT.
@@ -91,4 +213,42 @@
            MOVE WS01-MOY     TO WE01-MOY
            DISPLAY "TOTAL            : " WE01-MTHT
            DISPLAY "MOYENNE ARRONDIE : " WE01-MOY
+
+      *    Mêmes résultats, au format anglo-saxon, si FIC-LOCALE-US
+      *    est présent
+           IF WS-LOCALE-US-ACTIF
+              MOVE WE01-MTHT        TO WS-LOC-US-EDT
+              PERFORM CONVERTIT-US-STYLE
+              DISPLAY "TOTAL (US)            : " WS-LOC-US-EDT
+              MOVE WE01-MOY         TO WS-LOC-US-EDT
+              PERFORM CONVERTIT-US-STYLE
+              DISPLAY "MOYENNE ARRONDIE (US) : " WS-LOC-US-EDT
+           END-IF
+
+           OPEN OUTPUT FIC-RESULTAT
+           INITIALIZE RES-REC
+           STRING "RAPPORT CALCUL MOYEN TABLEAU" DELIMITED BY SIZE
+             INTO RES-REC
+           WRITE RES-REC
+           INITIALIZE RES-REC
+           STRING "TOTAL            : " DELIMITED BY SIZE
+                  WE01-MTHT             DELIMITED BY SIZE
+             INTO RES-REC
+           WRITE RES-REC
+           INITIALIZE RES-REC
+           STRING "MOYENNE ARRONDIE : " DELIMITED BY SIZE
+                  WE01-MOY              DELIMITED BY SIZE
+             INTO RES-REC
+           WRITE RES-REC
+           MOVE WS01-OCCURS        TO WE01-OCCURS
+           INITIALIZE RES-REC
+           STRING "NB MONTANTS      : " DELIMITED BY SIZE
+                  WE01-OCCURS           DELIMITED BY SIZE
+             INTO RES-REC
+           WRITE RES-REC
+           CLOSE FIC-RESULTAT
            .
+
+      *    Bascule de format de sortie, partagée avec FOREX00B et
+      *    FOREX006
+           COPY LOCP.
