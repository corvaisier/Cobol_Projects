@@ -0,0 +1,80 @@
+//FOREX009 JOB (ACCTNO),'MANIP FIC SEQUENTIEL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================*
+//* JCL D'EXECUTION DE FOREX009 (manip_fichier_sequentiel.cbl)    *
+//*   Lit FICHIER1, produit le rapport pagine FIC2-STATS, le      *
+//*   fichier des rejets FIC1-REJETS et les checkpoints de        *
+//*   restart FIC1-CKPT. Lit egalement, si present, un manifeste  *
+//*   FIC1MANI donnant le nombre d'articles attendu dans FICHIER1 *
+//*   pour la reconciliation de controle-total.                   *
+//*   FIC1CKPT doit preexister (voir le step ALLOCKPT ci-dessous) *
+//*   pour que la detection de restart fonctionne des le 1er run. *
+//*   FIC2STAT est une GDG (base PROD.FOREX.FIC2STAT a creer une  *
+//*   fois pour toutes via IDCAMS DEFINE GDG) : chaque run catalo-*
+//*   gue une nouvelle generation (+1) au lieu d'ecraser celle du *
+//*   run precedent, pour conserver un historique des comptages.  *
+//*   RUNLOG recoit les heures de debut/fin de run (DISP=MOD pour *
+//*   accumuler d'un run a l'autre) ; partage avec FOREX00B et    *
+//*   FOREX010.                                                    *
+//*   FICHIER1 est un cluster VSAM KSDS (cle FIC1-CH1, voir le     *
+//*   step ALLOCF1 ci-dessous, a executer 1 seule fois) : acces    *
+//*   direct par cle en plus de la lecture sequentielle.           *
+//*   FIC3CSV recoit le meme resume de run que FIC2STAT, au format *
+//*   CSV, pour reprise directe par l'equipe reporting.            *
+//*   FICMARQ recoit le marqueur de fin de run, ecrit seulement si *
+//*   FIC2STAT s'est correctement referme ; FOREX00B le controle   *
+//*   en INIT avant de traiter son propre run.                     *
+//*   FIC1B et FIC1C sont facultatifs : meme format que FIC1, leur *
+//*   seule presence active la fusion de plusieurs flux regionaux *
+//*   dans le meme run, a la suite de FICHIER1, sans relance du    *
+//*   programme par flux.                                          *
+//*==============================================================*
+//*
+//ALLOCKPT EXEC PGM=IEFBR14
+//FIC1CKPT DD   DSN=PROD.FOREX.FIC1CKPT,
+//             DISP=(NEW,KEEP,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=2600)
+//*
+//ALLOCF1  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.FOREX.FICHIER1)     -
+         INDEXED                                -
+         KEYS(10 0)                             -
+         RECORDSIZE(80 80)                      -
+         RECORDS(10000 5000)                    -
+         FREESPACE(10 10))                      -
+         DATA  (NAME(PROD.FOREX.FICHIER1.DATA)) -
+         INDEX (NAME(PROD.FOREX.FICHIER1.INDX))
+/*
+//*
+//STEP010  EXEC PGM=FOREX009
+//STEPLIB  DD   DSN=PROD.FOREX.LOADLIB,DISP=SHR
+//FIC1     DD   DSN=PROD.FOREX.FICHIER1,DISP=SHR
+//FIC1MANI DD   DSN=PROD.FOREX.FIC1MANI,DISP=SHR
+//FIC1B    DD   DSN=PROD.FOREX.FIC1B,DISP=SHR
+//FIC1C    DD   DSN=PROD.FOREX.FIC1C,DISP=SHR
+//FIC2STAT DD   DSN=PROD.FOREX.FIC2STAT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//FIC1REJ  DD   DSN=PROD.FOREX.FIC1REJ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=10000)
+//FIC1CKPT DD   DSN=PROD.FOREX.FIC1CKPT,DISP=OLD
+//FIC3CSV  DD   DSN=PROD.FOREX.FIC3CSV,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//FICMARQ  DD   DSN=PROD.FOREX.FICMARQ,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//RUNLOG   DD   DSN=PROD.FOREX.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
