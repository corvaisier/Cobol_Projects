@@ -0,0 +1,42 @@
+//FOREX00B JOB (ACCTNO),'CALCULS TVA/STATS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================*
+//* JCL D'EXECUTION DE FOREX00B (calculs_gestion_erreur.cbl)      *
+//*   FICPARAM (taux de TVA / nb de montants) et FICTRANS         *
+//*   (transactions source de WS-TAB-MONTANT) sont tous les deux  *
+//*   optionnels - le programme reprend ses valeurs par defaut    *
+//*   si l'un ou l'autre est absent ; DD DUMMY convient pour       *
+//*   forcer ce cas.                                               *
+//*   RUNLOG recoit les heures de debut/fin de run (DISP=MOD pour *
+//*   accumuler d'un run a l'autre) ; partage avec FOREX009 et    *
+//*   FOREX010.                                                    *
+//*   FICMARQ est le marqueur de fin de run ecrit par FOREX009 a   *
+//*   la fermeture reussie de FIC2STAT (meme run) : FOREX00B      *
+//*   refuse de s'executer si ce DD est absent ou perime.          *
+//*   FICLOCUS est optionnel : sa seule presence bascule les       *
+//*   montants et la date editee vers le format anglo-saxon pour  *
+//*   les partenaires hors zone francophone.                       *
+//*   FICHISTO accumule les totaux de chaque run (DISP=MOD), pour  *
+//*   l'ecart affiche par rapport au run precedent ; absent au     *
+//*   tout premier run, il est alors cree par le programme.        *
+//*==============================================================*
+//*
+//STEP010  EXEC PGM=FOREX00B
+//STEPLIB  DD   DSN=PROD.FOREX.LOADLIB,DISP=SHR
+//FICPARAM DD   DSN=PROD.FOREX.FICPARAM,DISP=SHR
+//FICTRANS DD   DSN=PROD.FOREX.FICTRANS,DISP=SHR
+//FICMARQ  DD   DSN=PROD.FOREX.FICMARQ,DISP=SHR
+//FICERRLG DD   DSN=PROD.FOREX.FICERRLG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//RUNLOG   DD   DSN=PROD.FOREX.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//FICHISTO DD   DSN=PROD.FOREX.FICHISTO,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
