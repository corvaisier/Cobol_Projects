@@ -0,0 +1,24 @@
+//FOREX013 JOB (ACCTNO),'CATALOGUE CHAMPS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================*
+//* JCL D'EXECUTION DE FOREX013 (catalogue_champs.cbl)            *
+//*   FICSRC concatene, sous le meme DD, les membres source des   *
+//*   programmes a documenter : chaque membre doit etre complet   *
+//*   (IDENTIFICATION DIVISION a PROCEDURE DIVISION) pour que      *
+//*   FOREX013 rattache correctement ses champs au bon programme. *
+//*   FICCAT recoit le catalogue produit (niveau, nom, picture,    *
+//*   programme d'origine), 1 ligne par champ.                    *
+//*==============================================================*
+//*
+//STEP010  EXEC PGM=FOREX013
+//STEPLIB  DD   DSN=PROD.FOREX.LOADLIB,DISP=SHR
+//FICSRC   DD   DSN=PROD.FOREX.SRCLIB(FOREX009),DISP=SHR
+//         DD   DSN=PROD.FOREX.SRCLIB(FOREX00B),DISP=SHR
+//         DD   DSN=PROD.FOREX.SRCLIB(FOREX010),DISP=SHR
+//         DD   DSN=PROD.FOREX.SRCLIB(FABEX005),DISP=SHR
+//FICCAT   DD   DSN=PROD.FOREX.FICCAT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
