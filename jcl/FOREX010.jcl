@@ -0,0 +1,32 @@
+//FOREX010 JOB (ACCTNO),'MANIP XML',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================*
+//* JCL D'EXECUTION DE FOREX010 (xml_manip.cbl)                   *
+//*   Parse FIC1XML, ecrit les rejets FIC1XMLR, le contenu        *
+//*   extrait FIC3EXTR et le XML genere en contrepartie FIC2XMLG. *
+//*   RUNLOG recoit les heures de debut/fin de run (DISP=MOD pour *
+//*   accumuler d'un run a l'autre) ; partage avec FOREX009 et    *
+//*   FOREX00B.                                                    *
+//*==============================================================*
+//*
+//STEP010  EXEC PGM=FOREX010
+//STEPLIB  DD   DSN=PROD.FOREX.LOADLIB,DISP=SHR
+//FIC1XML  DD   DSN=PROD.FOREX.FIC1XML,DISP=SHR
+//FIC1XMLR DD   DSN=PROD.FOREX.FIC1XMLR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//FIC3EXTR DD   DSN=PROD.FOREX.FIC3EXTR,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//FIC2XMLG DD   DSN=PROD.FOREX.FIC2XMLG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=27800)
+//RUNLOG   DD   DSN=PROD.FOREX.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
