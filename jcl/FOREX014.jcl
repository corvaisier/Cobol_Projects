@@ -0,0 +1,20 @@
+//FOREX014 JOB (ACCTNO),'CONVERSION ENCODAGE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*==============================================================*
+//* JCL D'EXECUTION DE FOREX014 (conversion_encodage.cbl)         *
+//*   FICEBCD recoit l'extraction mainframe en entree (EBCDIC,    *
+//*   enregistrements fixes de 80 car., blancs de remplissage     *
+//*   X'40'). FICASCII recoit la copie convertie (ASCII, chaque   *
+//*   enregistrement recadre a gauche et termine par un CRLF),    *
+//*   destinee aux outils open-systems en aval.                   *
+//*==============================================================*
+//*
+//STEP010  EXEC PGM=FOREX014
+//STEPLIB  DD   DSN=PROD.FOREX.LOADLIB,DISP=SHR
+//FICEBCD  DD   DSN=PROD.FOREX.EXTRACT,DISP=SHR
+//FICASCII DD   DSN=PROD.FOREX.EXTRACT.ASCII,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=27962)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
