@@ -1,7 +1,11 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FOREX008.
       *==============================================================*
-      * PROGRAMME sous-pro avec param         *
+      * PROGRAMME sous-pro avec param : calculateur 4 opérations      *
+      *   (+ - * /), réutilisable par tout programme appelant        *
+      *   (cf FOREX007). LK-OPERATION sélectionne le calcul et       *
+      *   LK-STATUT signale un dépassement de capacité, une          *
+      *   division par zéro, ou un code opération inconnu.           *
       *==============================================================*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,22 +25,69 @@
          05  LK-R1-C1  PIC 9(10).
        01  LK-R2.
          05  LK-R2-C1  PIC 9(10).
+
+      *    Code opération : '+' '-' '*' '/'
+       01  LK-OPERATION   PIC X(01).
+
        01  LK-R3-RES   PIC 9(10).
 
+      *    Résultat du calcul : LK-OK si LK-R3-RES est valide,
+      *    LK-ERREUR en cas de dépassement, division par zéro, ou
+      *    code opération inconnu
+       01  LK-STATUT      PIC 9.
+           88  LK-OK                   VALUE 1.
+           88  LK-ERREUR               VALUE 0.
+
       *
       *==============================================================*
       * PROCEDURE                                                    *
       *==============================================================*
-       PROCEDURE DIVISION USING LK-R1 LK-R2 LK-R3-RES .
+       PROCEDURE DIVISION USING LK-R1 LK-R2 LK-OPERATION
+                                LK-R3-RES LK-STATUT.
 
-      * DÃ©but du pgm
+      * Début du pgm
 
        MAIN.
            DISPLAY 'Debut de FOREX008'
            DISPLAY 'Param 1 vaut ' LK-R1
            DISPLAY 'Param 2 vaut ' LK-R2
+           DISPLAY 'Operation    ' LK-OPERATION
 
-           COMPUTE LK-R3-RES = LK-R1-C1 + LK-R2-C1
+           SET LK-OK TO TRUE
+           EVALUATE LK-OPERATION
+              WHEN '+'
+                 COMPUTE LK-R3-RES = LK-R1-C1 + LK-R2-C1
+                    ON SIZE ERROR
+                       SET LK-ERREUR TO TRUE
+                       DISPLAY 'FOREX008 : depassement de capacite '
+                               '(addition)'
+                 END-COMPUTE
+              WHEN '-'
+                 COMPUTE LK-R3-RES = LK-R1-C1 - LK-R2-C1
+                    ON SIZE ERROR
+                       SET LK-ERREUR TO TRUE
+                       DISPLAY 'FOREX008 : depassement de capacite '
+                               '(soustraction)'
+                 END-COMPUTE
+              WHEN '*'
+                 COMPUTE LK-R3-RES = LK-R1-C1 * LK-R2-C1
+                    ON SIZE ERROR
+                       SET LK-ERREUR TO TRUE
+                       DISPLAY 'FOREX008 : depassement de capacite '
+                               '(multiplication)'
+                 END-COMPUTE
+              WHEN '/'
+                 COMPUTE LK-R3-RES = LK-R1-C1 / LK-R2-C1
+                    ON SIZE ERROR
+                       SET LK-ERREUR TO TRUE
+                       DISPLAY 'FOREX008 : division par zero ou '
+                               'depassement de capacite'
+                 END-COMPUTE
+              WHEN OTHER
+                 SET LK-ERREUR TO TRUE
+                 DISPLAY 'FOREX008 : operation inconnue "'
+                         LK-OPERATION '"'
+           END-EVALUATE
 
            DISPLAY 'Fin de FOREX008'
 
