@@ -11,19 +11,31 @@
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * FIC-LOCALE-US : bascule du format de sortie (date du jour),
+      *                 partagée avec FOREX00B et FABEX005
+           COPY LOCS.
       *
       *==============================================================*
       * DATA                                                         *
       *==============================================================*
        DATA DIVISION.
+       FILE SECTION.
+           COPY LOC.
 
        WORKING-STORAGE SECTION.
        01  WS-CONSTANTES.
-           02  WS-STR               PIC X(15)   VALUE '  123,45  '.
+           02  WS-STR               PIC X(15)   VALUE '  $123,45  '.
        01  WS-DATE-21               PIC X(21).
 
+      *    Bascule de format de sortie, partagée avec FOREX00B et
+      *    FABEX005
+           COPY LOCW.
+
        01  WS-CALCULS  SYNC.
            02  WS-NUMVAL-STR   COMP-2    VALUE ZERO.
+           02  WS-NUMVAL-TEST  PIC S9(04) COMP  VALUE ZERO.
 
        01  WS-ZONES-AFFICHAGE.
          02  WS-NUM-EDT             PIC +ZZZ.ZZZ.ZZ9,99.
@@ -45,28 +57,48 @@
            INITIALIZE  WS-CONSTANTES ALL TO VALUE
            INITIALIZE  WS-CALCULS
            INITIALIZE  WS-ZONES-AFFICHAGE
-
+           PERFORM DETECTE-LOCALE-US
            .
 
        TRAITEMENT.
-      *    Fonction intrinsèque sur la date et heure courante
+      *    Fonction intrinsèque sur la date et heure courante - date
+      *    au format français JJ-MM-AAAA par défaut, ou ISO AAAA-MM-JJ
+      *    si FIC-LOCALE-US est présent
            MOVE FUNCTION CURRENT-DATE   TO WS-DATE-21
-           DISPLAY "Nous sommes le "
-                   WS-DATE-21 (1:4)  "-"
-                   WS-DATE-21 (5:2)  "-"
-                   WS-DATE-21 (7:2)
-                   "."
+           IF WS-LOCALE-US-ACTIF
+              DISPLAY "Nous sommes le "
+                      WS-DATE-21 (1:4)  "-"
+                      WS-DATE-21 (5:2)  "-"
+                      WS-DATE-21 (7:2)
+                      "."
+           ELSE
+              DISPLAY "Nous sommes le "
+                      WS-DATE-21 (7:2)  "-"
+                      WS-DATE-21 (5:2)  "-"
+                      WS-DATE-21 (1:4)
+                      "."
+           END-IF
            DISPLAY "Il est "
                    WS-DATE-21  (9:2) ":"
                    WS-DATE-21  (11:2)
                    "."
            DISPLAY ' '
 
-      *    Fonction intrinsèque NUMVAL
-           COMPUTE WS-NUMVAL-STR = FUNCTION NUMVAL (WS-STR)
-           MOVE WS-NUMVAL-STR            TO WS-NUM-EDT
-           DISPLAY "WS-STR vaut " WS-NUM-EDT
-                    "."
+      *    Fonction intrinsèque NUMVAL-C (accepte les symboles
+      *    monétaires, ex. $, contrairement à NUMVAL) ; TEST-NUMVAL-C
+      *    valide WS-STR au préalable pour éviter un ABEND le jour où
+      *    cette zone sera alimentée par un fichier plutôt qu'un
+      *    littéral sûr
+           COMPUTE WS-NUMVAL-TEST = FUNCTION TEST-NUMVAL-C (WS-STR)
+           IF WS-NUMVAL-TEST = 0
+              COMPUTE WS-NUMVAL-STR = FUNCTION NUMVAL-C (WS-STR)
+              MOVE WS-NUMVAL-STR         TO WS-NUM-EDT
+              DISPLAY "WS-STR vaut " WS-NUM-EDT
+                       "."
+           ELSE
+              DISPLAY "WS-STR n'est pas une valeur numérique valide "
+                      "(position " WS-NUMVAL-TEST ")."
+           END-IF
 
       *    Fonctions intrinsèques sur la casse
            DISPLAY "Chaine en minuscules = "
@@ -75,6 +107,10 @@
                    FUNCTION UPPER-CASE ('Abcedf')
            .
 
+      *    Bascule de format de sortie, partagée avec FOREX00B et
+      *    FABEX005
+           COPY LOCP.
+
       * Fin du pgm
        FIN.
            GOBACK.
