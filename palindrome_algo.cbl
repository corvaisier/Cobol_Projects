@@ -9,27 +9,66 @@
            DECIMAL-POINT IS COMMA.
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * Liste de mots à tester en mode batch (un mot par ligne)
+           SELECT FIC-MOTS
+                     ASSIGN to FICMOTS
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-MOTS.
+      * Rapport du mode batch : un résultat (mot, palindrome oui/non)
+      * par mot traité, en plus de l'affichage écran
+           SELECT FIC-RESULTAT
+                     ASSIGN to FICRES
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-RESULTAT.
       *
       *==============================================================*
       * DATA                                                         *
       *==============================================================*
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-MOTS.
+       01  MOTS-REC.
+           10 MOTS-MOT            PIC X(40).
+           10 FILLER              PIC X(40).
+
+       FD  FIC-RESULTAT.
+       01  RES-REC               PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-CONSTANTES.
-           02  WS-MOT-TEST-1       PIC X(20)  VALUE " RADAR ".
-           02  WS-MOT-TEST-2       PIC X(20)  VALUE "RADAR".
-           02  WS-MOT-TEST-3       PIC X(20)  VALUE " XY ".
-
+           02  WS-MOT-TEST-1       PIC X(40)  VALUE " RADAR ".
+           02  WS-MOT-TEST-2       PIC X(40)  VALUE "RADAR".
+           02  WS-MOT-TEST-3       PIC X(40)  VALUE " XY ".
+           02  WS-MOT-TEST-4       PIC X(40)
+                                   VALUE "Esope reste ici et se repose".
+
+       01  WS-STATUS-MOTS          PIC 9(02)  VALUE ZERO.
+       01  WS-STATUS-RESULTAT      PIC 9(02)  VALUE ZERO.
+       01  WS-INDIC-FIN-MOTS       PIC 9      VALUE ZERO.
+           88 WS-FIN-MOTS                        VALUE 1.
+       01  WS-INDIC-MODE-FICHIER   PIC 9      VALUE ZERO.
+           88 WS-MODE-FICHIER-ACTIF              VALUE 1.
 
        01  WS-INDICES  COMP-3 SYNC.
            02  WS-IDX-COURANT      PIC S9(4).
            02  WS-IDX-COURANT-INV  PIC S9(4).
-           02  WS-IDX-NB-BL        PIC S9(4).
-           02  WS-IDX-DEBUT-MOT    PIC S9(4).
-           02  WS-IDX-FIN-MOT      PIC S9(4).
+           02  WS-IDX-SRC-NORM     PIC S9(4).
+           02  WS-IDX-DST-NORM     PIC S9(4).
            02  WS-IS-PALINDROME    PIC  9(1).
 
-       77  WS-MOT-TEST-TRAV        PIC X(20).
+       77  WS-MOT-TEST-TRAV        PIC X(40).
+       77  WS-MOT-SANS-ACCENT      PIC X(40).
+       77  WS-MOT-NORMALISE        PIC X(40).
+       77  WS-CAR-COURANT          PIC X(01).
+
+      *    Table de conversion des caractères accentués, partagée
+      *    avec FOREX00A
+           COPY ACCTTAB.
 
 
       *
@@ -43,64 +82,92 @@
        MAIN.
            PERFORM INIT           *> Init du programme
 
-           MOVE WS-MOT-TEST-1     TO WS-MOT-TEST-TRAV
-           PERFORM TEST-PALINDROME *> Traitement principal
-           PERFORM AFFICHAGE      *> Affichage du res final
+           IF WS-MODE-FICHIER-ACTIF
+              PERFORM TRAITEMENT-FICHIER *> Traitement en lot
+                UNTIL WS-FIN-MOTS
+              CLOSE FIC-MOTS
+                    FIC-RESULTAT
+           ELSE
+              MOVE WS-MOT-TEST-1     TO WS-MOT-TEST-TRAV
+              PERFORM TEST-PALINDROME *> Traitement principal
+              PERFORM AFFICHAGE      *> Affichage du res final
+
+              MOVE WS-MOT-TEST-2     TO WS-MOT-TEST-TRAV
+              PERFORM TEST-PALINDROME *> Traitement principal
+              PERFORM AFFICHAGE      *> Affichage du res final
 
-           MOVE WS-MOT-TEST-2     TO WS-MOT-TEST-TRAV
-           PERFORM TEST-PALINDROME *> Traitement principal
-           PERFORM AFFICHAGE      *> Affichage du res final
+              MOVE WS-MOT-TEST-3     TO WS-MOT-TEST-TRAV
+              PERFORM TEST-PALINDROME *> Traitement principal
+              PERFORM AFFICHAGE      *> Affichage du res final
 
-           MOVE WS-MOT-TEST-3     TO WS-MOT-TEST-TRAV
-           PERFORM TEST-PALINDROME *> Traitement principal
-           PERFORM AFFICHAGE      *> Affichage du res final
+              MOVE WS-MOT-TEST-4     TO WS-MOT-TEST-TRAV
+              PERFORM TEST-PALINDROME *> Traitement principal
+              PERFORM AFFICHAGE      *> Affichage du res final
+           END-IF
 
            PERFORM FIN            *> Fin du programme
            GOBACK
            .
 
-      * Initialisation du programme
+      * Initialisation du programme ; bascule en mode batch si
+      * FIC-MOTS est présent
        INIT.
            INITIALIZE           WS-INDICES
            INITIALIZE           WS-MOT-TEST-TRAV
+
+           OPEN INPUT FIC-MOTS
+           IF WS-STATUS-MOTS = '00'
+              SET WS-MODE-FICHIER-ACTIF TO TRUE
+              OPEN OUTPUT FIC-RESULTAT
+              PERFORM LIT-MOT-SUIVANT
+           END-IF
+           .
+
+      * Lecture séquentielle du prochain mot du fichier batch
+       LIT-MOT-SUIVANT.
+           READ FIC-MOTS
+            AT END
+              SET WS-FIN-MOTS     TO TRUE
+            NOT AT END
+              MOVE MOTS-MOT       TO WS-MOT-TEST-TRAV
+           END-READ
+           .
+
+      * Traitement d'un mot du fichier batch, puis lecture du suivant
+       TRAITEMENT-FICHIER.
+           PERFORM TEST-PALINDROME
+           PERFORM AFFICHAGE
+           PERFORM ECRIT-RESULTAT
+           PERFORM LIT-MOT-SUIVANT
            .
 
       * Traiement de controle si WS-MOT-TEST-TRAV est un palindrome ;
-      * Résultat dans WS-IS-PALINDROME (0 ou 1)
+      * Résultat dans WS-IS-PALINDROME (0 ou 1). La comparaison se
+      * fait sur WS-MOT-NORMALISE (accents et ponctuation ignorés,
+      * cf NORMALISE-MOT), pas sur le mot brut.
        TEST-PALINDROME.
            DISPLAY 'Test de palindrome pour "' WS-MOT-TEST-TRAV '"'
-           IF WS-MOT-TEST-TRAV = SPACE
+           PERFORM NORMALISE-MOT
+
+           IF WS-IDX-DST-NORM = ZERO
               MOVE ZERO TO WS-IS-PALINDROME
               EXIT PARAGRAPH
            ELSE
               MOVE 1 TO WS-IS-PALINDROME
            END-IF
 
-           *> Recherche du début du mot ==> WS-IDX-DEBUT-MOT
-           MOVE 1            TO WS-IDX-DEBUT-MOT
-           MOVE ZERO         TO WS-IDX-NB-BL
-           INSPECT WS-MOT-TEST-TRAV
-                   TALLYING     WS-IDX-DEBUT-MOT
-                   FOR LEADING SPACE
-           *> Recherche de la fin du mot ==> WS-IDX-FIN-MOT
-           INSPECT FUNCTION REVERSE(WS-MOT-TEST-TRAV)
-                   TALLYING     WS-IDX-NB-BL
-                   FOR LEADING SPACE
-           COMPUTE WS-IDX-FIN-MOT =
-                   LENGTH OF WS-MOT-TEST-TRAV - WS-IDX-NB-BL
-
-           MOVE WS-IDX-FIN-MOT  TO WS-IDX-COURANT-INV
-      *    DISPLAY 'Debut mot = ' WS-IDX-DEBUT-MOT
-      *    DISPLAY 'Fin mot   = ' WS-IDX-FIN-MOT
-           *> Boucle de parcours du mot à tester,
+           MOVE 1                TO WS-IDX-COURANT
+           MOVE WS-IDX-DST-NORM  TO WS-IDX-COURANT-INV
+
+           *> Boucle de parcours du mot normalisé,
            *> jusqu'à la moitié du mot
            PERFORM VARYING WS-IDX-COURANT
-                   FROM    WS-IDX-DEBUT-MOT BY 1
+                   FROM    1 BY 1
                    UNTIL   WS-IDX-COURANT >= WS-IDX-COURANT-INV
               *> controle d'égalité sur les cacractères
               *> à partir du début et à partir de la fin
-              IF WS-MOT-TEST-TRAV (WS-IDX-COURANT : 1)
-               NOT = WS-MOT-TEST-TRAV (WS-IDX-COURANT-INV : 1)
+              IF WS-MOT-NORMALISE (WS-IDX-COURANT : 1)
+               NOT = WS-MOT-NORMALISE (WS-IDX-COURANT-INV : 1)
                  MOVE ZERO TO WS-IS-PALINDROME
       *          DISPLAY 'Sortie a indice ' WS-IDX-COURANT
                  EXIT PERFORM
@@ -109,6 +176,41 @@
            END-PERFORM
            .
 
+      * Construit WS-MOT-NORMALISE : WS-MOT-TEST-TRAV mis en
+      * majuscules, accents convertis en lettre simple (table
+      * partagée WS-TABLE-ACCENTS, copybook ACCTTAB ci-dessus), puis
+      * tout caractère non alphanumérique (espace, ponctuation)
+      * supprimé. WS-IDX-DST-NORM porte la longueur utile du mot
+      * normalisé.
+       NORMALISE-MOT.
+           MOVE SPACE              TO WS-MOT-NORMALISE
+           MOVE FUNCTION UPPER-CASE (WS-MOT-TEST-TRAV)
+                                    TO WS-MOT-TEST-TRAV
+
+           PERFORM CONVERTIT-ACCENTS
+
+           MOVE ZERO               TO WS-IDX-DST-NORM
+           MOVE 1                  TO WS-IDX-SRC-NORM
+           PERFORM UNTIL WS-IDX-SRC-NORM > WS-ACCT-IDX-DST
+              MOVE WS-MOT-SANS-ACCENT (WS-IDX-SRC-NORM : 1)
+                                    TO WS-CAR-COURANT
+              IF (WS-CAR-COURANT >= "A" AND WS-CAR-COURANT <= "Z")
+                 OR (WS-CAR-COURANT >= "0" AND WS-CAR-COURANT <= "9")
+                 ADD 1              TO WS-IDX-DST-NORM
+                 MOVE WS-CAR-COURANT TO
+                      WS-MOT-NORMALISE (WS-IDX-DST-NORM : 1)
+              END-IF
+              ADD 1                 TO WS-IDX-SRC-NORM
+           END-PERFORM
+           .
+
+      *    Conversion des caractères accentués de WS-MOT-TEST-TRAV
+      *    dans WS-MOT-SANS-ACCENT, via la table partagée
+      *    WS-TABLE-ACCENTS (copybook ACCTTAB ci-dessus)
+           COPY ACCTCNV REPLACING
+                ==ACCT-CHAINE-IN==  BY ==WS-MOT-TEST-TRAV==
+                ==ACCT-CHAINE-OUT== BY ==WS-MOT-SANS-ACCENT==.
+
       * Affichage du résultat
        AFFICHAGE.
            IF WS-IS-PALINDROME = 1
@@ -124,6 +226,30 @@
            END-IF
            .
 
+      * Rapport FIC-RESULTAT (mode batch slt) : un résultat par mot
+       ECRIT-RESULTAT.
+           INITIALIZE RES-REC
+           IF WS-MOT-TEST-TRAV = SPACE
+              STRING 'MOT A TESTER VIDE' DELIMITED BY SIZE
+                INTO RES-REC
+           ELSE
+              IF WS-IS-PALINDROME = 1
+                 STRING FUNCTION TRIM(WS-MOT-TEST-TRAV)
+                               DELIMITED BY SIZE
+                        ' : PALINDROME'
+                               DELIMITED BY SIZE
+                   INTO RES-REC
+              ELSE
+                 STRING FUNCTION TRIM(WS-MOT-TEST-TRAV)
+                               DELIMITED BY SIZE
+                        ' : PAS PALINDROME'
+                               DELIMITED BY SIZE
+                   INTO RES-REC
+              END-IF
+           END-IF
+           WRITE RES-REC
+           .
+
       * Fin du pgm
        FIN.
            CONTINUE.
