@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOREX011.
+      *==============================================================*
+      * PROGRAMME comparaison J / J-1 de FICHIER1                    *
+      *   - Rapproche la FICHIER1 du jour et celle de la veille      *
+      *     sur la clé FIC1-CH1 (tri préalable des 2 fichiers)       *
+      *   - Produit une liste des articles AJOUTES / MODIFIES /      *
+      *     SUPPRIMES entre les deux extractions                     *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * FICHIER1 du jour, tel que reçu (ordre quelconque)
+           SELECT FICHIER1-J
+                     ASSIGN to FIC1J
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-FIC1J.
+      * FICHIER1 de la veille, tel que reçu (ordre quelconque)
+           SELECT FICHIER1-J1
+                     ASSIGN to FIC1J1
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-FIC1J1.
+      * Copies triées sur FIC1-CH1, produites par SORT
+           SELECT FIC1-J-TRIE
+                     ASSIGN to FIC1JT
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-FIC1JT.
+           SELECT FIC1-J1-TRIE
+                     ASSIGN to FIC1J1T
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-FIC1J1T.
+      * Fichiers de travail du SORT
+           SELECT SORT-WORK-J  ASSIGN to SORTWK1.
+           SELECT SORT-WORK-J1 ASSIGN to SORTWK2.
+      * Listing de rapprochement en sortie
+           SELECT FIC-RECONCIL
+                     ASSIGN to FICRECON
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-RECON.
+
+      *
+      *==============================================================*
+      * DATA                                                         *
+      *==============================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER1-J.
+       01  FIC1J-REC.
+         10 FIC1J-CH1   PIC X(10).
+         10 FIC1J-CH2   PIC X(20).
+         10 FILLER      PIC X(50).
+
+       FD  FICHIER1-J1.
+       01  FIC1J1-REC.
+         10 FIC1J1-CH1  PIC X(10).
+         10 FIC1J1-CH2  PIC X(20).
+         10 FILLER      PIC X(50).
+
+       SD  SORT-WORK-J.
+       01  SW-J-REC.
+         10 SW-J-CH1    PIC X(10).
+         10 FILLER      PIC X(70).
+
+       SD  SORT-WORK-J1.
+       01  SW-J1-REC.
+         10 SW-J1-CH1   PIC X(10).
+         10 FILLER      PIC X(70).
+
+       FD  FIC1-J-TRIE.
+       01  FIC1JT-REC.
+         10 FIC1JT-CH1  PIC X(10).
+         10 FIC1JT-CH2  PIC X(20).
+         10 FILLER      PIC X(50).
+
+       FD  FIC1-J1-TRIE.
+       01  FIC1J1T-REC.
+         10 FIC1J1T-CH1 PIC X(10).
+         10 FIC1J1T-CH2 PIC X(20).
+         10 FILLER      PIC X(50).
+
+      * Liste de rapprochement : 1 ligne par écart constaté
+       FD  FIC-RECONCIL.
+       01  RECON-REC.
+         10 RECON-TYPE-ECART  PIC X(09).
+         10 FILLER            PIC X(01)  VALUE SPACE.
+         10 RECON-CH1         PIC X(10).
+         10 FILLER            PIC X(01)  VALUE SPACE.
+         10 RECON-CH2-J       PIC X(20).
+         10 FILLER            PIC X(01)  VALUE SPACE.
+         10 RECON-CH2-J1      PIC X(20).
+         10 FILLER            PIC X(18)  VALUE SPACE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INDICATEURS.
+           02  WS-STATUS-FIC1J      PIC 9(02)  VALUE ZERO.
+           02  WS-STATUS-FIC1J1     PIC 9(02)  VALUE ZERO.
+           02  WS-STATUS-FIC1JT     PIC 9(02)  VALUE ZERO.
+           02  WS-STATUS-FIC1J1T    PIC 9(02)  VALUE ZERO.
+           02  WS-STATUS-RECON      PIC 9(02)  VALUE ZERO.
+           02  WS-INDIC-FIN-J       PIC 9      VALUE ZERO.
+               88 WS-FIN-J                     VALUE 1.
+           02  WS-INDIC-FIN-J1      PIC 9      VALUE ZERO.
+               88 WS-FIN-J1                    VALUE 1.
+
+       01  WS-COMPTEURS  COMP SYNC.
+           02  WS-NB-AJOUTES        PIC S9(9)  VALUE ZERO.
+           02  WS-NB-MODIFIES       PIC S9(9)  VALUE ZERO.
+           02  WS-NB-SUPPRIMES      PIC S9(9)  VALUE ZERO.
+           02  WS-NB-INCHANGES      PIC S9(9)  VALUE ZERO.
+
+       01  WS-ZONES-AFFICHAGE.
+           02  WS-NB-AJOUTES-EDT    PIC ZZZ.ZZZ.ZZ9.
+           02  WS-NB-MODIFIES-EDT   PIC ZZZ.ZZZ.ZZ9.
+           02  WS-NB-SUPPRIMES-EDT  PIC ZZZ.ZZZ.ZZ9.
+           02  WS-NB-INCHANGES-EDT  PIC ZZZ.ZZZ.ZZ9.
+
+      *    Zones de controle du file status, partagées avec FOREX009
+           COPY FSTATAB.
+
+      *
+      *==============================================================*
+      * PROCEDURE                                                    *
+      *==============================================================*
+       PROCEDURE DIVISION.
+
+      * Début du pgm
+
+       MAIN.
+           PERFORM INIT           *> Init du programme, tri des fichiers
+           PERFORM TRAITEMENT     *> Rapprochement EN BOUCLE
+             UNTIL WS-FIN-J AND WS-FIN-J1
+           PERFORM FIN            *> Fin du programme
+           .
+
+       INIT.
+           INITIALIZE  WS-INDICATEURS
+           INITIALIZE  WS-COMPTEURS
+           INITIALIZE  WS-ZONES-AFFICHAGE
+
+      *    Controle de presence de FICHIER1-J/J1 avant le SORT : un
+      *    OPEN/CLOSE direct, car SORT ... USING ne fait remonter
+      *    aucune erreur de FILE STATUS si le fichier source est
+      *    absent (le tri se fait alors simplement sur zero article)
+           OPEN INPUT FICHIER1-J
+           MOVE WS-STATUS-FIC1J     TO WS-FSTA-STATUT
+           MOVE 'FICHIER1-J'        TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+           CLOSE FICHIER1-J
+
+           OPEN INPUT FICHIER1-J1
+           MOVE WS-STATUS-FIC1J1    TO WS-FSTA-STATUT
+           MOVE 'FICHIER1-J1'       TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+           CLOSE FICHIER1-J1
+
+      *    Tri des 2 extractions sur la clé FIC1-CH1, pour permettre
+      *    un rapprochement séquentiel classique (match-merge)
+           SORT SORT-WORK-J
+               ON ASCENDING KEY SW-J-CH1
+               USING FICHIER1-J
+               GIVING FIC1-J-TRIE
+
+           SORT SORT-WORK-J1
+               ON ASCENDING KEY SW-J1-CH1
+               USING FICHIER1-J1
+               GIVING FIC1-J1-TRIE
+
+           OPEN INPUT FIC1-J-TRIE
+           MOVE WS-STATUS-FIC1JT    TO WS-FSTA-STATUT
+           MOVE 'FIC1-J-TRIE'       TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+
+           OPEN INPUT FIC1-J1-TRIE
+           MOVE WS-STATUS-FIC1J1T   TO WS-FSTA-STATUT
+           MOVE 'FIC1-J1-TRIE'      TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+
+           OPEN OUTPUT FIC-RECONCIL
+           MOVE WS-STATUS-RECON     TO WS-FSTA-STATUT
+           MOVE 'FIC-RECONCIL'      TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+
+           PERFORM LIT-FIC1-J-TRIE
+           PERFORM LIT-FIC1-J1-TRIE
+           .
+
+       LIT-FIC1-J-TRIE.
+           READ FIC1-J-TRIE
+            AT END
+              SET WS-FIN-J       TO TRUE
+           END-READ
+           MOVE WS-STATUS-FIC1JT    TO WS-FSTA-STATUT
+           MOVE 'FIC1-J-TRIE'       TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+           .
+
+       LIT-FIC1-J1-TRIE.
+           READ FIC1-J1-TRIE
+            AT END
+              SET WS-FIN-J1      TO TRUE
+           END-READ
+           MOVE WS-STATUS-FIC1J1T   TO WS-FSTA-STATUT
+           MOVE 'FIC1-J1-TRIE'      TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+           .
+
+      *    Rapprochement séquentiel des 2 fichiers triés : à chaque
+      *    passage, on traite la clé la plus petite des 2 curseurs
+       TRAITEMENT.
+           EVALUATE TRUE
+             WHEN WS-FIN-J
+               PERFORM ECRIT-SUPPRIME
+               PERFORM LIT-FIC1-J1-TRIE
+             WHEN WS-FIN-J1
+               PERFORM ECRIT-AJOUTE
+               PERFORM LIT-FIC1-J-TRIE
+             WHEN FIC1JT-CH1 < FIC1J1T-CH1
+               PERFORM ECRIT-AJOUTE
+               PERFORM LIT-FIC1-J-TRIE
+             WHEN FIC1JT-CH1 > FIC1J1T-CH1
+               PERFORM ECRIT-SUPPRIME
+               PERFORM LIT-FIC1-J1-TRIE
+             WHEN FIC1JT-CH2 NOT = FIC1J1T-CH2
+               PERFORM ECRIT-MODIFIE
+               PERFORM LIT-FIC1-J-TRIE
+               PERFORM LIT-FIC1-J1-TRIE
+             WHEN OTHER
+               ADD 1               TO WS-NB-INCHANGES
+               PERFORM LIT-FIC1-J-TRIE
+               PERFORM LIT-FIC1-J1-TRIE
+           END-EVALUATE
+           .
+
+      *    Clé présente dans FICHIER1 du jour mais pas de la veille
+       ECRIT-AJOUTE.
+           ADD 1                  TO WS-NB-AJOUTES
+           INITIALIZE RECON-REC
+           MOVE 'AJOUTE'          TO RECON-TYPE-ECART
+           MOVE FIC1JT-CH1        TO RECON-CH1
+           MOVE FIC1JT-CH2        TO RECON-CH2-J
+           WRITE RECON-REC
+           .
+
+      *    Clé présente dans les 2 fichiers, mais CH2 différent
+       ECRIT-MODIFIE.
+           ADD 1                  TO WS-NB-MODIFIES
+           INITIALIZE RECON-REC
+           MOVE 'MODIFIE'         TO RECON-TYPE-ECART
+           MOVE FIC1JT-CH1        TO RECON-CH1
+           MOVE FIC1JT-CH2        TO RECON-CH2-J
+           MOVE FIC1J1T-CH2       TO RECON-CH2-J1
+           WRITE RECON-REC
+           .
+
+      *    Clé présente dans FICHIER1 de la veille mais plus ce jour
+       ECRIT-SUPPRIME.
+           ADD 1                  TO WS-NB-SUPPRIMES
+           INITIALIZE RECON-REC
+           MOVE 'SUPPRIME'        TO RECON-TYPE-ECART
+           MOVE FIC1J1T-CH1       TO RECON-CH1
+           MOVE FIC1J1T-CH2       TO RECON-CH2-J1
+           WRITE RECON-REC
+           .
+
+      *    Controle du file status, partagé avec FOREX009
+           COPY FSTATCK.
+
+      * Fin du pgm
+       FIN.
+           MOVE WS-NB-AJOUTES     TO WS-NB-AJOUTES-EDT
+           MOVE WS-NB-MODIFIES    TO WS-NB-MODIFIES-EDT
+           MOVE WS-NB-SUPPRIMES   TO WS-NB-SUPPRIMES-EDT
+           MOVE WS-NB-INCHANGES   TO WS-NB-INCHANGES-EDT
+           DISPLAY 'Rapprochement FICHIER1 J / J-1 termine'
+           DISPLAY 'AJOUTES   = ' WS-NB-AJOUTES-EDT
+           DISPLAY 'MODIFIES  = ' WS-NB-MODIFIES-EDT
+           DISPLAY 'SUPPRIMES = ' WS-NB-SUPPRIMES-EDT
+           DISPLAY 'INCHANGES = ' WS-NB-INCHANGES-EDT
+
+           CLOSE FIC1-J-TRIE
+                 FIC1-J1-TRIE
+                 FIC-RECONCIL
+
+           GOBACK.
