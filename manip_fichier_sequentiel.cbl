@@ -14,11 +14,18 @@
 
        INPUT-OUTPUT SECTION.
        File-Control.
-      * FIC1 en lecture
+      * FIC1 en lecture - INDEXED sur FIC1-CH1 (au lieu de SEQUENTIAL)
+      *   pour permettre aux programmes de rapprochement et de
+      *   traitement des rejets de retrouver un article par sa clé
+      *   sans relire tout le fichier ; ACCESS MODE DYNAMIC conserve
+      *   la lecture séquentielle du traitement principal (READ ...
+      *   NEXT) tout en ouvrant la lecture directe par clé (READ ...
+      *   KEY IS)
            SELECT FICHIER1
                      ASSIGN to FIC1
-                     ORGANIZATION is SEQUENTIAL
-                     ACCESS MODE is SEQUENTIAL
+                     ORGANIZATION is INDEXED
+                     ACCESS MODE is DYNAMIC
+                     RECORD KEY is FIC1-CH1
                      FILE STATUS is WS-STATUS-FIC1.
       * FIC2-STATS en écriture : on écrira le nombre de lignes lues
       *                          de FIC1
@@ -27,6 +34,68 @@
                      ORGANIZATION is SEQUENTIAL
                      ACCESS MODE is SEQUENTIAL
                      FILE STATUS is WS-STATUS-FIC2.
+      * FIC1-REJETS en écriture : les FIC1-REC refusés par le controle
+      *                           de validité, avec leur motif
+           SELECT FIC1-REJETS
+                     ASSIGN to FIC1REJ
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-FIC1REJ.
+      * FIC1-CKPT : points de reprise pris périodiquement pendant le
+      *             traitement de FICHIER1, pour permettre un restart
+      *             sans tout retraiter depuis le début
+           SELECT FIC1-CKPT
+                     ASSIGN to FIC1CKPT
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-CKPT.
+      * FIC1-MANIFEST : total de controle envoyé par l'amont (nombre
+      *                 d'articles attendu dans FICHIER1), facultatif -
+      *                 sans lui, pas de reconciliation controle-total
+           SELECT FIC1-MANIFEST
+                     ASSIGN to FIC1MANI
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-MANIFEST.
+      * FICHIER1B / FICHIER1C : flux supplementaires facultatifs, de
+      *   meme format que FICHIER1 - leur seule presence active le
+      *   mode fusion multi-fichiers : leurs articles sont controles
+      *   et comptabilises dans le meme FIC2-STATS que FICHIER1, a la
+      *   suite, sans relancer le programme une fois par flux
+           SELECT FICHIER1B
+                     ASSIGN to FIC1B
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-FIC1B.
+           SELECT FICHIER1C
+                     ASSIGN to FIC1C
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-FIC1C.
+      * FIC-DRYRUN : sa seule présence active le mode validation seule
+      *              (dry-run) : FICHIER1 est lu et contrôlé comme
+      *              d'habitude mais aucun fichier de sortie n'est
+      *              ouvert ni écrit
+           SELECT FIC-DRYRUN
+                     ASSIGN to FICDRYRUN
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-DRYRUN.
+      * FIC3-CSV : meme résumé de run que FIC2-STATS (nb lus, nb
+      *            rejetés, écart controle-total, date/heure), mais au
+      *            format CSV pour import direct en tableur
+           SELECT FIC3-CSV
+                     ASSIGN to FIC3CSV
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-CSV.
+      *    FIC-MARQUEUR : marqueur de fin de run, écrit à la fermeture
+      *                   réussie de FIC2-STATS, relu par FOREX00B en
+      *                   INIT avant de traiter ses propres fichiers
+           COPY MARQS.
+      *    FIC-RUNLOG : journal des heures de début/fin de run,
+      *                 partagé avec FOREX00B et FOREX010
+           COPY RUNLOGS.
 
       *
       *==============================================================*
@@ -43,19 +112,232 @@
        FD  FIC2-STATS.
        01  FIC2-REC    PIC X(80).
 
+      * FICHIER1B / FICHIER1C : meme format de record que FICHIER1,
+      *                         pour le mode fusion multi-fichiers
+       FD  FICHIER1B.
+       01  FIC1B-REC.
+         10 FIC1B-CH1  PIC X(10).
+         10 FIC1B-CH2  PIC X(20).
+         10 FILLER     PIC X(50).
+
+       FD  FICHIER1C.
+       01  FIC1C-REC.
+         10 FIC1C-CH1  PIC X(10).
+         10 FIC1C-CH2  PIC X(20).
+         10 FILLER     PIC X(50).
+
+      * FIC1-REJETS : record refusé + motif du rejet
+       FD  FIC1-REJETS.
+       01  FIC1-REJ-REC.
+         10 FIC1-REJ-MOTIF   PIC X(20).
+         10 FIC1-REJ-DONNEE  PIC X(80).
+
+      * FIC1-CKPT : le dernier record écrit donne l'état du restart
+       FD  FIC1-CKPT.
+       01  FIC1-CKPT-REC.
+         10 CKPT-STATUT      PIC X(08).
+             88 CKPT-EN-COURS            VALUE 'EN-COURS'.
+             88 CKPT-TERMINE             VALUE 'TERMINE '.
+         10 CKPT-NB-REC-LUS  PIC 9(09).
+         10 CKPT-NB-REC-REJ  PIC 9(09).
+
+      * FIC1-MANIFEST : total de controle attendu, envoyé par l'amont
+       FD  FIC1-MANIFEST.
+       01  MANIFEST-REC.
+         10 MANIFEST-NB-ATTENDU  PIC 9(09).
+         10 FILLER               PIC X(71).
+
+      * FIC-DRYRUN : son seul rôle est d'exister ou non, son contenu
+      *              n'est pas exploité
+       FD  FIC-DRYRUN.
+       01  DRYRUN-REC           PIC X(80).
+
+      * FIC3-CSV : résumé de run au format CSV
+       FD  FIC3-CSV.
+       01  FIC3-CSV-REC         PIC X(80).
+
+           COPY MARQ.
+
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        01  WS-INDICATEURS.
            02  WS-STATUS-FIC1       PIC 9(02)   VALUE ZERO.
            02  WS-INDIC-FIN-FIC1    PIC 9       VALUE ZERO.
                88 WS-FIN-FIC1                   VALUE 1.
            02  WS-STATUS-FIC2       PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-FIC1B      PIC 9(02)   VALUE ZERO.
+           02  WS-INDIC-FIN-FIC1B   PIC 9       VALUE ZERO.
+               88 WS-FIN-FIC1B                  VALUE 1.
+           02  WS-STATUS-FIC1C      PIC 9(02)   VALUE ZERO.
+           02  WS-INDIC-FIN-FIC1C   PIC 9       VALUE ZERO.
+               88 WS-FIN-FIC1C                  VALUE 1.
+           02  WS-STATUS-FIC1REJ    PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-CKPT       PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-MANIFEST   PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-DRYRUN     PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-CSV        PIC 9(02)   VALUE ZERO.
+           02  WS-STATUS-MARQ       PIC 9(02)   VALUE ZERO.
 
        01  WS-CALCULS  COMP SYNC.
            02  WS-NB-REC-LUS-FIC1   PIC S9(9)   VALUE ZERO.
+           02  WS-NB-REC-REJETES    PIC S9(9)   VALUE ZERO.
+           02  WS-IDX-CAR           PIC S9(4)   VALUE ZERO.
+           02  WS-IDX-SAUT          PIC S9(9)   VALUE ZERO.
+
+      *    Zones de gestion du restart/checkpoint
+       01  WS-RESTART  COMP SYNC.
+           02  WS-CKPT-FREQUENCE    PIC S9(9)   VALUE 1000.
+           02  WS-NB-DEJA-TRAITES   PIC S9(9)   VALUE ZERO.
+           02  WS-NB-DEJA-REJETES   PIC S9(9)   VALUE ZERO.
+       01  WS-INDIC-RESTART         PIC 9       VALUE ZERO.
+           88 WS-EST-UN-RESTART                 VALUE 1.
+
+      *    Zones de reconciliation du controle-total (req manifeste)
+       01  WS-NB-ATTENDU-CTL        PIC 9(09)   VALUE ZERO.
+       01  WS-INDIC-MANIFEST        PIC 9       VALUE ZERO.
+           88 WS-MANIFEST-PRESENT               VALUE 1.
+       01  WS-INDIC-ECART-CTL       PIC 9       VALUE ZERO.
+           88 WS-ECART-CTL                      VALUE 1.
+
+      *    Zones du mode fusion multi-fichiers (FICHIER1B/FICHIER1C) :
+      *    WS-INDIC-MERGE-x indique que le flux x est present et doit
+      *    etre enchaine derriere les precedents ; WS-INDIC-FIN-MERGE
+      *    n'est mis a vrai que lorsque FICHIER1 et tous les flux
+      *    presents sont epuises
+       01  WS-INDIC-MERGE-B         PIC 9       VALUE ZERO.
+           88 WS-MERGE-B-ACTIF                  VALUE 1.
+       01  WS-INDIC-MERGE-C         PIC 9       VALUE ZERO.
+           88 WS-MERGE-C-ACTIF                  VALUE 1.
+       01  WS-INDIC-FIN-MERGE       PIC 9       VALUE ZERO.
+           88 WS-FIN-MERGE                      VALUE 1.
+
+      *    Zone du mode validation seule (dry-run)
+       01  WS-INDIC-DRYRUN          PIC 9       VALUE ZERO.
+           88 WS-MODE-DRYRUN                    VALUE 1.
+
+      *    Zones de pagination du rapport FIC2-STATS
+       01  WS-PAGINATION  COMP SYNC.
+           02  WS-LIGNES-PAGE       PIC S9(4)   VALUE 40.
+           02  WS-NB-LIGNE-PAGE     PIC S9(4)   VALUE ZERO.
+           02  WS-NO-PAGE           PIC S9(4)   VALUE ZERO.
+       01  WS-NO-PAGE-EDT           PIC ZZ9.
+
+      *    Zones du controle de validité d'un FIC1-REC
+       01  WS-VALIDATION.
+           02  WS-REC-VALIDE        PIC 9        VALUE 1.
+               88 WS-REC-EST-VALIDE             VALUE 1.
+           02  WS-MOTIF-REJET       PIC X(20)    VALUE SPACE.
+           02  WS-DERNIERE-CLE      PIC X(10)    VALUE SPACE.
+
+      *    Zones de la recherche directe par clé sur FICHIER1 (accès
+      *    INDEXED) - WS-PREMIERE-CLE mémorise la clé du 1er article
+      *    lu dans le run, pour la démonstration en FIN
+       01  WS-RECHERCHE-FIC1.
+           02  WS-PREMIERE-CLE      PIC X(10)    VALUE SPACE.
+           02  WS-CLE-RECHERCHEE    PIC X(10)    VALUE SPACE.
 
        01  WS-ZONES-AFFICHAGE.
          02  WS-IDX-EDT             PIC ZZ9.
          02  WS-MES-SORTIE          PIC X(80).
+
+      *    Zones de controle du file status, partagées avec FOREX010
+           COPY FSTATAB.
+
+      *    Journal des heures de début/fin de run, partagé avec
+      *    FOREX00B et FOREX010
+           COPY RUNLOGW.
+
+      *    Date et heure systeme, pour l'entete de FIC2-STATS
+       01  WS-DATE-HEURE-SYS.
+           02  WS-DHS-DATE.
+               03  WS-DHS-ANNEE     PIC 9(04).
+               03  WS-DHS-MOIS      PIC 9(02).
+               03  WS-DHS-JOUR      PIC 9(02).
+           02  WS-DHS-HEURE         PIC 9(02).
+           02  WS-DHS-MINUTE        PIC 9(02).
+           02  FILLER               PIC X(12).
+
+      *    Entete de controle ecrite en 1ere ligne de FIC2-STATS
+       01  WS-FIC2-ENTETE.
+           02  FILLER               PIC X(04)  VALUE 'HDR '.
+           02  WS-HDR-PROGRAMME     PIC X(08)  VALUE 'FOREX009'.
+           02  FILLER               PIC X(02)  VALUE SPACE.
+           02  WS-HDR-DATE          PIC X(10).
+           02  FILLER               PIC X(02)  VALUE SPACE.
+           02  WS-HDR-HEURE         PIC X(05).
+           02  FILLER               PIC X(49)  VALUE SPACE.
+
+      *    Ligne de controle de fin ecrite en derniere ligne de
+      *    FIC2-STATS : permet de confirmer que le run s'est bien
+      *    termine et combien d'articles ont ete lus
+       01  WS-FIC2-TRAILER.
+           02  FILLER               PIC X(04)  VALUE 'TRL '.
+           02  WS-TRL-NB-REC-EDT    PIC ZZZ.ZZZ.ZZ9.
+           02  FILLER               PIC X(01)  VALUE SPACE.
+           02  WS-TRL-LIBELLE       PIC X(16)  VALUE 'articles lus'.
+           02  WS-TRL-STATUT        PIC X(10)  VALUE 'RUN OK'.
+           02  FILLER               PIC X(34)  VALUE SPACE.
+
+      *    Entete de page du corps du rapport FIC2-STATS, répétée
+      *    toutes les WS-LIGNES-PAGE lignes de détail
+       01  WS-FIC2-PAGE-HDR.
+           02  FILLER               PIC X(08)  VALUE 'FOREX009'.
+           02  FILLER               PIC X(24)
+                              VALUE '  LISTE DES ARTICLES LUS'.
+           02  FILLER               PIC X(06)  VALUE '  PAGE'.
+           02  WS-PHDR-NO-PAGE      PIC ZZ9.
+           02  FILLER               PIC X(39)  VALUE SPACE.
+       01  WS-FIC2-PAGE-COL.
+           02  FILLER               PIC X(12)  VALUE '  SEQUENCE  '.
+           02  FILLER               PIC X(12)  VALUE 'CH1'.
+           02  FILLER               PIC X(20)  VALUE 'CH2'.
+           02  FILLER               PIC X(36)  VALUE SPACE.
+
+      *    Ligne de détail du rapport : 1 par FIC1-REC valide traité
+       01  WS-FIC2-DETAIL.
+           02  WS-DET-SEQUENCE      PIC ZZZ.ZZZ.ZZ9.
+           02  FILLER               PIC X(02)  VALUE SPACE.
+           02  WS-DET-CH1           PIC X(10).
+           02  FILLER               PIC X(02)  VALUE SPACE.
+           02  WS-DET-CH2           PIC X(20).
+           02  FILLER               PIC X(35)  VALUE SPACE.
+
+      *    Ligne de sous-total, écrite en bas de chaque page pleine
+       01  WS-FIC2-SSTOTAL.
+           02  FILLER               PIC X(20)
+                              VALUE '  Sous-total page = '.
+           02  WS-SST-NB-LIGNES     PIC ZZZ.ZZZ.ZZ9.
+           02  FILLER               PIC X(49)  VALUE SPACE.
+
+      *    Ligne de totaux généraux, écrite avant la ligne de
+      *    controle de fin
+       01  WS-FIC2-TOTAUX.
+           02  FILLER               PIC X(22)
+                              VALUE '  TOTAL GENERAL lus = '.
+           02  WS-TOT-NB-LIGNES     PIC ZZZ.ZZZ.ZZ9.
+           02  FILLER               PIC X(47)  VALUE SPACE.
+
+      *    Résumé du run au format CSV, même données que WS-FIC2-
+      *    TOTAUX/WS-FIC2-ENTETE mais destinées à FIC3-CSV
+       01  WS-CSV-ENTETE.
+           02  FILLER               PIC X(48)
+               VALUE 'PROGRAMME,NB_LUS,NB_REJETES,ECART_CTL,DATE,HEURE'.
+           02  FILLER               PIC X(32)  VALUE SPACE.
+
+       01  WS-CSV-DONNEES.
+           02  CSV-PROGRAMME        PIC X(08).
+           02  FILLER               PIC X(01)  VALUE ','.
+           02  CSV-NB-LUS           PIC 9(07).
+           02  FILLER               PIC X(01)  VALUE ','.
+           02  CSV-NB-REJETES       PIC 9(07).
+           02  FILLER               PIC X(01)  VALUE ','.
+           02  CSV-ECART-CTL        PIC X(03).
+           02  FILLER               PIC X(01)  VALUE ','.
+           02  CSV-DATE             PIC X(10).
+           02  FILLER               PIC X(01)  VALUE ','.
+           02  CSV-HEURE            PIC X(05).
+           02  FILLER               PIC X(35)  VALUE SPACE.
       *
       *==============================================================*
       * PROCEDURE                                                    *
@@ -67,7 +349,7 @@
        MAIN.
            PERFORM INIT           *> Init du programme
            PERFORM TRAITEMENT     *> Traitement principal EN BOUCLE
-             UNTIL WS-FIN-FIC1
+             UNTIL WS-FIN-MERGE
            PERFORM FIN            *> Fin du programme
            .
 
@@ -76,38 +358,538 @@
            INITIALIZE  WS-INDICATEURS
            INITIALIZE  WS-CALCULS
            INITIALIZE  WS-ZONES-AFFICHAGE
+           INITIALIZE  WS-RESTART
+           MOVE ZERO   TO WS-INDIC-RESTART
+           MOVE ZERO   TO WS-INDIC-DRYRUN
+
+      *    Horodatage de début de run dans le journal partagé
+           MOVE 'FOREX009'  TO WS-RLOG-PROGRAMME
+           PERFORM DEBUT-RUN-LOG
+
+      *    Detection du mode validation seule (dry-run)
+           PERFORM DETECTE-DRYRUN
+
+      *    Detection d'un checkpoint laissé par un run précédent
+      *    qui aurait abendé avant la fin de FICHIER1
+           PERFORM DETECTE-RESTART
 
       *    Ouverture des fichiers
            OPEN INPUT FICHIER1
-           OPEN OUTPUT FIC2-STATS
+           MOVE WS-STATUS-FIC1      TO WS-FSTA-STATUT
+           MOVE 'FICHIER1'          TO WS-FSTA-FICHIER
+           PERFORM CONTROLE-FILE-STATUT
+
+           IF WS-EST-UN-RESTART
+              DISPLAY 'RESTART detecte, reprise apres '
+                      WS-NB-DEJA-TRAITES ' articles deja traites'
+              MOVE WS-NB-DEJA-TRAITES TO WS-NB-REC-LUS-FIC1
+              MOVE WS-NB-DEJA-REJETES TO WS-NB-REC-REJETES
+              PERFORM VARYING WS-IDX-SAUT
+                      FROM    1 BY 1
+                      UNTIL   WS-IDX-SAUT > WS-NB-DEJA-TRAITES
+                 READ FICHIER1 NEXT
+                  AT END
+                    SET WS-FIN-FIC1 TO TRUE
+                    EXIT PERFORM
+                 END-READ
+              END-PERFORM
+           END-IF
+
+      *    Detection du mode fusion multi-fichiers : FICHIER1B et
+      *    FICHIER1C sont enchaines derriere FICHIER1 s'ils sont
+      *    presents
+           PERFORM DETECTE-FICHIER1B
+           PERFORM DETECTE-FICHIER1C
+
+           IF NOT WS-MODE-DRYRUN
+      *       Un restart reprend FICHIER1 au milieu : le corps de
+      *       FIC2-STATS doit donc lui aussi reprendre à la suite de
+      *       ce que le run précédent y avait déjà écrit, plutôt que
+      *       de tronquer le fichier et perdre ses lignes de détail
+      *       alors que les totaux, eux, restent cumulés depuis le
+      *       début (WS-NB-DEJA-TRAITES)
+              IF WS-EST-UN-RESTART
+                 OPEN EXTEND FIC2-STATS
+              ELSE
+                 OPEN OUTPUT FIC2-STATS
+              END-IF
+              MOVE WS-STATUS-FIC2      TO WS-FSTA-STATUT
+              MOVE 'FIC2-STATS'        TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+
+              OPEN OUTPUT FIC1-REJETS
+              MOVE WS-STATUS-FIC1REJ   TO WS-FSTA-STATUT
+              MOVE 'FIC1-REJET'        TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+
+              OPEN OUTPUT FIC1-CKPT
+              MOVE WS-STATUS-CKPT      TO WS-FSTA-STATUT
+              MOVE 'FIC1-CKPT'         TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+
+              OPEN OUTPUT FIC3-CSV
+              MOVE WS-STATUS-CSV       TO WS-FSTA-STATUT
+              MOVE 'FIC3-CSV'          TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+           END-IF
+
+           PERFORM LIT-MANIFESTE
+           .
+
+      *    Seule la présence de FIC-DRYRUN compte : elle active le
+      *    mode validation seule avant l'ouverture des fichiers
+      *    de sortie
+       DETECTE-DRYRUN.
+           OPEN INPUT FIC-DRYRUN
+           IF WS-STATUS-DRYRUN = '00'
+              SET WS-MODE-DRYRUN TO TRUE
+              CLOSE FIC-DRYRUN
+              DISPLAY 'FOREX009 : mode VALIDATION SEULE (dry-run) '
+                      'actif, aucun fichier de sortie ne sera ecrit'
+           END-IF
+           .
+
+      *    Total de controle attendu, envoyé par l'amont : facultatif,
+      *    sans lui pas de reconciliation en FIN
+       LIT-MANIFESTE.
+           OPEN INPUT FIC1-MANIFEST
+           IF WS-STATUS-MANIFEST = '00'
+              READ FIC1-MANIFEST
+               NOT AT END
+                 SET WS-MANIFEST-PRESENT  TO TRUE
+                 MOVE MANIFEST-NB-ATTENDU TO WS-NB-ATTENDU-CTL
+              END-READ
+              CLOSE FIC1-MANIFEST
+           ELSE
+              DISPLAY 'FIC1-MANIFEST absent, reconciliation '
+                      'controle-total non effectuee'
+           END-IF
            .
 
-      * 1 lecture de FIC1
+      *    FICHIER1B est facultatif : sa seule presence active le mode
+      *    fusion multi-fichiers pour ce flux, enchaine derriere
+      *    FICHIER1 dans TRAITEMENT
+       DETECTE-FICHIER1B.
+           OPEN INPUT FICHIER1B
+           IF WS-STATUS-FIC1B = '00'
+              SET WS-MERGE-B-ACTIF TO TRUE
+              DISPLAY 'FOREX009 : FICHIER1B present, fusion active'
+           ELSE
+              SET WS-FIN-FIC1B     TO TRUE
+           END-IF
+           .
+
+      *    FICHIER1C est facultatif au meme titre que FICHIER1B
+       DETECTE-FICHIER1C.
+           OPEN INPUT FICHIER1C
+           IF WS-STATUS-FIC1C = '00'
+              SET WS-MERGE-C-ACTIF TO TRUE
+              DISPLAY 'FOREX009 : FICHIER1C present, fusion active'
+           ELSE
+              SET WS-FIN-FIC1C     TO TRUE
+           END-IF
+           .
+
+      *    Recherche, dans FIC1-CKPT, du dernier point de reprise
+      *    laissé par le run précédent (s'il existe et n'est pas
+      *    marqué TERMINE)
+       DETECTE-RESTART.
+           OPEN INPUT FIC1-CKPT
+           IF WS-STATUS-CKPT = '00'
+              PERFORM UNTIL WS-STATUS-CKPT NOT = '00'
+                 READ FIC1-CKPT
+                  AT END
+                    CONTINUE
+                  NOT AT END
+                    IF CKPT-EN-COURS
+                       MOVE 1                TO WS-INDIC-RESTART
+                       MOVE CKPT-NB-REC-LUS  TO WS-NB-DEJA-TRAITES
+                       MOVE CKPT-NB-REC-REJ  TO WS-NB-DEJA-REJETES
+                    ELSE
+                       MOVE 0                TO WS-INDIC-RESTART
+                    END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FIC1-CKPT
+           END-IF
+           .
+
+      *    1 lecture, sur FICHIER1 puis, en mode fusion, sur FICHIER1B
+      *    et FICHIER1C enchaines a la suite - le checkpoint/restart
+      *    ne porte que sur FICHIER1, seul flux pour lequel un restart
+      *    a un sens (FICHIER1B/C sont relus depuis le debut en cas de
+      *    relance)
        TRAITEMENT.
-           *> Lecture d'un record dans le fichier
-           READ FICHIER1
+           EVALUATE TRUE
+              WHEN NOT WS-FIN-FIC1
+                 PERFORM LIT-FICHIER1
+              WHEN WS-MERGE-B-ACTIF AND NOT WS-FIN-FIC1B
+                 PERFORM LIT-FICHIER1B
+              WHEN WS-MERGE-C-ACTIF AND NOT WS-FIN-FIC1C
+                 PERFORM LIT-FICHIER1C
+              WHEN OTHER
+                 SET WS-FIN-MERGE  TO TRUE
+           END-EVALUATE
+           .
+
+      *    Lecture séquentielle d'un record dans FICHIER1 (READ ...
+      *    NEXT, requis par ACCESS MODE DYNAMIC - un simple READ
+      *    ferait une lecture directe par FIC1-CH1)
+       LIT-FICHIER1.
+           READ FICHIER1 NEXT
             AT END
               SET WS-FIN-FIC1      TO TRUE
+      *       FICHIER1B/C sont des flux régionaux indépendants et non
+      *       une continuation de la séquence de FICHIER1 : la clé de
+      *       rupture de séquence repart donc à blanc
+              MOVE SPACE            TO WS-DERNIERE-CLE
             NOT AT END
-              ADD 1                TO WS-NB-REC-LUS-FIC1
+              MOVE WS-STATUS-FIC1  TO WS-FSTA-STATUT
+              MOVE 'FICHIER1'      TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+              IF WS-PREMIERE-CLE = SPACE
+                 MOVE FIC1-CH1     TO WS-PREMIERE-CLE
+              END-IF
               DISPLAY 'Rec lu '       FIC1-CH1 FIC1-CH2
+              PERFORM TRAITE-ARTICLE-FIC1
+              IF NOT WS-MODE-DRYRUN
+                 AND FUNCTION MOD (WS-NB-REC-LUS-FIC1 WS-CKPT-FREQUENCE)
+                     = 0
+                 PERFORM ECRIT-CHECKPOINT
+              END-IF
+           END-READ
+           .
+
+      *    Lecture d'un article de FICHIER1B (mode fusion) : recopié
+      *    dans FIC1-REC pour reutiliser telle quelle la validation
+      *    et l'ecriture prevues pour FICHIER1
+       LIT-FICHIER1B.
+           READ FICHIER1B
+            AT END
+              SET WS-FIN-FIC1B     TO TRUE
+              MOVE SPACE            TO WS-DERNIERE-CLE
+              CLOSE FICHIER1B
+            NOT AT END
+              MOVE WS-STATUS-FIC1B TO WS-FSTA-STATUT
+              MOVE 'FICHIER1B'     TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+              MOVE FIC1B-REC       TO FIC1-REC
+              DISPLAY 'Rec lu (FICHIER1B) ' FIC1-CH1 FIC1-CH2
+              PERFORM TRAITE-ARTICLE-FIC1
+           END-READ
+           .
+
+      *    Lecture d'un article de FICHIER1C (mode fusion), au meme
+      *    titre que FICHIER1B
+       LIT-FICHIER1C.
+           READ FICHIER1C
+            AT END
+              SET WS-FIN-FIC1C     TO TRUE
+              CLOSE FICHIER1C
+            NOT AT END
+              MOVE WS-STATUS-FIC1C TO WS-FSTA-STATUT
+              MOVE 'FICHIER1C'     TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+              MOVE FIC1C-REC       TO FIC1-REC
+              DISPLAY 'Rec lu (FICHIER1C) ' FIC1-CH1 FIC1-CH2
+              PERFORM TRAITE-ARTICLE-FIC1
+           END-READ
+           .
+
+      *    Controle de validité et ecriture (detail ou rejet) d'un
+      *    article déjà en place dans FIC1-REC, quel que soit le flux
+      *    (FICHIER1, FICHIER1B ou FICHIER1C) dont il provient
+       TRAITE-ARTICLE-FIC1.
+           ADD 1                TO WS-NB-REC-LUS-FIC1
+           PERFORM CONTROLE-FIC1-REC
+           IF WS-REC-EST-VALIDE
+              IF NOT WS-MODE-DRYRUN
+                 PERFORM ECRIT-DETAIL-FIC2
+              END-IF
+           ELSE
+              ADD 1             TO WS-NB-REC-REJETES
+              IF NOT WS-MODE-DRYRUN
+                 PERFORM ECRIT-REJET-FIC1
+              END-IF
+           END-IF
+           .
+
+      *    Ecriture d'une ligne de détail dans FIC2-STATS, avec
+      *    rupture de page toutes les WS-LIGNES-PAGE lignes
+       ECRIT-DETAIL-FIC2.
+           IF WS-NB-LIGNE-PAGE >= WS-LIGNES-PAGE
+              PERFORM ECRIT-SOUS-TOTAL-PAGE
+           END-IF
+           IF WS-NB-LIGNE-PAGE = 0
+              PERFORM ECRIT-ENTETE-PAGE
+           END-IF
+
+           MOVE WS-NB-REC-LUS-FIC1  TO WS-DET-SEQUENCE
+           MOVE FIC1-CH1            TO WS-DET-CH1
+           MOVE FIC1-CH2            TO WS-DET-CH2
+           WRITE FIC2-REC FROM WS-FIC2-DETAIL
+           ADD 1                    TO WS-NB-LIGNE-PAGE
+           .
+
+      *    Ecriture de l'entete de page (titre + ligne de colonnes)
+       ECRIT-ENTETE-PAGE.
+           ADD 1                 TO WS-NO-PAGE
+           MOVE WS-NO-PAGE       TO WS-PHDR-NO-PAGE
+           WRITE FIC2-REC FROM WS-FIC2-PAGE-HDR
+           WRITE FIC2-REC FROM WS-FIC2-PAGE-COL
+           MOVE ZERO             TO WS-NB-LIGNE-PAGE
+           .
+
+      *    Ecriture du sous-total de la page qui vient de se remplir
+       ECRIT-SOUS-TOTAL-PAGE.
+           MOVE WS-NB-LIGNE-PAGE TO WS-SST-NB-LIGNES
+           WRITE FIC2-REC FROM WS-FIC2-SSTOTAL
+           .
+
+      *    Ecriture d'un point de reprise "EN-COURS" donnant le
+      *    nombre d'articles traités à cet instant
+       ECRIT-CHECKPOINT.
+           MOVE 'EN-COURS'          TO CKPT-STATUT
+           MOVE WS-NB-REC-LUS-FIC1  TO CKPT-NB-REC-LUS
+           MOVE WS-NB-REC-REJETES   TO CKPT-NB-REC-REJ
+           WRITE FIC1-CKPT-REC
+           .
+
+      *    Controle de validité du FIC1-REC qui vient d'être lu :
+      *    - FIC1-CH1 (clé) ne doit pas être à blanc
+      *    - FIC1-REC ne doit pas contenir de caractère non imprimable
+      *    - FIC1-CH1 ne doit être ni en double ni en désordre par
+      *      rapport à la clé du record précédent (rupture de
+      *      séquence amont à détecter dans le run, pas des jours
+      *      après)
+       CONTROLE-FIC1-REC.
+           MOVE 1               TO WS-REC-VALIDE
+           MOVE SPACE           TO WS-MOTIF-REJET
+
+           IF FIC1-CH1 = SPACE
+              MOVE ZERO            TO WS-REC-VALIDE
+              MOVE 'CH1 A BLANC'   TO WS-MOTIF-REJET
+           ELSE
+              PERFORM VARYING WS-IDX-CAR
+                      FROM    1 BY 1
+                      UNTIL   WS-IDX-CAR > LENGTH OF FIC1-REC
+                 IF FIC1-REC (WS-IDX-CAR:1) < X'20'
+                    MOVE ZERO             TO WS-REC-VALIDE
+                    MOVE 'CAR NON IMPRIM' TO WS-MOTIF-REJET
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           IF WS-REC-EST-VALIDE
+              AND WS-DERNIERE-CLE NOT = SPACE
+              IF FIC1-CH1 = WS-DERNIERE-CLE
+                 MOVE ZERO              TO WS-REC-VALIDE
+                 MOVE 'CLE EN DOUBLE'   TO WS-MOTIF-REJET
+                 DISPLAY 'RUPTURE DE SEQUENCE : cle en double '
+                         FIC1-CH1
+              ELSE
+                 IF FIC1-CH1 < WS-DERNIERE-CLE
+                    MOVE ZERO               TO WS-REC-VALIDE
+                    MOVE 'CLE DESORDONNEE'  TO WS-MOTIF-REJET
+                    DISPLAY 'RUPTURE DE SEQUENCE : cle desordonnee '
+                            FIC1-CH1
+                 END-IF
+              END-IF
+           END-IF
+
+           IF FIC1-CH1 NOT = SPACE
+              MOVE FIC1-CH1        TO WS-DERNIERE-CLE
+           END-IF
+           .
+
+      *    Ecriture du record rejeté dans FIC1-REJETS, avec son motif
+       ECRIT-REJET-FIC1.
+           MOVE WS-MOTIF-REJET      TO FIC1-REJ-MOTIF
+           MOVE FIC1-REC            TO FIC1-REJ-DONNEE
+           WRITE FIC1-REJ-REC
+           .
+
+      *    Lecture directe de FICHIER1 par sa clé FIC1-CH1 (organisa-
+      *    tion INDEXED), plutôt qu'un balayage séquentiel complet -
+      *    sert de modèle aux programmes de rapprochement et de
+      *    traitement des rejets qui n'ont besoin que d'un article
+      *    précis. La clé recherchée est attendue dans WS-CLE-RECHERCHEE
+      *    avant le PERFORM.
+       RECHERCHE-FIC1-PAR-CLE.
+           MOVE WS-CLE-RECHERCHEE   TO FIC1-CH1
+           READ FICHIER1
+              KEY IS FIC1-CH1
+              INVALID KEY
+                 DISPLAY 'RECHERCHE FIC1 : cle ' WS-CLE-RECHERCHEE
+                         ' non trouvee'
+              NOT INVALID KEY
+                 DISPLAY 'RECHERCHE FIC1 : cle ' WS-CLE-RECHERCHEE
+                         ' trouvee, CH2 = ' FIC1-CH2
            END-READ
            .
 
+      *    Ecrit le marqueur de fin de run (FIC-MARQUEUR) attendu par
+      *    FOREX00B en INIT, une fois FIC2-STATS refermé avec succès -
+      *    réutilise l'horodatage déjà calculé pour l'entête de
+      *    FIC2-STATS (WS-DATE-HEURE-SYS)
+       ECRIT-MARQUEUR-FIN-RUN.
+           OPEN OUTPUT FIC-MARQUEUR
+           INITIALIZE MARQ-REC
+           MOVE 'FOREX009'          TO MARQ-PROGRAMME
+           IF WS-ECART-CTL
+              MOVE 'ECART   '       TO MARQ-STATUT
+           ELSE
+              MOVE 'OK      '       TO MARQ-STATUT
+           END-IF
+           MOVE WS-DHS-DATE         TO MARQ-DATE
+           COMPUTE MARQ-HEURE = WS-DHS-HEURE   * 10000
+                              + WS-DHS-MINUTE  * 100
+           WRITE MARQ-REC
+           CLOSE FIC-MARQUEUR
+           .
+
+      *    Controle du file status, partagé avec FOREX010
+           COPY FSTATCK.
+
+      *    Journal des heures de début/fin de run, partagé avec
+      *    FOREX00B et FOREX010
+           COPY RUNLOGP.
+
       * Fin du pgm
        FIN.
-           *> Préparation du message à écrire dans FIC2-STATS
-           MOVE WS-NB-REC-LUS-FIC1  TO WS-IDX-EDT
-           INITIALIZE WS-MES-SORTIE
-           STRING "NB articles lus = " WS-IDX-EDT
-                  DELIMITED BY SIZE
-             INTO WS-MES-SORTIE
-           *> Ecriture dans FIC2-STATS
-           WRITE FIC2-REC FROM WS-MES-SORTIE
-
-           *> Fermeture des fichiers
+           PERFORM FIN-RUN-LOG
+           IF WS-MODE-DRYRUN
+              PERFORM AFFICHE-RESUME-DRYRUN
+           ELSE
+              *> Entete de controle : date/heure du run et programme
+              MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-SYS
+              INITIALIZE WS-FIC2-ENTETE
+              MOVE 'FOREX009'         TO WS-HDR-PROGRAMME
+              STRING WS-DHS-JOUR  "-" WS-DHS-MOIS "-" WS-DHS-ANNEE
+                     DELIMITED BY SIZE
+                INTO WS-HDR-DATE
+              STRING WS-DHS-HEURE ":" WS-DHS-MINUTE
+                     DELIMITED BY SIZE
+                INTO WS-HDR-HEURE
+              WRITE FIC2-REC FROM WS-FIC2-ENTETE
+
+              *> Sous-total de la dernière page du corps du rapport,
+              *> si elle contient des lignes non encore totalisées
+              IF WS-NB-LIGNE-PAGE > 0
+                 PERFORM ECRIT-SOUS-TOTAL-PAGE
+              END-IF
+
+              *> Ligne de totaux généraux du run
+              MOVE WS-NB-REC-LUS-FIC1  TO WS-TOT-NB-LIGNES
+              WRITE FIC2-REC FROM WS-FIC2-TOTAUX
+
+              *> Ligne indiquant le nombre d'articles rejetés
+              MOVE WS-NB-REC-REJETES   TO WS-IDX-EDT
+              INITIALIZE WS-MES-SORTIE
+              STRING "NB articles rejetes = " WS-IDX-EDT
+                     DELIMITED BY SIZE
+                INTO WS-MES-SORTIE
+              WRITE FIC2-REC FROM WS-MES-SORTIE
+
+              *> Reconciliation du controle-total, si un manifeste
+              *> amont a été fourni : un écart est signalé, pas un
+              *> abend - la ligne de controle de fin indique que
+              *> FIC2-STATS n'est pas fiable tant que l'écart n'est
+              *> pas expliqué
+              IF WS-MANIFEST-PRESENT
+                 AND WS-NB-REC-LUS-FIC1 NOT = WS-NB-ATTENDU-CTL
+                 SET WS-ECART-CTL TO TRUE
+                 DISPLAY 'ECART CONTROLE-TOTAL : attendu '
+                         WS-NB-ATTENDU-CTL ', lu ' WS-NB-REC-LUS-FIC1
+              END-IF
+
+              *> Ligne de controle de fin : confirme la bonne fin
+              *> du run
+              INITIALIZE WS-FIC2-TRAILER
+              MOVE 'articles lus'      TO WS-TRL-LIBELLE
+              MOVE WS-NB-REC-LUS-FIC1  TO WS-TRL-NB-REC-EDT
+              IF WS-ECART-CTL
+                 MOVE 'ECART CTL ' TO WS-TRL-STATUT
+              ELSE
+                 MOVE 'RUN OK'     TO WS-TRL-STATUT
+              END-IF
+              WRITE FIC2-REC FROM WS-FIC2-TRAILER
+
+              *> Point de reprise final : le run s'est terminé
+              *> normalement, un restart ne doit plus reprendre
+              *> dessus
+              MOVE 'TERMINE '          TO CKPT-STATUT
+              MOVE WS-NB-REC-LUS-FIC1  TO CKPT-NB-REC-LUS
+              MOVE WS-NB-REC-REJETES   TO CKPT-NB-REC-REJ
+              WRITE FIC1-CKPT-REC
+
+              *> Même résumé que ci-dessus, au format CSV, pour la
+              *> reprise directe en tableur par les équipes reporting
+              WRITE FIC3-CSV-REC FROM WS-CSV-ENTETE
+              MOVE 'FOREX009'          TO CSV-PROGRAMME
+              MOVE WS-NB-REC-LUS-FIC1  TO CSV-NB-LUS
+              MOVE WS-NB-REC-REJETES   TO CSV-NB-REJETES
+              IF WS-ECART-CTL
+                 MOVE 'OUI'            TO CSV-ECART-CTL
+              ELSE
+                 MOVE 'NON'            TO CSV-ECART-CTL
+              END-IF
+              MOVE WS-HDR-DATE         TO CSV-DATE
+              MOVE WS-HDR-HEURE        TO CSV-HEURE
+              WRITE FIC3-CSV-REC FROM WS-CSV-DONNEES
+
+              *> FIC2-STATS est refermé isolément, pour pouvoir
+              *> contrôler son propre file status avant d'écrire le
+              *> marqueur de fin de run attendu par FOREX00B
+              CLOSE FIC2-STATS
+              MOVE WS-STATUS-FIC2      TO WS-FSTA-STATUT
+              MOVE 'FIC2-STATS'        TO WS-FSTA-FICHIER
+              PERFORM CONTROLE-FILE-STATUT
+              IF WS-FSTA-OK
+                 PERFORM ECRIT-MARQUEUR-FIN-RUN
+              END-IF
+
+              *> Fermeture des autres fichiers de sortie
+              CLOSE FIC1-REJETS
+                    FIC1-CKPT
+                    FIC3-CSV
+           END-IF
+
+           *> Démonstration de la lecture directe par clé, maintenant
+           *> possible sur FIC1-CH1 grâce à l'organisation INDEXED -
+           *> le fichier est toujours ouvert à ce stade
+           IF WS-PREMIERE-CLE NOT = SPACE
+              MOVE WS-PREMIERE-CLE  TO WS-CLE-RECHERCHEE
+              PERFORM RECHERCHE-FIC1-PAR-CLE
+           END-IF
+
+           *> Fermeture du fichier d'entrée, ouvert dans tous les cas
            CLOSE FICHIER1
-                 FIC2-STATS
 
            *> Sortie du pgm
            GOBACK.
+
+      *    Résumé du mode validation seule : rien n'a été écrit,
+      *    tout est restitué par DISPLAY
+       AFFICHE-RESUME-DRYRUN.
+           IF WS-MANIFEST-PRESENT
+              AND WS-NB-REC-LUS-FIC1 NOT = WS-NB-ATTENDU-CTL
+              SET WS-ECART-CTL TO TRUE
+           END-IF
+           DISPLAY '================================================'
+           DISPLAY ' FOREX009 - RESUME VALIDATION SEULE (DRY-RUN)'
+           DISPLAY '================================================'
+           DISPLAY ' NB articles lus     = ' WS-NB-REC-LUS-FIC1
+           DISPLAY ' NB articles rejetes = ' WS-NB-REC-REJETES
+           IF WS-MANIFEST-PRESENT
+              DISPLAY ' Total attendu (manifeste) = '
+                      WS-NB-ATTENDU-CTL
+              IF WS-ECART-CTL
+                 DISPLAY ' *** ECART CONTROLE-TOTAL ***'
+              ELSE
+                 DISPLAY ' Controle-total OK'
+              END-IF
+           END-IF
+           DISPLAY '================================================'
+           .
