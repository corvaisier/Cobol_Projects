@@ -21,8 +21,18 @@
        01  WS-OP2.
          05  WS-OP2-C1  PIC 9(10).
 
+      *    Code opération transmis à FOREX008 : '+' '-' '*' '/'
+       01  WS-OPERATION   PIC X(01).
+
        01  WS-OP3-RES   PIC 9(10).
 
+      *    Compte-rendu de FOREX008 : WS-STATUT-OK si WS-OP3-RES est
+      *    valide, WS-STATUT-ERREUR sinon (dépassement de capacité,
+      *    division par zéro, ou code opération inconnu)
+       01  WS-STATUT      PIC 9.
+           88  WS-STATUT-OK            VALUE 1.
+           88  WS-STATUT-ERREUR        VALUE 0.
+
        77  WS-CALL-FOREX008   PIC X(10) VALUE 'FOREX008'.
       *
       *==============================================================*
@@ -30,23 +40,56 @@
       *==============================================================*
        PROCEDURE DIVISION.
 
-      * DÃ©but du pgm
+      * Début du pgm
        MAIN.
 
            DISPLAY 'TEST APPEL 1'
 
            MOVE 2        TO  WS-OP1-C1
            MOVE 2        TO  WS-OP2-C1
+           MOVE '+'      TO  WS-OPERATION
 
-           DISPLAY 'WS-OP1 avant appel "'  WS-OP1  '"'
-           DISPLAY 'WS-OP2 avant appel "'  WS-OP2  '"'
+           PERFORM APPEL-FOREX008
 
-           *> FOREX008 va aditionner op1 et op2 dans op3-res
-           CALL WS-CALL-FOREX008  USING WS-OP1 WS-OP2 WS-OP3-RES
+           DISPLAY '** Fin TEST APPEL 1'
 
-           DISPLAY 'WS-OP3 apres appel "'  WS-OP3-RES  '"'
+           DISPLAY ' '
+           DISPLAY 'TEST APPEL 2 - LES 4 OPERATIONS'
 
-           DISPLAY '** Fin TEST APPEL 1'
+           MOVE 9        TO  WS-OP1-C1
+           MOVE 3        TO  WS-OP2-C1
+
+           MOVE '+'      TO  WS-OPERATION
+           PERFORM APPEL-FOREX008
+
+           MOVE '-'      TO  WS-OPERATION
+           PERFORM APPEL-FOREX008
+
+           MOVE '*'      TO  WS-OPERATION
+           PERFORM APPEL-FOREX008
+
+           MOVE '/'      TO  WS-OPERATION
+           PERFORM APPEL-FOREX008
+
+           DISPLAY '** Fin TEST APPEL 2'
 
       * Fin du pgm
            GOBACK.
+
+      * Appel de FOREX008 avec WS-OP1, WS-OP2 et WS-OPERATION ;
+      * affiche le résultat ou le compte-rendu d'erreur retourné
+       APPEL-FOREX008.
+           DISPLAY 'WS-OP1 avant appel "'  WS-OP1  '"'
+           DISPLAY 'WS-OP2 avant appel "'  WS-OP2  '"'
+
+           *> FOREX008 calcule op1 <WS-OPERATION> op2 dans op3-res
+           CALL WS-CALL-FOREX008  USING WS-OP1 WS-OP2 WS-OPERATION
+                                        WS-OP3-RES WS-STATUT
+
+           IF WS-STATUT-OK
+              DISPLAY 'WS-OP1 "' WS-OPERATION '" WS-OP2 = '
+                      WS-OP3-RES
+           ELSE
+              DISPLAY 'Operation "' WS-OPERATION '" en erreur'
+           END-IF
+           .
