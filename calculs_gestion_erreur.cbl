@@ -9,25 +9,204 @@
            DECIMAL-POINT IS COMMA.
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * Fichier de paramètres : taux de TVA et nb de montants à traiter
+           SELECT FIC-PARAM
+                     ASSIGN to FICPARAM
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-PARAM.
+      * Journal des erreurs de calcul (taille, division par zéro, ...)
+           SELECT FIC-ERR-LOG
+                     ASSIGN to FICERRLG
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-ERRLOG.
+      * Fichier de transactions alimentant WS-TAB-MONTANT
+           SELECT FIC-TRANSACTIONS
+                     ASSIGN to FICTRANS
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-TRANS.
+      *    FIC-LOCALE-US : bascule du format de sortie (montants et
+      *                    dates édités) du français vers l'anglo-
+      *                    saxon, partagée avec FABEX005 et FOREX006
+           COPY LOCS.
+      *    FIC-MARQUEUR : marqueur de fin de run écrit par FOREX009,
+      *                   contrôlé ici en INIT
+           COPY MARQS.
+      * Historique des totaux des runs précédents, pour l'écart
+      * affiché par AFFICHAGE - son dernier enregistrement donne les
+      * totaux du run précédent, au même titre que FIC1-CKPT de
+      * FOREX009 donne l'état du dernier restart
+           SELECT FIC-HISTO-TOTAUX
+                     ASSIGN to FICHISTO
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-HISTO.
+      *    FIC-RUNLOG : journal des heures de début/fin de run,
+      *                 partagé avec FOREX009 et FOREX010
+           COPY RUNLOGS.
       *
       *==============================================================*
       * DATA                                                         *
       *==============================================================*
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-PARAM.
+       01  PARAM-REC.
+         10 PARAM-TAUX-TVA     PIC S9(1)V999.
+         10 PARAM-NB-MONTANTS  PIC 9(04).
+         10 FILLER             PIC X(73).
+
+      * Journal des erreurs de calcul : horodatage, programme, contexte
+       FD  FIC-ERR-LOG.
+       01  ERRLOG-REC.
+         10 ERRLOG-DATE-HEURE  PIC X(16).
+         10 FILLER             PIC X(01)  VALUE SPACE.
+         10 ERRLOG-PROGRAMME   PIC X(08).
+         10 FILLER             PIC X(01)  VALUE SPACE.
+         10 ERRLOG-PARAGRAPHE  PIC X(20).
+         10 FILLER             PIC X(01)  VALUE SPACE.
+         10 ERRLOG-MESSAGE     PIC X(33).
+
+      * Transaction source des montants traités par TRAITEMENT-STATS
+       FD  FIC-TRANSACTIONS.
+       01  TRANS-REC.
+         10 TRANS-MONTANT      PIC S9(09)V99.
+      *    Code pays/juridiction, pour le taux de TVA applicable
+         10 TRANS-CODE-PAYS    PIC X(03).
+         10 FILLER             PIC X(66).
+
+           COPY LOC.
+
+           COPY MARQ.
+
+      * FIC-HISTO-TOTAUX : 1 enregistrement par run, écrit en fin de
+      *                    AFFICHAGE ; seul le dernier compte en lecture
+       FD  FIC-HISTO-TOTAUX.
+       01  HISTO-REC.
+         10 HISTO-DATE               PIC 9(08).
+         10 HISTO-TOTAL-ARRONDI      PIC S9(10)V99.
+         10 HISTO-MOYENNE-ARRONDIE   PIC S9(09)V99.
+         10 FILLER                   PIC X(51).
+
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
+       01  WS-STATUS-PARAM     PIC 9(02)   VALUE ZERO.
+       01  WS-STATUS-ERRLOG    PIC 9(02)   VALUE ZERO.
+       01  WS-STATUS-TRANS     PIC 9(02)   VALUE ZERO.
+       01  WS-STATUS-MARQ      PIC 9(02)   VALUE ZERO.
+       01  WS-STATUS-HISTO     PIC 9(02)   VALUE ZERO.
+
+      *    Historique des totaux d'un run à l'autre (FIC-HISTO-
+      *    TOTAUX) : WS-HISTO-PREV-TOTAL/WS-HISTO-PREV-MOYENNE
+      *    reçoivent le dernier enregistrement lu par LIT-HISTO-
+      *    TOTAUX ; WS-INDIC-VARIATION-FORTE signale, sans abend,
+      *    un écart jugé anormal par rapport à WS-SEUIL-VARIATION-PCT
+       01  WS-INDIC-HISTO-PRESENT    PIC 9       VALUE ZERO.
+           88 WS-HISTO-PRESENT                   VALUE 1.
+       01  WS-HISTO-PREV-TOTAL       PIC S9(10)V99 VALUE ZERO.
+       01  WS-HISTO-PREV-MOYENNE    PIC S9(09)V99 VALUE ZERO.
+       01  WS-ECART-TOTAL            PIC S9(10)V99 VALUE ZERO.
+       01  WS-ECART-MOYENNE          PIC S9(09)V99 VALUE ZERO.
+       01  WS-ECART-TOTAL-EDT        PIC +Z.ZZZ.ZZZ.ZZ9,99.
+       01  WS-ECART-MOYENNE-EDT      PIC +Z.ZZZ.ZZZ.ZZ9,99.
+       01  WS-ECART-PCT              PIC S9(03)V99 VALUE ZERO.
+       01  WS-SEUIL-VARIATION-PCT    PIC 9(03)     VALUE 20.
+       01  WS-INDIC-VARIATION-FORTE  PIC 9       VALUE ZERO.
+           88 WS-VARIATION-FORTE                 VALUE 1.
+
+      *    Bascule de format de sortie (montants/dates édités),
+      *    partagée avec FABEX005 et FOREX006
+           COPY LOCW.
+
+      *    Journal des heures de début/fin de run, partagé avec
+      *    FOREX009 et FOREX010
+           COPY RUNLOGW.
+
+      *    Contrôle de la lecture du fichier de transactions
+       01  WS-TRANS-CONTROLE.
+           02  WS-NB-TRANS-LUES     PIC 9(04) COMP  VALUE ZERO.
+           02  WS-TRANS-FIN         PIC 9           VALUE ZERO.
+               88 WS-TRANS-FIN-ATTEINTE                VALUE 1.
+
+      *    Zone date/heure système utilisée pour horodater les erreurs
+       01  WS-DATE-HEURE-SYS.
+           02  WS-DHS-DATE.
+               03  WS-DHS-ANNEE     PIC 9(04).
+               03  WS-DHS-MOIS      PIC 9(02).
+               03  WS-DHS-JOUR      PIC 9(02).
+           02  WS-DHS-HEURE         PIC 9(02).
+           02  WS-DHS-MINUTE        PIC 9(02).
+           02  WS-DHS-SECONDE       PIC 9(02).
+           02  FILLER               PIC X(10).
+       01  WS-DATE-HEURE-EDT        PIC X(16).
+       01  WS-ERRLOG-MESSAGE        PIC X(33)  VALUE SPACE.
+       01  WS-RES-QUELCONQUE-EDT    PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+      *    Zones d'appel du service générique de recherche FOREX012
+       01  WS-MONTANT-CIBLE         PIC S9(09)V99 VALUE 12000.
+       01  WS-CIBLE-TROUVEE         PIC 9.
+           88 WS-CIBLE-EST-TROUVEE          VALUE 1.
+       01  WS-CIBLE-INDICE          PIC S9(9) COMP-3.
+       77  WS-CALL-FOREX012         PIC X(10) VALUE 'FOREX012'.
+
        01  WS-CONSTANTES.
+      *    Valeurs par défaut, utilisées si FIC-PARAM est absent
            02  WS-N                PIC S9(9) COMP-3  VALUE 10.
            02  CSTE-TVA            PIC S9(1)V999 COMP-3 VALUE 0,10.
 
        01  WS-TAB-MONTANTS.
-         10 WS-TAB-MONTANT OCCURS 10
+         10 WS-TAB-MONTANT OCCURS 9999
                        DEPENDING ON  WS-N
                        ASCENDING KEY WS-MONTANT
                        INDEXED BY WS-IDX-MONTANT.
            15 WS-MONTANT              PIC S9(09)V99.
 
        01  WS-TAB-TVAS.
-         10 WS-TVA     OCCURS 10      PIC S9(09)V99.
+         10 WS-TVA     OCCURS 9999    PIC S9(09)V99.
+
+      *    Code pays/juridiction de chaque WS-MONTANT, en parallèle
+      *    de WS-TAB-MONTANTS (même indice) - tableau séparé plutôt
+      *    qu'ajouté dans WS-TAB-MONTANT pour ne pas décaler la mise
+      *    en page binaire attendue BY REFERENCE par FOREX012
+       01  WS-TAB-CODES-PAYS.
+         10 WS-CODE-PAYS  OCCURS 9999 PIC X(03).
+
+      *    Copie des montants avec leur position d'origine dans
+      *    FIC-TRANSACTIONS, pour le rapport top/bottom de TRI-ET-RECH
+      *    - triée à part de WS-TAB-MONTANT, qui lui doit rester tel
+      *    que CALCUL-MEDIANE-ECART-TYPE vient de le trier
+       01  WS-TAB-RANG.
+         10 WS-RANG-ENTREE OCCURS 9999
+                       DEPENDING ON  WS-N
+                       ASCENDING KEY WS-RANG-MONTANT
+                       INDEXED BY WS-IDX-RANG.
+           15 WS-RANG-MONTANT         PIC S9(09)V99.
+           15 WS-RANG-POS             PIC 9(04).
+
+      *    Table des taux de TVA par pays/juridiction, recherchée par
+      *    TRAITEMENT-TVA ; un code absent de la table applique le
+      *    taux par défaut CSTE-TVA
+       01  WS-TABLE-TVA-DATA.
+           05 FILLER PIC X(07) VALUE 'BEL0210'.
+           05 FILLER PIC X(07) VALUE 'DEU0190'.
+           05 FILLER PIC X(07) VALUE 'ESP0210'.
+           05 FILLER PIC X(07) VALUE 'FRA0200'.
+           05 FILLER PIC X(07) VALUE 'LUX0170'.
+
+       01  WS-TABLE-TVA-R REDEFINES WS-TABLE-TVA-DATA.
+           05  WS-TVA-ENTREE  OCCURS 5 TIMES
+                               ASCENDING KEY IS WS-TVA-CODE-PAYS
+                               INDEXED BY WS-TVA-IDX.
+               10 WS-TVA-CODE-PAYS  PIC X(03).
+               10 WS-TVA-TAUX       PIC 9(01)V999.
+
+       01  WS-TAUX-TVA-APPLIQUE    PIC S9(1)V999.
 
        01  WS-INDICES  COMP-3 SYNC.
            02  WS-IDX                 PIC  9(04).
@@ -39,24 +218,40 @@
            02  WS-ECART-MOYEN-ARRONDI PIC S9(09)V99.
            02  WS-TOTAL-ECARTS        PIC S9(10)V99.
 
+           02  WS-MEDIANE             PIC S9(09)V99.
+           02  WS-TOTAL-ECARTS-CARRES PIC S9(18)V99.
+           02  WS-VARIANCE            PIC S9(09)V9999.
+           02  WS-ECART-TYPE          PIC S9(09)V99.
+           02  WS-IDX-MEDIAN-1        PIC S9(4).
+           02  WS-IDX-MEDIAN-2        PIC S9(4).
+
            02  WS-TOTAL-TVA           PIC S9(10)V99.
            02  WS-TOTAL-TTC           PIC S9(10)V99.
 
+      *    Un WS-MONTANT négatif est un avoir (note de crédit) : la
+      *    TVA et le TTC s'en trouvent négatifs au même titre, ce qui
+      *    est le comportement attendu (la COMPUTE est déjà sensible
+      *    au signe) - WS-NB-AVOIRS sert seulement à le signaler
+           02  WS-NB-AVOIRS           PIC 9(03)   VALUE ZERO.
+
            02  WS-VAR-TROP-PETITE     PIC S9(04)V99.
            02  WS-RES-QUELCONQUE      PIC S9(10)V99.
 
        01  WS-ZONES-AFFICHAGE.
-         02  WS-N-EDT                 PIC  ZZ9.
-         02  WS-IDX-EDT               PIC  ZZ9.
+         02  WS-N-EDT                 PIC  ZZZ9.
+         02  WS-IDX-EDT               PIC  ZZZ9.
          02  WS-MONTANT-EDT           PIC  ZZZ.ZZZ.ZZ9,99.
          02  WS-TOTAL-TRONQUE-EDT     PIC  Z.ZZZ.ZZZ.ZZ9,99.
          02  WS-TOTAL-ARRONDI-EDT     PIC  Z.ZZZ.ZZZ.ZZ9,99.
          02  WS-MOYENNE-TRONQUEE-EDT  PIC  Z.ZZZ.ZZZ.ZZ9,99.
          02  WS-MOYENNE-ARRONDIE-EDT  PIC  Z.ZZZ.ZZZ.ZZ9,99.
          02  WS-ECART-MOYEN-ARRONDI-EDT PIC Z.ZZZ.ZZZ.ZZ9,99.
+         02  WS-MEDIANE-EDT           PIC  Z.ZZZ.ZZZ.ZZ9,99.
+         02  WS-ECART-TYPE-EDT        PIC  Z.ZZZ.ZZZ.ZZ9,99.
 
          02  WS-TOTAL-TVA-EDT         PIC  Z.ZZZ.ZZZ.ZZ9,99.
          02  WS-TOTAL-TTC-EDT         PIC  Z.ZZZ.ZZZ.ZZ9,99.
+         02  WS-NB-AVOIRS-EDT         PIC  ZZ9.
 
 
       *
@@ -71,6 +266,7 @@
            PERFORM INIT           *> Init du programme
            PERFORM TRAITEMENT-STATS *> Traitement DES STATS
            PERFORM TRAITEMENT-TVA   *> Traitement DE LA TVA
+           PERFORM CALCUL-MEDIANE-ECART-TYPE *> Mediane et ecart-type
            PERFORM AFFICHAGE      *> Affichage du res final
            PERFORM TRI-ET-RECH
            PERFORM TEST-RECUP-ERR-01 *> Calculs en erreurs
@@ -80,26 +276,217 @@
 
       * Initialisation du programme
        INIT.
-           MOVE  10000       TO WS-MONTANT (01)
-           MOVE  15000       TO WS-MONTANT (02)
-           MOVE  20000       TO WS-MONTANT (03)
-           MOVE  05000,50    TO WS-MONTANT (04)
-           MOVE     10,7     TO WS-MONTANT (05)
-           MOVE  08000,25    TO WS-MONTANT (06)
-           MOVE  12000       TO WS-MONTANT (07)
-           MOVE  13000       TO WS-MONTANT (08)
-           MOVE  07000       TO WS-MONTANT (09)
-           MOVE  30000       TO WS-MONTANT (10)
-
            INITIALIZE           WS-TAB-TVAS
+           INITIALIZE           WS-TAB-CODES-PAYS
+
+      *    Horodatage de début de run dans le journal partagé
+           MOVE 'FOREX00B'  TO WS-RLOG-PROGRAMME
+           PERFORM DEBUT-RUN-LOG
+
+      *    FOREX00B dépend du FIC2-STATS produit par FOREX009 pour ce
+      *    même run : on refuse de poursuivre si le marqueur de fin de
+      *    run de FOREX009 est absent ou ne date pas d'aujourd'hui
+           PERFORM VERIFIE-MARQUEUR-FOREX009
+
+      *    Bascule facultative du format de sortie vers l'anglo-saxon
+           PERFORM DETECTE-LOCALE-US
 
            DISPLAY 'CALCUL DE TOTAL, MOYENNE, ... '
            DISPLAY 'Version avec Depending On '
-           MOVE 10           TO WS-N
+           PERFORM LIT-PARAMETRES
+           PERFORM LIT-TRANSACTIONS
+
+      *    Totaux du run précédent, pour l'écart affiché par AFFICHAGE
+           PERFORM LIT-HISTO-TOTAUX
+
            MOVE WS-N         TO WS-N-EDT
            INITIALIZE           WS-INDICES
            .
 
+      *    Alimentation de WS-TAB-MONTANT à partir de FIC-TRANSACTIONS.
+      *    Si le fichier est absent, on reprend les montants de test
+      *    utilisés avant l'externalisation de cette lecture.
+       LIT-TRANSACTIONS.
+           OPEN INPUT FIC-TRANSACTIONS
+           IF WS-STATUS-TRANS = '00'
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                      UNTIL WS-IDX > WS-N
+                         OR WS-TRANS-FIN-ATTEINTE
+                 READ FIC-TRANSACTIONS
+                  AT END
+                    SET WS-TRANS-FIN-ATTEINTE TO TRUE
+                  NOT AT END
+                    MOVE TRANS-MONTANT   TO WS-MONTANT (WS-IDX)
+                    MOVE TRANS-CODE-PAYS TO WS-CODE-PAYS (WS-IDX)
+                    ADD 1                TO WS-NB-TRANS-LUES
+                 END-READ
+              END-PERFORM
+              IF WS-NB-TRANS-LUES < WS-N
+                 MOVE WS-NB-TRANS-LUES  TO WS-N
+              END-IF
+              CLOSE FIC-TRANSACTIONS
+           ELSE
+              DISPLAY 'FIC-TRANSACTIONS absent, montants de test'
+              MOVE  10000       TO WS-MONTANT (01)
+              MOVE  15000       TO WS-MONTANT (02)
+              MOVE  20000       TO WS-MONTANT (03)
+              MOVE  05000,50    TO WS-MONTANT (04)
+              MOVE     10,7     TO WS-MONTANT (05)
+              MOVE  08000,25    TO WS-MONTANT (06)
+              MOVE  12000       TO WS-MONTANT (07)
+              MOVE  13000       TO WS-MONTANT (08)
+              MOVE  07000       TO WS-MONTANT (09)
+              MOVE  30000       TO WS-MONTANT (10)
+              MOVE  10          TO WS-N
+      *       Codes pays de test, dont un inconnu (taux par défaut)
+              MOVE  'FRA'       TO WS-CODE-PAYS (01)
+              MOVE  'DEU'       TO WS-CODE-PAYS (02)
+              MOVE  'BEL'       TO WS-CODE-PAYS (03)
+              MOVE  'LUX'       TO WS-CODE-PAYS (04)
+              MOVE  'ESP'       TO WS-CODE-PAYS (05)
+              MOVE  'FRA'       TO WS-CODE-PAYS (06)
+              MOVE  'XXX'       TO WS-CODE-PAYS (07)
+              MOVE  'DEU'       TO WS-CODE-PAYS (08)
+              MOVE  'BEL'       TO WS-CODE-PAYS (09)
+              MOVE  'FRA'       TO WS-CODE-PAYS (10)
+           END-IF
+           .
+
+      *    Lecture du taux de TVA et du nb de montants à traiter dans
+      *    FIC-PARAM, pour éviter de les recompiler en dur à chaque
+      *    changement. Si le fichier est absent, on garde les valeurs
+      *    par défaut de WS-CONSTANTES.
+       LIT-PARAMETRES.
+           OPEN INPUT FIC-PARAM
+           IF WS-STATUS-PARAM = '00'
+              READ FIC-PARAM
+               NOT AT END
+                 MOVE PARAM-TAUX-TVA     TO CSTE-TVA
+                 IF PARAM-NB-MONTANTS NUMERIC
+                    AND PARAM-NB-MONTANTS > ZERO
+                    MOVE PARAM-NB-MONTANTS  TO WS-N
+                 ELSE
+                    DISPLAY 'PARAM-NB-MONTANTS INVALIDE, '
+                            'VALEUR PAR DEFAUT CONSERVEE'
+                 END-IF
+              END-READ
+              CLOSE FIC-PARAM
+           ELSE
+              DISPLAY 'FIC-PARAM absent, valeurs par defaut utilisees'
+           END-IF
+
+           OPEN OUTPUT FIC-ERR-LOG
+           .
+
+      *    Lecture de FIC-HISTO-TOTAUX, écrit par le run précédent de
+      *    ce même programme : seul le dernier enregistrement compte,
+      *    même idiome que DETECTE-RESTART de FOREX009 sur FIC1-CKPT.
+      *    Fichier absent (1er run) : pas de comparaison possible,
+      *    WS-HISTO-PRESENT reste à faux.
+       LIT-HISTO-TOTAUX.
+           OPEN INPUT FIC-HISTO-TOTAUX
+           IF WS-STATUS-HISTO = '00'
+              PERFORM UNTIL WS-STATUS-HISTO NOT = '00'
+                 READ FIC-HISTO-TOTAUX
+                  AT END
+                    CONTINUE
+                  NOT AT END
+                    SET WS-HISTO-PRESENT         TO TRUE
+                    MOVE HISTO-TOTAL-ARRONDI     TO WS-HISTO-PREV-TOTAL
+                    MOVE HISTO-MOYENNE-ARRONDIE
+                                      TO WS-HISTO-PREV-MOYENNE
+                 END-READ
+              END-PERFORM
+              CLOSE FIC-HISTO-TOTAUX
+           END-IF
+           .
+
+      *    Ecriture des totaux de ce run dans FIC-HISTO-TOTAUX, pour
+      *    la comparaison du run suivant - ouvert en EXTEND pour
+      *    accumuler l'historique, comme FIC-RUNLOG (copybook RUNLOGP)
+       ECRIT-HISTO-TOTAUX.
+           OPEN EXTEND FIC-HISTO-TOTAUX
+           IF WS-STATUS-HISTO NOT = '00'
+              OPEN OUTPUT FIC-HISTO-TOTAUX
+           END-IF
+           INITIALIZE HISTO-REC
+           MOVE WS-DHS-DATE             TO HISTO-DATE
+           MOVE WS-TOTAL-ARRONDI        TO HISTO-TOTAL-ARRONDI
+           MOVE WS-MOYENNE-ARRONDIE     TO HISTO-MOYENNE-ARRONDIE
+           WRITE HISTO-REC
+           CLOSE FIC-HISTO-TOTAUX
+           .
+
+      *    Variation jugée importante si l'écart du total par rapport
+      *    au run précédent dépasse WS-SEUIL-VARIATION-PCT %
+       DETECTE-VARIATION-FORTE.
+           MOVE ZERO                  TO WS-INDIC-VARIATION-FORTE
+           IF WS-HISTO-PREV-TOTAL NOT = ZERO
+              COMPUTE WS-ECART-PCT ROUNDED =
+                      (WS-ECART-TOTAL / WS-HISTO-PREV-TOTAL) * 100
+              IF WS-ECART-PCT < ZERO
+                 COMPUTE WS-ECART-PCT = WS-ECART-PCT * -1
+              END-IF
+              IF WS-ECART-PCT > WS-SEUIL-VARIATION-PCT
+                 SET WS-VARIATION-FORTE TO TRUE
+              END-IF
+           END-IF
+           .
+
+      *    Contrôle du marqueur de fin de run écrit par FOREX009
+      *    (FIC-MARQUEUR) : absent, vide ou daté d'un autre jour que
+      *    celui du run en cours, FOREX00B abandonne plutôt que de
+      *    travailler sur un FIC2-STATS pas (ou plus) à jour
+       VERIFIE-MARQUEUR-FOREX009.
+           OPEN INPUT FIC-MARQUEUR
+           IF WS-STATUS-MARQ NOT = '00'
+              DISPLAY 'ABEND - MARQUEUR FOREX009 ABSENT'
+              MOVE 16                TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           READ FIC-MARQUEUR
+            AT END
+              DISPLAY 'ABEND - MARQUEUR FOREX009 VIDE'
+              MOVE 16                TO RETURN-CODE
+              STOP RUN
+           END-READ
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-SYS
+           IF MARQ-DATE NOT = WS-DHS-DATE
+              DISPLAY 'ABEND - MARQUEUR FOREX009 PERIME, DATE '
+                      MARQ-DATE
+              MOVE 16                TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+      *    FOREX009 ne fait qu'un signalement (pas d'abend) sur un
+      *    écart de contrôle-total - ce run reste donc simplement
+      *    averti, pas bloqué, par le même statut
+           IF MARQ-STATUT NOT = 'OK      '
+              DISPLAY 'ATTENTION - MARQUEUR FOREX009 SIGNALE UN '
+                      'ECART CONTROLE-TOTAL AU RUN PRECEDENT'
+           END-IF
+
+           CLOSE FIC-MARQUEUR
+           .
+
+      *    Ecriture d'une ligne dans le journal des erreurs de calcul
+      *    ERRLOG-MESSAGE porte le libellé de l'anomalie rencontrée
+       JOURNALISE-ERREUR.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-HEURE-SYS
+           STRING WS-DHS-ANNEE "-" WS-DHS-MOIS "-" WS-DHS-JOUR "-"
+                  WS-DHS-HEURE WS-DHS-MINUTE WS-DHS-SECONDE
+                  DELIMITED BY SIZE
+             INTO WS-DATE-HEURE-EDT
+           INITIALIZE ERRLOG-REC
+           MOVE WS-DATE-HEURE-EDT  TO ERRLOG-DATE-HEURE
+           MOVE 'FOREX00B'         TO ERRLOG-PROGRAMME
+           MOVE 'TEST-RECUP-ERR-01' TO ERRLOG-PARAGRAPHE
+           MOVE WS-ERRLOG-MESSAGE  TO ERRLOG-MESSAGE
+           WRITE ERRLOG-REC
+           .
+
       * Traiement de calcul des total, moyenne, ecart-type
        TRAITEMENT-STATS.
            MOVE ZERO         TO WS-TOTAL-TRONQUE
@@ -129,15 +516,66 @@
                                                  / WS-N
            .
 
+      *    Calcul de la médiane et de l'écart-type des montants,
+      *    en plus de l'écart-moyen déjà calculé ci-dessus
+       CALCUL-MEDIANE-ECART-TYPE.
+      *    Copie des montants et de leur position d'origine avant le
+      *    tri ci-dessous, pour le rapport top/bottom de TRI-ET-RECH
+           PERFORM PREPARE-TAB-RANG
+
+      *    La médiane exige un tableau trié ascendant : on le trie
+      *    ici une fois pour toutes (TRI-ET-RECH réutilise ce tri)
+           SORT WS-TAB-MONTANT
+
+           IF FUNCTION MOD (WS-N 2) = 0
+              COMPUTE WS-IDX-MEDIAN-1 = WS-N / 2
+              COMPUTE WS-IDX-MEDIAN-2 = WS-IDX-MEDIAN-1 + 1
+              COMPUTE WS-MEDIANE ROUNDED =
+                     (WS-MONTANT (WS-IDX-MEDIAN-1)
+                    + WS-MONTANT (WS-IDX-MEDIAN-2)) / 2
+           ELSE
+              COMPUTE WS-IDX-MEDIAN-1 = (WS-N / 2) + 1
+              MOVE WS-MONTANT (WS-IDX-MEDIAN-1) TO WS-MEDIANE
+           END-IF
+
+           MOVE ZERO             TO WS-TOTAL-ECARTS-CARRES
+           PERFORM VARYING WS-IDX
+                   FROM    1 BY 1
+                   UNTIL   WS-IDX > WS-N
+              COMPUTE WS-TOTAL-ECARTS-CARRES = WS-TOTAL-ECARTS-CARRES
+                    + ((WS-MONTANT (WS-IDX) - WS-MOYENNE-ARRONDIE)
+                      * (WS-MONTANT (WS-IDX) - WS-MOYENNE-ARRONDIE))
+           END-PERFORM
+           COMPUTE WS-VARIANCE ROUNDED = WS-TOTAL-ECARTS-CARRES / WS-N
+           COMPUTE WS-ECART-TYPE ROUNDED = FUNCTION SQRT (WS-VARIANCE)
+           .
+
+      *    Copie WS-TAB-MONTANT (encore dans l'ordre de lecture de
+      *    FIC-TRANSACTIONS à ce stade) et sa position d'origine dans
+      *    WS-TAB-RANG, avant que le SORT ci-dessus ne le réordonne
+       PREPARE-TAB-RANG.
+           PERFORM VARYING WS-IDX
+                   FROM    1 BY 1
+                   UNTIL   WS-IDX > WS-N
+              MOVE WS-MONTANT (WS-IDX)  TO WS-RANG-MONTANT (WS-IDX)
+              MOVE WS-IDX               TO WS-RANG-POS (WS-IDX)
+           END-PERFORM
+           .
+
       * Traitement de calcul de la TVA et TTC
        TRAITEMENT-TVA.
            MOVE ZERO                TO WS-TOTAL-TVA
                                        WS-TOTAL-TTC
+                                       WS-NB-AVOIRS
            PERFORM VARYING WS-IDX
                    FROM    1 BY 1
                    UNTIL   WS-IDX > WS-N
+              PERFORM DETERMINE-TAUX-TVA
+              IF WS-MONTANT (WS-IDX) < ZERO
+                 PERFORM SIGNALE-AVOIR
+              END-IF
               COMPUTE WS-TVA (WS-IDX) ROUNDED = WS-MONTANT (WS-IDX)
-                                              * CSTE-TVA
+                                      * WS-TAUX-TVA-APPLIQUE
               COMPUTE WS-TOTAL-TVA ROUNDED = WS-TOTAL-TVA
                                            + WS-TVA (WS-IDX)
               COMPUTE WS-TOTAL-TTC ROUNDED = WS-TOTAL-TTC
@@ -146,6 +584,32 @@
            END-PERFORM
            .
 
+      *    Un montant négatif est une note de crédit (avoir) : la TVA
+      *    et le TTC qui en découlent sont négatifs dans les mêmes
+      *    proportions - c'est le calcul attendu, pas une anomalie -
+      *    on se contente de compter et de tracer la ligne concernée
+       SIGNALE-AVOIR.
+           ADD 1                    TO WS-NB-AVOIRS
+           MOVE WS-MONTANT (WS-IDX) TO WS-MONTANT-EDT
+           DISPLAY 'AVOIR DETECTE (montant negatif) ligne ' WS-IDX
+                   ' montant ' WS-MONTANT-EDT
+           .
+
+      *    Taux de TVA applicable au WS-IDX courant : celui de la
+      *    table WS-TABLE-TVA-DATA si WS-CODE-PAYS (WS-IDX) y figure,
+      *    sinon le taux par défaut CSTE-TVA
+       DETERMINE-TAUX-TVA.
+           MOVE CSTE-TVA         TO WS-TAUX-TVA-APPLIQUE
+           SET WS-TVA-IDX        TO 1
+           SEARCH ALL WS-TVA-ENTREE
+              AT END
+                 CONTINUE
+              WHEN WS-TVA-CODE-PAYS (WS-TVA-IDX) =
+                   WS-CODE-PAYS (WS-IDX)
+                 MOVE WS-TVA-TAUX (WS-TVA-IDX) TO WS-TAUX-TVA-APPLIQUE
+           END-SEARCH
+           .
+
       * Affichage du résultat
        AFFICHAGE.
            MOVE WS-TOTAL-TRONQUE     TO WS-TOTAL-TRONQUE-EDT
@@ -159,43 +623,148 @@
            DISPLAY 'MOYENNE TRONQUEE = '  WS-MOYENNE-TRONQUEE-EDT
            DISPLAY 'ECART-MOYEN ARRN.= '  WS-ECART-MOYEN-ARRONDI-EDT
 
+           MOVE WS-MEDIANE           TO WS-MEDIANE-EDT
+           MOVE WS-ECART-TYPE        TO WS-ECART-TYPE-EDT
+           DISPLAY 'MEDIANE          = '  WS-MEDIANE-EDT
+           DISPLAY 'ECART-TYPE       = '  WS-ECART-TYPE-EDT
+
            MOVE WS-TOTAL-TVA         TO WS-TOTAL-TVA-EDT
            MOVE WS-TOTAL-TTC         TO WS-TOTAL-TTC-EDT
            DISPLAY 'TOTAL TVA        = '  WS-TOTAL-TVA-EDT
            DISPLAY 'TOTAL TTC        = '  WS-TOTAL-TTC-EDT
+           IF WS-NB-AVOIRS NOT = ZERO
+              MOVE WS-NB-AVOIRS      TO WS-NB-AVOIRS-EDT
+              DISPLAY 'DONT AVOIRS (MONTANTS NEGATIFS) = '
+                      WS-NB-AVOIRS-EDT
+           END-IF
+
+           *> Ecart par rapport au run précédent (FIC-HISTO-TOTAUX),
+           *> pour detecter un saut ou une chute anormale des totaux
+           *> sans avoir a se souvenir des chiffres de la veille
+           IF WS-HISTO-PRESENT
+              COMPUTE WS-ECART-TOTAL   = WS-TOTAL-ARRONDI
+                                       - WS-HISTO-PREV-TOTAL
+              COMPUTE WS-ECART-MOYENNE = WS-MOYENNE-ARRONDIE
+                                       - WS-HISTO-PREV-MOYENNE
+              MOVE WS-ECART-TOTAL      TO WS-ECART-TOTAL-EDT
+              MOVE WS-ECART-MOYENNE    TO WS-ECART-MOYENNE-EDT
+              DISPLAY 'ECART / RUN PRECEDENT (TOTAL)    = '
+                      WS-ECART-TOTAL-EDT
+              DISPLAY 'ECART / RUN PRECEDENT (MOYENNE)  = '
+                      WS-ECART-MOYENNE-EDT
+              PERFORM DETECTE-VARIATION-FORTE
+              IF WS-VARIATION-FORTE
+                 DISPLAY '*** VARIATION IMPORTANTE PAR RAPPORT AU '
+                         'RUN PRECEDENT ***'
+              END-IF
+           ELSE
+              DISPLAY 'Pas de run precedent (FIC-HISTO-TOTAUX absent)'
+           END-IF
+
+           *> Mêmes résultats principaux, au format anglo-saxon, si
+           *> FIC-LOCALE-US est présent
+           IF WS-LOCALE-US-ACTIF
+              MOVE WS-TOTAL-ARRONDI-EDT   TO WS-LOC-US-EDT
+              PERFORM CONVERTIT-US-STYLE
+              DISPLAY 'TOTAL ARRONDI (US) = ' WS-LOC-US-EDT
+              MOVE WS-MOYENNE-ARRONDIE-EDT TO WS-LOC-US-EDT
+              PERFORM CONVERTIT-US-STYLE
+              DISPLAY 'MOYENNE ARRONDIE (US) = ' WS-LOC-US-EDT
+              MOVE WS-TOTAL-TTC-EDT       TO WS-LOC-US-EDT
+              PERFORM CONVERTIT-US-STYLE
+              DISPLAY 'TOTAL TTC (US) = ' WS-LOC-US-EDT
+           END-IF
+
+           *> Totaux de ce run, pour la comparaison du run suivant
+           PERFORM ECRIT-HISTO-TOTAUX
            .
 
        TRI-ET-RECH.
-           SORT WS-TAB-MONTANT
+      *    Le tableau est déjà trié par CALCUL-MEDIANE-ECART-TYPE
            MOVE WS-MONTANT (1)        TO WS-MONTANT-EDT
            DISPLAY 'Montant le + petit ' WS-MONTANT-EDT
            MOVE WS-MONTANT (WS-N)     TO WS-MONTANT-EDT
            DISPLAY 'Montant le + grand ' WS-MONTANT-EDT
 
-           SEARCH ALL WS-TAB-MONTANT
-             AT END  DISPLAY 'Pas trouvé'
-             WHEN WS-MONTANT (WS-IDX-MONTANT) = 12000
-                SET WS-IDX          TO WS-IDX-MONTANT
-                MOVE WS-IDX         TO WS-IDX-EDT
-                DISPLAY 'Trouvé à l''indice ' WS-IDX-EDT
-           END-SEARCH
+           PERFORM RAPPORT-TOP-BOTTOM
+
+      *    Recherche du montant cible via le service générique
+      *    FOREX012, plutôt qu'un SEARCH ALL recopié ici
+           CALL WS-CALL-FOREX012 USING WS-N WS-TAB-MONTANTS
+                                        WS-MONTANT-CIBLE
+                                        WS-CIBLE-TROUVEE
+                                        WS-CIBLE-INDICE
+           IF WS-CIBLE-EST-TROUVEE
+              MOVE WS-CIBLE-INDICE  TO WS-IDX-EDT
+              DISPLAY 'Trouvé à l''indice ' WS-IDX-EDT
+           ELSE
+              DISPLAY 'Pas trouvé'
+           END-IF
+           .
+
+      *    Rapport des 3 plus grands et 3 plus petits montants, avec
+      *    leur position d'origine dans FIC-TRANSACTIONS - WS-TAB-RANG
+      *    est trié pour ce seul besoin, sans toucher WS-TAB-MONTANT
+      *    ni WS-TAB-CODES-PAYS
+       RAPPORT-TOP-BOTTOM.
+           SORT WS-RANG-ENTREE
+
+           DISPLAY 'TOP 3 DES PLUS GRANDS MONTANTS :'
+           PERFORM VARYING WS-IDX-RANG
+                   FROM    WS-N BY -1
+                   UNTIL   WS-IDX-RANG < WS-N - 2
+              MOVE WS-RANG-MONTANT (WS-IDX-RANG) TO WS-MONTANT-EDT
+              MOVE WS-RANG-POS (WS-IDX-RANG)     TO WS-IDX-EDT
+              DISPLAY '  position origine ' WS-IDX-EDT
+                      ' montant ' WS-MONTANT-EDT
+           END-PERFORM
+
+           DISPLAY 'BOTTOM 3 DES PLUS PETITS MONTANTS :'
+           PERFORM VARYING WS-IDX-RANG
+                   FROM    1 BY 1
+                   UNTIL   WS-IDX-RANG > 3
+              MOVE WS-RANG-MONTANT (WS-IDX-RANG) TO WS-MONTANT-EDT
+              MOVE WS-RANG-POS (WS-IDX-RANG)     TO WS-IDX-EDT
+              DISPLAY '  position origine ' WS-IDX-EDT
+                      ' montant ' WS-MONTANT-EDT
+           END-PERFORM
            .
 
        TEST-RECUP-ERR-01.
            COMPUTE WS-VAR-TROP-PETITE ROUNDED = WS-TOTAL-ARRONDI
             ON SIZE ERROR
-              DISPLAY 'Pb TAILLE dans le calcul'
+              MOVE WS-TOTAL-ARRONDI  TO WS-RES-QUELCONQUE-EDT
+              STRING 'Pb TAILLE, WS-TOTAL-ARRONDI='
+                     WS-RES-QUELCONQUE-EDT
+                     DELIMITED BY SIZE
+                INTO WS-ERRLOG-MESSAGE
+              PERFORM JOURNALISE-ERREUR
            END-COMPUTE
 
            MOVE ZERO TO WS-VAR-TROP-PETITE
            COMPUTE WS-RES-QUELCONQUE = WS-TOTAL-ARRONDI
                                      / WS-VAR-TROP-PETITE
             ON SIZE ERROR
-              DISPLAY 'Pb div par zéro'
+              MOVE WS-TOTAL-ARRONDI  TO WS-RES-QUELCONQUE-EDT
+              STRING 'Pb div par zero, dividende='
+                     WS-RES-QUELCONQUE-EDT
+                     DELIMITED BY SIZE
+                INTO WS-ERRLOG-MESSAGE
+              PERFORM JOURNALISE-ERREUR
            END-COMPUTE
            .
 
+      *    Journal des heures de début/fin de run, partagé avec
+      *    FOREX009 et FOREX010
+           COPY RUNLOGP.
+
+      *    Bascule de format de sortie, partagée avec FABEX005 et
+      *    FOREX006
+           COPY LOCP.
+
       * Fin du pgm
        FIN.
+           PERFORM FIN-RUN-LOG
+           CLOSE FIC-ERR-LOG
            DISPLAY 'Fin du programme'
            .
