@@ -9,33 +9,73 @@
            DECIMAL-POINT IS COMMA.
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * Liste des valeurs de N à traiter en mode batch (une par ligne) ;
+      * si absent, le programme traite la valeur par défaut de WS-N
+           SELECT FIC-PARAM-N
+                     ASSIGN to FICPARAN
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-PARAM-N.
+      * Rapport du mode batch : une ligne par N traité, en plus de
+      * l'affichage écran
+           SELECT FIC-RESULTAT
+                     ASSIGN to FICRES
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-RESULTAT.
       *
       *==============================================================*
       * DATA                                                         *
       *==============================================================*
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-PARAM-N.
+       01  PARAM-N-REC.
+         10 PARAM-N             PIC 9(09).
+         10 FILLER              PIC X(71).
+
+       FD  FIC-RESULTAT.
+       01  RES-REC               PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-STATUS-PARAM-N        PIC 9(02)  VALUE ZERO.
+       01  WS-STATUS-RESULTAT       PIC 9(02)  VALUE ZERO.
+       01  WS-INDIC-FIN-PARAM-N     PIC 9      VALUE ZERO.
+           88 WS-FIN-PARAM-N                      VALUE 1.
+       01  WS-INDIC-MODE-FICHIER    PIC 9      VALUE ZERO.
+           88 WS-MODE-FICHIER-ACTIF               VALUE 1.
+
        01  WS-CONSTANTES.
-      *    N : Nombre dont on veut calculer la factorielle (constante)
+      *    N : Nombre dont on veut calculer la factorielle ; valeur
+      *    par défaut utilisée si FIC-PARAM-N est absent (mode demo)
            02  WS-N                PIC S9(9) COMP-3  VALUE 12.
 
       *    Zones d'indices et de calculs
        01  WS-INDICES  COMP-3 SYNC.
       *    Indice de calcul
            02  WS-IDX-CALC         PIC S9(9).
-      *    Factorielle en cours de calcul
-           02  WS-FACTORIELLE      PIC S9(9).
+      *    Factorielle en cours de calcul (élargie pour couvrir N
+      *    plus grand ; reste insuffisante au-delà de N=19, cf
+      *    ON SIZE ERROR dans TRAITEMENT)
+           02  WS-FACTORIELLE      PIC S9(18).
       *    Nb de répétitions du calcul (pour test performance slt)
            02  WS-IDX-REPET        PIC S9(9).
       *    Nb de passages dans la boucle (ajoute un calcul pour le test)
        01  WS-NB-PASSAGES      PIC S9(10)  COMP-3.
 
+      *    Contrôle du calcul de factorielle
+       01  WS-INDIC-ERREUR-CALC    PIC 9    VALUE ZERO.
+           88 WS-ERREUR-CALC                  VALUE 1.
+
       * Affichages (en fin de traitementà)
        01  WS-ZONES-AFFICHAGE.
       *  Version num edité de N
          02  WS-N-EDT            PIC ZZZ.ZZZ.ZZ9.
       *  Version num edité de la factorielle calculée
-         02  WS-FACTORIELLE-EDT  PIC ZZZ.ZZZ.ZZ9.
+         02  WS-FACTORIELLE-EDT  PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9.
       *  Version num edité du nb de passages
          02  WS-NB-PASSAGES-EDT  PIC Z.ZZZ.ZZZ.ZZ9.
 
@@ -49,43 +89,117 @@
 
        MAIN.
            PERFORM INIT           *> Init du programme
-           *> répétition du calcul de factorielle 100.000.000 fois
-           *> pour test performance Comp-3 / Comp
-           PERFORM VARYING WS-IDX-REPET
-                   FROM 1 BY 1
-                   UNTIL WS-IDX-REPET > 10
-              PERFORM TRAITEMENT     *> Traitement principal
-           END-PERFORM
-           PERFORM AFFICHAGE      *> Affichage du res final
+
+           IF WS-MODE-FICHIER-ACTIF
+              PERFORM TRAITEMENT-FICHIER *> Traitement en lot
+                UNTIL WS-FIN-PARAM-N
+              CLOSE FIC-PARAM-N
+                    FIC-RESULTAT
+           ELSE
+              *> répétition du calcul de factorielle 100.000.000 fois
+              *> pour test performance Comp-3 / Comp
+              PERFORM VARYING WS-IDX-REPET
+                      FROM 1 BY 1
+                      UNTIL WS-IDX-REPET > 10
+                 PERFORM TRAITEMENT     *> Traitement principal
+              END-PERFORM
+              PERFORM AFFICHAGE      *> Affichage du res final
+           END-IF
+
            PERFORM FIN            *> Fin du programme
            .
 
-      * Initialisation du programme
+      * Initialisation du programme ; bascule en mode batch si
+      * FIC-PARAM-N est présent
        INIT.
-           MOVE WS-N         TO WS-N-EDT
-           DISPLAY 'Factorielle de ' WS-N-EDT ' demandee'
            INITIALIZE           WS-INDICES
            INITIALIZE           WS-NB-PASSAGES
+           MOVE ZERO             TO WS-INDIC-ERREUR-CALC
+
+           OPEN INPUT FIC-PARAM-N
+           IF WS-STATUS-PARAM-N = '00'
+              SET WS-MODE-FICHIER-ACTIF TO TRUE
+              OPEN OUTPUT FIC-RESULTAT
+              PERFORM LIT-N-SUIVANT
+           ELSE
+              MOVE WS-N         TO WS-N-EDT
+              DISPLAY 'Factorielle de ' WS-N-EDT ' demandee'
+           END-IF
+           .
+
+      * Lecture séquentielle de la prochaine valeur de N du fichier
+      * batch
+       LIT-N-SUIVANT.
+           READ FIC-PARAM-N
+            AT END
+              SET WS-FIN-PARAM-N  TO TRUE
+            NOT AT END
+              MOVE PARAM-N        TO WS-N
+              MOVE WS-N           TO WS-N-EDT
+              DISPLAY 'Factorielle de ' WS-N-EDT ' demandee'
+           END-READ
            .
 
-      * Traiement de calcul de factorielle de WS-N
+      * Traitement d'une valeur de N du fichier batch, puis lecture
+      * de la suivante
+       TRAITEMENT-FICHIER.
+           MOVE ZERO             TO WS-INDIC-ERREUR-CALC
+           INITIALIZE              WS-NB-PASSAGES
+           PERFORM TRAITEMENT
+           PERFORM AFFICHAGE
+           PERFORM ECRIT-RESULTAT
+           PERFORM LIT-N-SUIVANT
+           .
+
+      * Traiement de calcul de factorielle de WS-N ; s'arrête et
+      * signale WS-ERREUR-CALC si le résultat dépasse la capacité de
+      * WS-FACTORIELLE (N trop grand), plutôt que de boucler avec un
+      * résultat tronqué
        TRAITEMENT.
            MOVE 1            TO WS-FACTORIELLE
            PERFORM VARYING WS-IDX-CALC
                    FROM    1 BY 1
                    UNTIL   WS-IDX-CALC > WS-N
               COMPUTE WS-FACTORIELLE = WS-FACTORIELLE * WS-IDX-CALC
+                 ON SIZE ERROR
+                    SET WS-ERREUR-CALC TO TRUE
+                    DISPLAY 'FOREX003 : depassement de capacite, N '
+                            'trop grand pour WS-FACTORIELLE'
+                    EXIT PERFORM
+              END-COMPUTE
               ADD 1 TO WS-NB-PASSAGES
            END-PERFORM
            .
 
       * Affichage du résultat
        AFFICHAGE.
-           MOVE WS-FACTORIELLE TO WS-FACTORIELLE-EDT
-           MOVE WS-NB-PASSAGES TO WS-NB-PASSAGES-EDT
-           DISPLAY 'FACTORIELLE DE '  WS-N-EDT
-                   ' = '              WS-FACTORIELLE-EDT
-           DISPLAY 'NB PASSAGES = '   WS-NB-PASSAGES-EDT
+           IF WS-ERREUR-CALC
+              DISPLAY 'FACTORIELLE DE '  WS-N-EDT
+                      ' : calcul en erreur, resultat non disponible'
+           ELSE
+              MOVE WS-FACTORIELLE TO WS-FACTORIELLE-EDT
+              MOVE WS-NB-PASSAGES TO WS-NB-PASSAGES-EDT
+              DISPLAY 'FACTORIELLE DE '  WS-N-EDT
+                      ' = '              WS-FACTORIELLE-EDT
+              DISPLAY 'NB PASSAGES = '   WS-NB-PASSAGES-EDT
+           END-IF
+           .
+
+      * Rapport FIC-RESULTAT (mode batch slt) : une ligne par N traité
+       ECRIT-RESULTAT.
+           INITIALIZE RES-REC
+           IF WS-ERREUR-CALC
+              STRING 'FACTORIELLE DE ' WS-N-EDT
+                     ' : calcul en erreur, resultat non disponible'
+                     DELIMITED BY SIZE
+                INTO RES-REC
+           ELSE
+              STRING 'FACTORIELLE DE ' WS-N-EDT
+                     ' = '              WS-FACTORIELLE-EDT
+                     DELIMITED BY SIZE
+                INTO RES-REC
+           END-IF
+           WRITE RES-REC
            .
 
       * Fin du pgm
