@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOREX014.
+      *==============================================================*
+      * PROGRAMME de conversion d'encodage EBCDIC / ASCII            *
+      *   - Lit un fichier a enregistrements fixes tel que recu d'un *
+      *     mainframe (texte EBCDIC, blancs de remplissage X'40'),   *
+      *     et produit une copie ASCII, chaque enregistrement recadre*
+      *     a gauche (blancs de fin supprimes) et termine par un     *
+      *     CRLF, au format attendu par les outils open-systems en   *
+      *     aval                                                     *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * Extraction mainframe en entree, encodage EBCDIC
+           SELECT FIC-EBCDIC
+                     ASSIGN to FICEBCD
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-EBCDIC.
+      * Copie convertie en sortie, encodage ASCII, lignes terminees CRLF
+           SELECT FIC-ASCII
+                     ASSIGN to FICASCII
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-ASCII.
+
+      *
+      *==============================================================*
+      * DATA                                                         *
+      *==============================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-EBCDIC.
+       01  EBCD-REC                PIC X(80).
+
+      *    Enregistrement converti : texte ASCII recadre a gauche,
+      *    suivi du CRLF (WS-CRLF) qui marque la fin de ligne pour les
+      *    outils open-systems, le reste de l'enregistrement (longueur
+      *    fixe, comme tous les fichiers de ce depot) restant a blanc
+       FD  FIC-ASCII.
+       01  ASCII-REC                PIC X(82).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INDICATEURS.
+           02  WS-STATUS-EBCDIC     PIC 9(02)  VALUE ZERO.
+           02  WS-STATUS-ASCII      PIC 9(02)  VALUE ZERO.
+           02  WS-INDIC-FIN-EBCDIC  PIC 9      VALUE ZERO.
+               88 WS-FIN-EBCDIC                VALUE 1.
+
+      *    Constantes deja prevues par FOREX001 pour cette conversion,
+      *    ici effectivement mises en oeuvre
+       77  WS-BLANC                 PIC X(02)  VALUE X'4040'.
+       77  WS-CRLF                  PIC X(02)  VALUE X'0D0A'.
+
+      *    Tables de conversion EBCDIC (CP037) vers ASCII, pour
+      *    INSPECT ... CONVERTING : WS-TABLE-EBCDIC est la table des
+      *    256 codes source (l'identite 00 a FF, un octet = un code),
+      *    WS-TABLE-ASCII l'octet ASCII correspondant a la meme
+      *    position (X'3F' = '?' pour un code EBCDIC sans equivalent
+      *    ASCII imprimable) - INSPECT traduit alors l'enregistrement
+      *    octet par octet par simple correspondance de position
+       01  WS-TABLE-EBCDIC      PIC X(256) VALUE X'000102030405060708090
+      -    'A0B0C0D0E0F101112131415161718191A1B1C1D1E1F20212223242526272
+      -    '8292A2B2C2D2E2F303132333435363738393A3B3C3D3E3F4041424344454
+      -    '64748494A4B4C4D4E4F505152535455565758595A5B5C5D5E5F606162636
+      -    '465666768696A6B6C6D6E6F707172737475767778797A7B7C7D7E7F80818
+      -    '2838485868788898A8B8C8D8E8F909192939495969798999A9B9C9D9E9FA
+      -    '0A1A2A3A4A5A6A7A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDB
+      -    'EBFC0C1C2C3C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7D8D9DADBD
+      -    'CDDDEDFE0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6F7F8F9F
+      -    'AFBFCFDFEFF'.
+       01  WS-TABLE-ASCII       PIC X(256) VALUE X'000102033F093F7F3F3F3
+      -    'F0B0C0D0E0F101112133F3F083F18193F3F1C1D1E1F3F3F3F3F3F0A171B3
+      -    'F3F3F3F3F0506073F3F163F3F3F3F043F3F3F3F14153F1A203F3F3F3F3F3
+      -    'F3F3F3F3F2E3C282B7C263F3F3F3F3F3F3F3F3F21242A293B3F2D2F3F3F3
+      -    'F3F3F3F3F3F3F2C255F3E3F3F3F3F3F3F3F3F3F3F603A2340273D223F616
+      -    '2636465666768693F3F3F3F3F3F3F6A6B6C6D6E6F7071723F3F3F3F3F3F3
+      -    'F7E737475767778797A3F3F3F3F3F3F5E3F3F3F3F3F3F3F3F3F5B5D3F3F3
+      -    'F3F7B4142434445464748493F3F3F3F3F3F7D4A4B4C4D4E4F5051523F3F3
+      -    'F3F3F3F5C3F535455565758595A3F3F3F3F3F3F303132333435363738393
+      -    'F3F3F3F3F3F'.
+
+      *    Copie de travail de l'enregistrement lu, convertie par
+      *    INSPECT CONVERTING sans alterer EBCD-REC (FD)
+       01  WS-EBCD-REC-TRAV     PIC X(80).
+
+      *    Longueur utile (sans les blancs ASCII de fin) de
+      *    l'enregistrement une fois converti
+       01  WS-IDX-FIN           PIC 9(04)  COMP SYNC.
+
+       01  WS-COMPTEURS  COMP SYNC.
+           02  WS-NB-LUS           PIC S9(9)  VALUE ZERO.
+       01  WS-NB-LUS-EDT          PIC ZZZ.ZZ9.
+
+      *
+      *==============================================================*
+      * PROCEDURE                                                    *
+      *==============================================================*
+       PROCEDURE DIVISION.
+
+      * Début du pgm
+       MAIN.
+           PERFORM INIT           *> Init du programme
+           PERFORM TRAITEMENT     *> Conversion EN BOUCLE
+             UNTIL WS-FIN-EBCDIC
+           PERFORM FIN            *> Fin du programme
+           GOBACK.
+
+       INIT.
+           INITIALIZE  WS-INDICATEURS
+           INITIALIZE  WS-COMPTEURS
+           OPEN INPUT  FIC-EBCDIC
+           OPEN OUTPUT FIC-ASCII
+           PERFORM LIT-EBCDIC
+           .
+
+       LIT-EBCDIC.
+           READ FIC-EBCDIC
+            AT END
+              SET WS-FIN-EBCDIC  TO TRUE
+           END-READ
+           .
+
+       TRAITEMENT.
+           PERFORM CONVERTIT-ENREGISTREMENT
+           PERFORM LIT-EBCDIC
+           .
+
+      *    Traduit EBCD-REC octet par octet (EBCDIC vers ASCII) via les
+      *    tables WS-TABLE-EBCDIC/WS-TABLE-ASCII, retire les blancs de
+      *    fin (WS-BLANC, une fois converti, donne des espaces ASCII de
+      *    fin) et ajoute le CRLF (WS-CRLF) de fin de ligne
+       CONVERTIT-ENREGISTREMENT.
+           ADD 1                     TO WS-NB-LUS
+
+      *    Recherche, en partant de la fin de l'enregistrement source
+      *    EBCDIC, la derniere position qui n'est pas un blanc de
+      *    remplissage (WS-BLANC)
+           MOVE LENGTH OF EBCD-REC  TO WS-IDX-FIN
+           PERFORM VARYING WS-IDX-FIN
+                   FROM LENGTH OF EBCD-REC BY -1
+                   UNTIL WS-IDX-FIN = ZERO
+                      OR EBCD-REC (WS-IDX-FIN:1) NOT = WS-BLANC (1:1)
+              CONTINUE
+           END-PERFORM
+
+           MOVE EBCD-REC              TO WS-EBCD-REC-TRAV
+           INSPECT WS-EBCD-REC-TRAV
+                   CONVERTING WS-TABLE-EBCDIC TO WS-TABLE-ASCII
+
+           MOVE SPACES                TO ASCII-REC
+           IF WS-IDX-FIN > ZERO
+              MOVE WS-EBCD-REC-TRAV (1:WS-IDX-FIN)
+                                      TO ASCII-REC (1:WS-IDX-FIN)
+           END-IF
+           MOVE WS-CRLF                TO ASCII-REC (WS-IDX-FIN + 1:2)
+           WRITE ASCII-REC
+           .
+
+      * Fin du pgm
+       FIN.
+           MOVE WS-NB-LUS         TO WS-NB-LUS-EDT
+           DISPLAY 'CONVERSION EBCDIC/ASCII TERMINEE'
+           DISPLAY 'NOMBRE D''ENREGISTREMENTS CONVERTIS = '
+                   WS-NB-LUS-EDT
+
+           CLOSE FIC-EBCDIC
+                 FIC-ASCII
+
+           GOBACK.
