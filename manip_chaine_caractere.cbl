@@ -12,19 +12,57 @@
            DECIMAL-POINT IS COMMA.
        SOURCE-COMPUTER. IBM-3090.
        OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * FIC-MASQUE-NOMS : sa seule présence active le masquage des
+      * noms de personnes dans les DISPLAY, pour les environnements
+      * où les logs de job sont conservés et consultés largement
+           SELECT FIC-MASQUE-NOMS
+                     ASSIGN to FICMASQ
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-MASQ.
       *
       *==============================================================*
       * DATA                                                         *
       *==============================================================*
        DATA DIVISION.
+       FILE SECTION.
+      * FIC-MASQUE-NOMS : son seul rôle est d'exister ou non, son
+      * contenu n'est jamais lu
+       FD  FIC-MASQUE-NOMS.
+       01  MASQ-REC             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-TEST-DATA.
            02  WS-NB-01       PIC 9(4) COMP-3 .
 
+      *    WS-TYPE-PERSONNE distingue une personne physique (prénom(s)
+      *    + nom) d'une organisation (seul WS-NOM est alors renseigné,
+      *    avec la raison sociale)
        01  WS-PERSONNE-GRP.
-           02  WS-PRENOM      PIC X(10).
-           02  WS-NOM         PIC X(10).
-       77  WS-PRN-NOM-CONCAT  PIC X(25).
+           02  WS-TYPE-PERSONNE    PIC X        VALUE 'P'.
+               88 WS-TYPE-PHYSIQUE              VALUE 'P'.
+               88 WS-TYPE-ORGANISATION           VALUE 'O'.
+           02  WS-PRENOM           PIC X(10).
+           02  WS-DEUXIEME-PRENOM  PIC X(10).
+           02  WS-NOM              PIC X(20).
+       77  WS-PRN-NOM-CONCAT       PIC X(45).
+
+      *    Bascule de masquage des noms (FIC-MASQUE-NOMS ci-dessus) :
+      *    seule sa présence compte, comme pour FIC-DRYRUN (FOREX009)
+       01  WS-STATUS-MASQ           PIC 9(02)  VALUE ZERO.
+       01  WS-INDIC-MASQUAGE-NOMS   PIC 9      VALUE ZERO.
+           88 WS-MASQUAGE-ACTIF                VALUE 1.
+
+      *    Version masquée de WS-PRN-NOM-CONCAT : seule l'initiale de
+      *    chaque mot reste en clair, le reste est remplacé par '*'
+       77  WS-PRN-NOM-MASQUE        PIC X(45).
+       01  WS-IDX-MASQUE            PIC 9(02)  COMP SYNC.
+       01  WS-INDIC-DEBUT-MOT       PIC 9      VALUE 1.
+           88 WS-DEBUT-MOT                     VALUE 1.
+           88 WS-MILIEU-MOT                    VALUE 0.
 
        77  WS-DATE-ELEM       PIC X(10)   VALUE '31-05-2022'.
        01  WS-DATE-GRP.
@@ -32,8 +70,33 @@
            02 WS-MOIS         PIC X(02).
            02 WS-ANNEE        PIC X(04).
 
+      *    Eclatement de WS-DATE-ELEM par UNSTRING : chaque élément
+      *    reçoit 4 car. au plus, donc un jour ou mois (2 car.) y
+      *    laisse 2 car. à blanc - c'est à cela que WS-ELEM-1 (3:2)
+      *    blanc ou non sert à reconnaître l'ordre jour/mois/année
+      *    (DD-MM-YYYY, DD/MM/YYYY) de l'ordre ISO (YYYY-MM-DD)
+       01  WS-DATE-ELEMENTS.
+           02 WS-ELEM-1       PIC X(04).
+           02 WS-ELEM-2       PIC X(04).
+           02 WS-ELEM-3       PIC X(04).
+
+      *    Contrôle de validité calendaire de la date déconcaténée
+       01  WS-DATE-CONTROLE.
+           02  WS-JOUR-NUM         PIC 9(02).
+           02  WS-MOIS-NUM         PIC 9(02).
+           02  WS-ANNEE-NUM        PIC 9(04).
+           02  WS-NB-JOURS-MOIS    PIC 9(02).
+           02  WS-DATE-INDIC       PIC 9      VALUE 1.
+               88  WS-DATE-VALIDE                VALUE 1.
+               88  WS-DATE-INVALIDE              VALUE 0.
+
        01  WS-MA-DONNEE       PIC X(60)
                               VALUE 'Je suis une donnée avec un e.'.
+       77  WS-MA-DONNEE-CONV  PIC X(60).
+
+      *    Table de conversion des caractères accentués, partagée
+      *    avec FOREX00C
+           COPY ACCTTAB.
 
       *
       *==============================================================*
@@ -44,6 +107,7 @@
       * Début du pgm
        MAIN.
            INITIALIZE   WS-TEST-DATA
+           PERFORM DETECTE-MASQUAGE-NOMS
 
            PERFORM EXO-CONCAT
            PERFORM EXO-DECONCAT
@@ -52,39 +116,212 @@
       * Fin du pgm
            GOBACK.
 
-      * Concatène un prénom et un nom
+      * Concatène un prénom (et éventuel deuxième prénom) et un nom
+      * pour une personne physique, ou une raison sociale pour une
+      * organisation
        EXO-CONCAT.
-           MOVE 'UnPrénom'  TO WS-PRENOM
-           MOVE 'UnNom'     TO WS-NOM
-           INITIALIZE          WS-PRN-NOM-CONCAT
-           STRING WS-PRENOM DELIMITED BY SPACE
-                  " "       DELIMITED BY SIZE
-                  WS-NOM    DELIMITED BY SPACE
-             INTO WS-PRN-NOM-CONCAT
-
-           DISPLAY 'Prénom nom = ' WS-PRN-NOM-CONCAT
+           SET WS-TYPE-PHYSIQUE      TO TRUE
+           MOVE 'UnPrénom'           TO WS-PRENOM
+           MOVE 'Louis'              TO WS-DEUXIEME-PRENOM
+           MOVE 'Dupont-Martin'      TO WS-NOM
+           PERFORM CONCATENE-NOM-COMPLET
+           IF WS-MASQUAGE-ACTIF
+              DISPLAY 'Prénom nom = ' WS-PRN-NOM-MASQUE
+           ELSE
+              DISPLAY 'Prénom nom = ' WS-PRN-NOM-CONCAT
+           END-IF
+
+           SET WS-TYPE-ORGANISATION  TO TRUE
+           MOVE SPACE                TO WS-PRENOM WS-DEUXIEME-PRENOM
+           MOVE 'Acme Corporation'   TO WS-NOM
+           PERFORM CONCATENE-NOM-COMPLET
+           IF WS-MASQUAGE-ACTIF
+              DISPLAY 'Nom organisation = ' WS-PRN-NOM-MASQUE
+           ELSE
+              DISPLAY 'Nom organisation = ' WS-PRN-NOM-CONCAT
+           END-IF
            .
 
-      * Découpe une date en jour, mois, année
+      *    Détecte si le masquage des noms (FIC-MASQUE-NOMS) est actif
+      *    - seule sa présence compte, comme pour FIC-DRYRUN (FOREX009)
+       DETECTE-MASQUAGE-NOMS.
+           OPEN INPUT FIC-MASQUE-NOMS
+           IF WS-STATUS-MASQ = '00'
+              SET WS-MASQUAGE-ACTIF TO TRUE
+              CLOSE FIC-MASQUE-NOMS
+           END-IF
+           .
+
+      *    Construit WS-PRN-NOM-CONCAT : prénom(s) puis nom pour une
+      *    personne physique (deuxième prénom inclus s'il est
+      *    renseigné), ou le seul WS-NOM pour une organisation - si le
+      *    masquage est actif, construit aussi WS-PRN-NOM-MASQUE
+       CONCATENE-NOM-COMPLET.
+           INITIALIZE WS-PRN-NOM-CONCAT
+           IF WS-TYPE-ORGANISATION
+      *       DELIMITED BY SIZE : une raison sociale peut contenir
+      *       des espaces, contrairement à un prénom ou un nom
+              STRING WS-NOM              DELIMITED BY SIZE
+                INTO WS-PRN-NOM-CONCAT
+           ELSE
+              IF WS-DEUXIEME-PRENOM = SPACE
+                 STRING WS-PRENOM DELIMITED BY SPACE
+                        " "       DELIMITED BY SIZE
+                        WS-NOM    DELIMITED BY SPACE
+                   INTO WS-PRN-NOM-CONCAT
+              ELSE
+                 STRING WS-PRENOM          DELIMITED BY SPACE
+                        " "                DELIMITED BY SIZE
+                        WS-DEUXIEME-PRENOM DELIMITED BY SPACE
+                        " "                DELIMITED BY SIZE
+                        WS-NOM             DELIMITED BY SPACE
+                   INTO WS-PRN-NOM-CONCAT
+              END-IF
+           END-IF
+           IF WS-MASQUAGE-ACTIF
+              PERFORM MASQUE-NOM-COMPLET
+           END-IF
+           .
+
+      *    Construit WS-PRN-NOM-MASQUE à partir de WS-PRN-NOM-CONCAT :
+      *    seule l'initiale de chaque mot reste en clair, le reste est
+      *    remplacé par '*' - les espaces (séparateurs de mots) restent
+      *    des espaces, pour garder la forme générale du nom visible
+      *    sans en révéler le contenu
+       MASQUE-NOM-COMPLET.
+           MOVE SPACES              TO WS-PRN-NOM-MASQUE
+           SET WS-DEBUT-MOT         TO TRUE
+           PERFORM VARYING WS-IDX-MASQUE FROM 1 BY 1
+                   UNTIL WS-IDX-MASQUE > LENGTH OF WS-PRN-NOM-CONCAT
+              EVALUATE TRUE
+                 WHEN WS-PRN-NOM-CONCAT (WS-IDX-MASQUE:1) = SPACE
+                    CONTINUE
+                 WHEN WS-DEBUT-MOT
+                    MOVE WS-PRN-NOM-CONCAT (WS-IDX-MASQUE:1)
+                      TO WS-PRN-NOM-MASQUE (WS-IDX-MASQUE:1)
+                    SET WS-MILIEU-MOT  TO TRUE
+                 WHEN OTHER
+                    MOVE '*'
+                      TO WS-PRN-NOM-MASQUE (WS-IDX-MASQUE:1)
+              END-EVALUATE
+              IF WS-PRN-NOM-CONCAT (WS-IDX-MASQUE:1) = SPACE
+                 SET WS-DEBUT-MOT      TO TRUE
+              END-IF
+           END-PERFORM
+           .
+
+      * Découpe une date en jour, mois, année - formats d'entrée
+      * reconnus : DD-MM-YYYY, DD/MM/YYYY, YYYY-MM-DD
        EXO-DECONCAT.
+           MOVE '31-05-2022'    TO WS-DATE-ELEM
+           PERFORM DECONCAT-ET-VALIDE-DATE
+
+           MOVE '31/05/2022'    TO WS-DATE-ELEM
+           PERFORM DECONCAT-ET-VALIDE-DATE
+
+           MOVE '2022-05-31'    TO WS-DATE-ELEM
+           PERFORM DECONCAT-ET-VALIDE-DATE
+           .
+
+      *    Eclate WS-DATE-ELEM en WS-JOUR/WS-MOIS/WS-ANNEE, quel que
+      *    soit son format parmi ceux reconnus par EXO-DECONCAT, puis
+      *    contrôle le résultat
+       DECONCAT-ET-VALIDE-DATE.
            UNSTRING WS-DATE-ELEM
-                    DELIMITED BY "-"
-              INTO  WS-JOUR
-                    WS-MOIS
-                    WS-ANNEE
+                    DELIMITED BY "-" OR "/"
+              INTO  WS-ELEM-1
+                    WS-ELEM-2
+                    WS-ELEM-3
+
+           IF WS-ELEM-1 (3:2) = SPACES
+      *       1er élément sur 2 car. : ordre jour/mois/année
+              MOVE WS-ELEM-1 (1:2)  TO WS-JOUR
+              MOVE WS-ELEM-2 (1:2)  TO WS-MOIS
+              MOVE WS-ELEM-3        TO WS-ANNEE
+           ELSE
+      *       1er élément sur 4 car. : ordre ISO année/mois/jour
+              MOVE WS-ELEM-1        TO WS-ANNEE
+              MOVE WS-ELEM-2 (1:2)  TO WS-MOIS
+              MOVE WS-ELEM-3 (1:2)  TO WS-JOUR
+           END-IF
+
            DISPLAY ' '
+           DISPLAY 'Date source = ' WS-DATE-ELEM
            DISPLAY 'Jour = '    WS-JOUR
                    ', Mois = ' WS-MOIS
                    ', Année = ' WS-ANNEE
+
+           PERFORM VALIDE-DATE
+           IF WS-DATE-VALIDE
+              DISPLAY 'Date valide'
+           ELSE
+              DISPLAY 'Date NON valide'
+           END-IF
+           .
+
+      * Contrôle calendaire de WS-DATE-GRP : numérique, mois entre 01
+      * et 12, jour cohérent avec le nombre de jours du mois (année
+      * bissextile prise en compte pour février). Résultat dans
+      * WS-DATE-INDIC (WS-DATE-VALIDE / WS-DATE-INVALIDE).
+       VALIDE-DATE.
+           SET WS-DATE-VALIDE TO TRUE
+
+           IF WS-JOUR NOT NUMERIC OR WS-MOIS NOT NUMERIC
+                                  OR WS-ANNEE NOT NUMERIC
+              SET WS-DATE-INVALIDE TO TRUE
+              DISPLAY 'Date invalide : jour/mois/année non numérique'
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-JOUR           TO WS-JOUR-NUM
+           MOVE WS-MOIS           TO WS-MOIS-NUM
+           MOVE WS-ANNEE          TO WS-ANNEE-NUM
+
+           IF WS-MOIS-NUM < 1 OR WS-MOIS-NUM > 12
+              SET WS-DATE-INVALIDE TO TRUE
+              DISPLAY 'Date invalide : mois hors limites'
+              EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-MOIS-NUM
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO WS-NB-JOURS-MOIS
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-NB-JOURS-MOIS
+              WHEN 2
+                 IF FUNCTION MOD (WS-ANNEE-NUM 4) = 0
+                    AND (FUNCTION MOD (WS-ANNEE-NUM 100) NOT = 0
+                      OR FUNCTION MOD (WS-ANNEE-NUM 400) = 0)
+                    MOVE 29 TO WS-NB-JOURS-MOIS
+                 ELSE
+                    MOVE 28 TO WS-NB-JOURS-MOIS
+                 END-IF
+           END-EVALUATE
+
+           IF WS-JOUR-NUM < 1 OR WS-JOUR-NUM > WS-NB-JOURS-MOIS
+              SET WS-DATE-INVALIDE TO TRUE
+              DISPLAY 'Date invalide : jour hors limites pour ce mois'
+           END-IF
            .
 
       * Remplace les caractères accentués par car non accentué
        EXO-CPT-ET-CONVERSION.
            INSPECT WS-MA-DONNEE TALLYING WS-NB-01 FOR ALL "é"
 
-           INSPECT WS-MA-DONNEE CONVERTING "àâéèô"
-                                        TO "aaeeo"
+           PERFORM CONVERTIT-ACCENTS
+           PERFORM REPORTE-CONVERSION
 
            DISPLAY 'Nb de é avant conversion ' WS-NB-01
            DISPLAY 'Valeur de ma donnée ' WS-MA-DONNEE
            .
+
+      *    Conversion des caractères accentués de WS-MA-DONNEE, via la
+      *    table partagée WS-TABLE-ACCENTS (copybook ACCTTAB ci-dessus)
+           COPY ACCTCNV REPLACING
+                ==ACCT-CHAINE-IN==  BY ==WS-MA-DONNEE==
+                ==ACCT-CHAINE-OUT== BY ==WS-MA-DONNEE-CONV==.
+
+      * Recopie le résultat de CONVERTIT-ACCENTS sur la donnée d'origine
+       REPORTE-CONVERSION.
+           MOVE WS-MA-DONNEE-CONV  TO WS-MA-DONNEE
+           .
