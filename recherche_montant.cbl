@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOREX012.
+      *==============================================================*
+      * PROGRAMME service de recherche d'un montant dans un tableau  *
+      * trié ascendant (SEARCH ALL), réutilisable par tout programme *
+      * ayant déjà trié son tableau de montants (cf FOREX00B,        *
+      * FABEX005)                                                    *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+      *
+      *==============================================================*
+      * DATA                                                         *
+      *==============================================================*
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+      *    Nb de montants réellement présents dans LK-TAB-MONTANTS
+       01  LK-N                PIC S9(9) COMP-3.
+
+      *    Tableau de montants, trié ascendant par l'appelant avant
+      *    l'appel (SORT WS-TAB-MONTANT ou équivalent)
+       01  LK-TAB-MONTANTS.
+         10 LK-TAB-MONTANT OCCURS 1 TO 9999
+                       DEPENDING ON  LK-N
+                       ASCENDING KEY LK-MONTANT
+                       INDEXED BY LK-IDX.
+           15 LK-MONTANT          PIC S9(09)V99.
+
+      *    Montant recherché
+       01  LK-MONTANT-CIBLE    PIC S9(09)V99.
+
+      *    Résultat de la recherche
+       01  LK-TROUVE            PIC 9.
+           88 LK-EST-TROUVE                 VALUE 1.
+       01  LK-INDICE            PIC S9(9) COMP-3.
+
+      *
+      *==============================================================*
+      * PROCEDURE                                                    *
+      *==============================================================*
+       PROCEDURE DIVISION USING LK-N LK-TAB-MONTANTS LK-MONTANT-CIBLE
+                                LK-TROUVE LK-INDICE.
+
+      * Début du pgm
+
+       MAIN.
+           MOVE ZERO         TO LK-TROUVE
+           MOVE ZERO         TO LK-INDICE
+
+           SEARCH ALL LK-TAB-MONTANT
+             AT END
+               CONTINUE
+             WHEN LK-MONTANT (LK-IDX) = LK-MONTANT-CIBLE
+               SET  LK-EST-TROUVE     TO TRUE
+               SET  LK-INDICE         TO LK-IDX
+           END-SEARCH
+
+      * Fin du pgm
+           GOBACK.
