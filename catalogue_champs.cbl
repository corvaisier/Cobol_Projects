@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOREX013.
+      *==============================================================*
+      * PROGRAMME catalogue des champs                                *
+      *   - Lit en séquence le source (FD et WORKING-STORAGE) de       *
+      *     plusieurs programmes, concaténés sur FIC-SOURCE            *
+      *   - Produit sur FIC-CATALOGUE 1 ligne par champ nommé          *
+      *     rencontré (niveau, nom, picture, programme d'origine)      *
+      *   - Ne retient que ce qui se trouve entre DATA DIVISION. et    *
+      *     PROCEDURE DIVISION. de chaque programme                   *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * Source à cataloguer : concaténation, sous le même DD, des
+      *   membres source des programmes à documenter (voir le JCL)
+           SELECT FIC-SOURCE
+                     ASSIGN to FICSRC
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-SRC.
+      * Catalogue produit, 1 ligne par champ
+           SELECT FIC-CATALOGUE
+                     ASSIGN to FICCAT
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-CAT.
+
+      *
+      *==============================================================*
+      * DATA                                                         *
+      *==============================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-SOURCE.
+       01  SRC-LIGNE           PIC X(80).
+
+      * Catalogue des champs : 1 ligne par champ documenté
+       FD  FIC-CATALOGUE.
+       01  CAT-REC.
+           10 CAT-PROGRAMME    PIC X(08).
+           10 FILLER           PIC X(01)  VALUE SPACE.
+           10 CAT-NIVEAU       PIC X(02).
+           10 FILLER           PIC X(01)  VALUE SPACE.
+           10 CAT-NOM-CHAMP    PIC X(30).
+           10 FILLER           PIC X(01)  VALUE SPACE.
+           10 CAT-PICTURE      PIC X(20).
+           10 FILLER           PIC X(17)  VALUE SPACE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INDICATEURS.
+           02  WS-STATUS-SRC        PIC 9(02)  VALUE ZERO.
+           02  WS-STATUS-CAT        PIC 9(02)  VALUE ZERO.
+           02  WS-INDIC-FIN-SRC     PIC 9      VALUE ZERO.
+               88 WS-FIN-SRC                   VALUE 1.
+      *    Vrai entre les lignes DATA DIVISION. et PROCEDURE DIVISION.
+      *    du programme en cours de lecture - seule cette zone est
+      *    scrutée pour les champs, afin d'ignorer le code PROCEDURE
+           02  WS-INDIC-ZONE-DONNEES PIC 9     VALUE ZERO.
+               88 WS-EN-ZONE-DONNEES           VALUE 1.
+      *    Vrai dès qu'un PIC/PICTURE a été trouvé pour le champ en
+      *    cours d'analyse
+           02  WS-INDIC-PIC         PIC 9      VALUE ZERO.
+               88 WS-PIC-TROUVEE               VALUE 1.
+
+      *    Nom du programme en cours, pris sur la ligne PROGRAM-ID.
+       01  WS-PROGRAMME-COURANT     PIC X(08)  VALUE SPACES.
+
+      *    Ligne source recadrée à gauche (sans les espaces de mise en
+      *    colonnes), pour un découpage en mots simple par UNSTRING
+       01  WS-LIGNE-TRAV             PIC X(80).
+
+      *    Mots de la ligne source, dans l'ordre où ils apparaissent :
+      *    pour un champ, WS-TOKEN-TAB (1) est le niveau, (2) le nom,
+      *    et PIC/PICTURE se trouve quelque part parmi (3) à (6)
+       01  WS-TOKENS.
+           02  WS-TOKEN-TAB          PIC X(20)  OCCURS 6 TIMES.
+       01  WS-IDX-TOKEN              PIC 9(01).
+
+       01  WS-PICTURE-TROUVEE        PIC X(20)  VALUE SPACES.
+
+       01  WS-COMPTEURS  COMP SYNC.
+           02  WS-NB-CHAMPS          PIC S9(9)  VALUE ZERO.
+       01  WS-NB-CHAMPS-EDT          PIC ZZZ.ZZ9.
+
+      *    Ligne d'en-tête du catalogue
+       01  WS-CAT-ENTETE.
+           02  FILLER PIC X(08)  VALUE 'PROGRAM.'.
+           02  FILLER PIC X(01)  VALUE SPACE.
+           02  FILLER PIC X(02)  VALUE 'NV'.
+           02  FILLER PIC X(01)  VALUE SPACE.
+           02  FILLER PIC X(30)  VALUE 'NOM DU CHAMP'.
+           02  FILLER PIC X(01)  VALUE SPACE.
+           02  FILLER PIC X(20)  VALUE 'PICTURE'.
+           02  FILLER PIC X(17)  VALUE SPACE.
+
+      *
+      *==============================================================*
+      * PROCEDURE                                                    *
+      *==============================================================*
+       PROCEDURE DIVISION.
+
+      * Début du pgm
+       MAIN.
+           PERFORM INIT           *> Init du programme
+           PERFORM TRAITEMENT     *> Analyse du source EN BOUCLE
+             UNTIL WS-FIN-SRC
+           PERFORM FIN            *> Fin du programme
+           GOBACK.
+
+       INIT.
+           INITIALIZE  WS-INDICATEURS
+           OPEN INPUT  FIC-SOURCE
+           OPEN OUTPUT FIC-CATALOGUE
+           WRITE CAT-REC FROM WS-CAT-ENTETE
+           PERFORM LIT-SOURCE
+           .
+
+       LIT-SOURCE.
+           READ FIC-SOURCE
+            AT END
+              SET WS-FIN-SRC     TO TRUE
+           END-READ
+           .
+
+       TRAITEMENT.
+           PERFORM ANALYSE-LIGNE
+           PERFORM LIT-SOURCE
+           .
+
+      *    Découpe SRC-LIGNE en mots et détermine s'il s'agit d'une
+      *    ligne PROGRAM-ID., d'une frontière de division, ou d'un
+      *    champ de données à cataloguer
+       ANALYSE-LIGNE.
+           IF SRC-LIGNE NOT = SPACES
+              MOVE FUNCTION TRIM (SRC-LIGNE) TO WS-LIGNE-TRAV
+              MOVE SPACES               TO WS-TOKENS
+              UNSTRING WS-LIGNE-TRAV
+                       DELIMITED BY ALL SPACE
+                 INTO  WS-TOKEN-TAB (1)  WS-TOKEN-TAB (2)
+                       WS-TOKEN-TAB (3)  WS-TOKEN-TAB (4)
+                       WS-TOKEN-TAB (5)  WS-TOKEN-TAB (6)
+
+              EVALUATE TRUE
+                 WHEN WS-TOKEN-TAB (1) = 'PROGRAM-ID.'
+                    PERFORM DEMARRE-PROGRAMME
+                 WHEN WS-TOKEN-TAB (1) = 'DATA'
+                      AND WS-TOKEN-TAB (2) = 'DIVISION.'
+                    SET WS-EN-ZONE-DONNEES  TO TRUE
+                 WHEN WS-TOKEN-TAB (1) = 'PROCEDURE'
+                      AND WS-TOKEN-TAB (2) = 'DIVISION.'
+                    MOVE ZERO  TO WS-INDIC-ZONE-DONNEES
+                 WHEN WS-EN-ZONE-DONNEES
+                      AND FUNCTION TRIM (WS-TOKEN-TAB (1)) IS NUMERIC
+                      AND WS-TOKEN-TAB (2) NOT = SPACES
+                    PERFORM ANALYSE-CHAMP
+              END-EVALUATE
+           END-IF
+           .
+
+      *    Mémorise le programme d'origine des champs qui suivent,
+      *    pris sur le 2ème mot de la ligne PROGRAM-ID. (sans le
+      *    point final)
+       DEMARRE-PROGRAMME.
+           MOVE SPACES                 TO WS-PROGRAMME-COURANT
+           UNSTRING WS-TOKEN-TAB (2)
+                    DELIMITED BY '.'
+              INTO  WS-PROGRAMME-COURANT
+           MOVE ZERO                   TO WS-INDIC-ZONE-DONNEES
+           .
+
+      *    Cherche la PICTURE du champ courant puis, si trouvée (ou
+      *    pas - un groupe sans PIC est tout de même catalogué),
+      *    écrit la ligne correspondante - FILLER n'est pas un nom
+      *    de champ exploitable et n'est pas catalogué
+       ANALYSE-CHAMP.
+           IF WS-TOKEN-TAB (2) (1:6) NOT = 'FILLER'
+              PERFORM RECHERCHE-PICTURE
+              ADD 1                      TO WS-NB-CHAMPS
+              INITIALIZE CAT-REC
+              MOVE WS-PROGRAMME-COURANT  TO CAT-PROGRAMME
+              MOVE WS-TOKEN-TAB (1)      TO CAT-NIVEAU
+              MOVE WS-TOKEN-TAB (2)      TO CAT-NOM-CHAMP
+              MOVE WS-PICTURE-TROUVEE    TO CAT-PICTURE
+              WRITE CAT-REC
+           END-IF
+           .
+
+      *    PIC/PICTURE n'est pas forcément le 3ème mot (REDEFINES,
+      *    OCCURS... peuvent s'intercaler) : on scrute les mots
+      *    suivant le nom du champ et on retient celui d'après
+       RECHERCHE-PICTURE.
+           MOVE SPACES                TO WS-PICTURE-TROUVEE
+           MOVE ZERO                  TO WS-INDIC-PIC
+           PERFORM VARYING WS-IDX-TOKEN FROM 3 BY 1
+                   UNTIL   WS-IDX-TOKEN > 5
+                        OR WS-PIC-TROUVEE
+              IF WS-TOKEN-TAB (WS-IDX-TOKEN) = 'PIC'
+                 OR WS-TOKEN-TAB (WS-IDX-TOKEN) = 'PICTURE'
+                 MOVE WS-TOKEN-TAB (WS-IDX-TOKEN + 1)
+                                       TO WS-PICTURE-TROUVEE
+                 SET WS-PIC-TROUVEE   TO TRUE
+              END-IF
+           END-PERFORM
+           .
+
+      * Fin du pgm
+       FIN.
+           MOVE WS-NB-CHAMPS      TO WS-NB-CHAMPS-EDT
+           DISPLAY 'CATALOGUE DES CHAMPS TERMINE'
+           DISPLAY 'NOMBRE DE CHAMPS CATALOGUES = ' WS-NB-CHAMPS-EDT
+
+           CLOSE FIC-SOURCE
+                 FIC-CATALOGUE
+
+           GOBACK.
