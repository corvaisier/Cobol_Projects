@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOREXMENU.
+      *==============================================================*
+      * PROGRAMME menu pilote de tests                                *
+      *   Appelle tour à tour chacun des programmes FOREX du lot     *
+      *   pour permettre de les tester en une seule exécution, au    *
+      *   lieu de les compiler et lancer un par un.                  *
+      *   Sans fichier de commandes en entrée, exécute les 9         *
+      *   programmes dans l'ordre (mode démonstration complet).      *
+      *   Avec un FIC-MENU-CMD présent, n'exécute que les numéros    *
+      *   d'option qui y figurent, un par enregistrement, jusqu'à    *
+      *   fin de fichier ou jusqu'à un numéro 00 (fin de session).   *
+      *==============================================================*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       SOURCE-COMPUTER. IBM-3090.
+       OBJECT-COMPUTER. IBM-3090.
+
+       INPUT-OUTPUT SECTION.
+       File-Control.
+      * Liste optionnelle des numéros d'option à exécuter
+           SELECT FIC-MENU-CMD
+                     ASSIGN to MENUCMD
+                     ORGANIZATION is SEQUENTIAL
+                     ACCESS MODE is SEQUENTIAL
+                     FILE STATUS is WS-STATUS-MENU.
+
+      *
+      *==============================================================*
+      * DATA                                                         *
+      *==============================================================*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIC-MENU-CMD.
+       01  MENU-CMD-REC.
+           10 MENU-CMD-NUM      PIC 9(02).
+           10 FILLER            PIC X(78).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INDICATEURS.
+           02  WS-STATUS-MENU           PIC 9(02)  VALUE ZERO.
+           02  WS-INDIC-FIN-MENU        PIC 9      VALUE ZERO.
+               88 WS-FIN-MENU                      VALUE 1.
+           02  WS-INDIC-MODE-FICHIER    PIC 9      VALUE ZERO.
+               88 WS-MODE-FICHIER-ACTIF             VALUE 1.
+
+       01  WS-CHOIX                     PIC 9(02)  VALUE ZERO.
+
+      *    Table des options du menu : numéro, programme appelé,
+      *    libellé - une ligne FILLER par option, extensible en
+      *    ajoutant simplement une ligne de plus
+       01  WS-TABLE-MENU-DATA.
+           05 FILLER PIC X(40) VALUE
+               '01FOREX001Affichage et initialisation'.
+           05 FILLER PIC X(40) VALUE
+               '02FOREX003Calcul de factorielle'.
+           05 FILLER PIC X(40) VALUE
+               '03FABEX005Moyenne et tri de tableau'.
+           05 FILLER PIC X(40) VALUE
+               '04FOREX006Fonctions intrinseques'.
+           05 FILLER PIC X(40) VALUE
+               '05FOREX00AManipulation de chaine'.
+           05 FILLER PIC X(40) VALUE
+               '06FOREX00BCalculs TVA et erreurs'.
+           05 FILLER PIC X(40) VALUE
+               '07FOREX00CTest de palindrome'.
+           05 FILLER PIC X(40) VALUE
+               '08FOREX009Manip fichier sequentiel'.
+           05 FILLER PIC X(40) VALUE
+               '09FOREX010Manipulation XML'.
+
+       01  WS-TABLE-MENU-R REDEFINES WS-TABLE-MENU-DATA.
+           05  WS-MENU-ENTREE  OCCURS 9 TIMES
+                               ASCENDING KEY IS WS-MENU-NUM
+                               INDEXED BY WS-MENU-IDX.
+               10 WS-MENU-NUM        PIC 9(02).
+               10 WS-MENU-PROGRAMME  PIC X(08).
+               10 WS-MENU-LIBELLE    PIC X(30).
+      *
+      *==============================================================*
+      * PROCEDURE                                                    *
+      *==============================================================*
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INIT
+           IF WS-MODE-FICHIER-ACTIF
+              PERFORM TRAITEMENT-FICHIER UNTIL WS-FIN-MENU
+              CLOSE FIC-MENU-CMD
+           ELSE
+              PERFORM VARYING WS-MENU-IDX FROM 1 BY 1
+                      UNTIL WS-MENU-IDX > 9
+                 PERFORM APPELLE-PROGRAMME
+              END-PERFORM
+           END-IF
+           PERFORM FIN
+           GOBACK.
+
+       INIT.
+           PERFORM AFFICHE-MENU
+
+           OPEN INPUT FIC-MENU-CMD
+           IF WS-STATUS-MENU = '00'
+              SET WS-MODE-FICHIER-ACTIF TO TRUE
+              PERFORM LIT-COMMANDE-SUIVANTE
+           END-IF
+           .
+
+       AFFICHE-MENU.
+           DISPLAY '================================================'
+           DISPLAY ' FOREXMENU - MENU DE TEST DES PROGRAMMES FOREX'
+           DISPLAY '================================================'
+           PERFORM VARYING WS-MENU-IDX FROM 1 BY 1
+                   UNTIL WS-MENU-IDX > 9
+              DISPLAY WS-MENU-NUM (WS-MENU-IDX) ' - '
+                      WS-MENU-PROGRAMME (WS-MENU-IDX) ' : '
+                      WS-MENU-LIBELLE (WS-MENU-IDX)
+           END-PERFORM
+           DISPLAY '================================================'
+           .
+
+      *    Lit le prochain numéro d'option sur FIC-MENU-CMD
+       LIT-COMMANDE-SUIVANTE.
+           READ FIC-MENU-CMD
+            AT END
+              SET WS-FIN-MENU       TO TRUE
+            NOT AT END
+              MOVE MENU-CMD-NUM     TO WS-CHOIX
+           END-READ
+           .
+
+      *    Exécute l'option courante puis enchaîne sur la suivante ;
+      *    un numéro 00 met fin à la session sans appel
+       TRAITEMENT-FICHIER.
+           IF WS-CHOIX = 0
+              SET WS-FIN-MENU TO TRUE
+           ELSE
+              SET WS-MENU-IDX TO 1
+              SEARCH ALL WS-MENU-ENTREE
+                 AT END
+                    DISPLAY 'FOREXMENU : option inconnue ' WS-CHOIX
+                 WHEN WS-MENU-NUM (WS-MENU-IDX) = WS-CHOIX
+                    PERFORM APPELLE-PROGRAMME
+              END-SEARCH
+              PERFORM LIT-COMMANDE-SUIVANTE
+           END-IF
+           .
+
+      *    Appelle le programme de l'option courante (WS-MENU-IDX
+      *    doit déjà pointer sur l'entrée voulue)
+       APPELLE-PROGRAMME.
+           DISPLAY ' '
+           DISPLAY '>>> Appel de ' WS-MENU-PROGRAMME (WS-MENU-IDX)
+                   ' - ' WS-MENU-LIBELLE (WS-MENU-IDX)
+           CALL WS-MENU-PROGRAMME (WS-MENU-IDX)
+           DISPLAY '<<< Retour de ' WS-MENU-PROGRAMME (WS-MENU-IDX)
+           .
+
+       FIN.
+           DISPLAY '================================================'
+           DISPLAY ' FOREXMENU - FIN DE SESSION'
+           DISPLAY '================================================'
+           .
